@@ -0,0 +1,498 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGRICE01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        MONTHLY REINSURANCE CESSION CALCULATION - FOR EACH
+000701                 COMMERCIAL POLICY WRITTEN IN THE PRIOR CALENDAR
+000702                 MONTH, APPLIES THE PER-PERIL RETENTION/CESSION
+000703                 TREATY TERMS AND RECORDS THE CEDED AMOUNT.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE      INIT   DESCRIPTION                               *
+001100*    08/09/26  LGIT   INITIAL VERSION                           *
+001150*    08/09/26  LGIT   ADDED CHECKPOINT/RESTART SO AN INTERRUPTED *
+001160*                     RUN RESUMES AFTER ITS LAST POLICY RATHER  *
+001170*                     THAN REPROCESSING FROM THE START          *
+001180*    08/09/26  LGIT   CHECKPOINT ROW IS NOW KEYED BY JOBNAME    *
+001190*                     ALONE SO A RESTART ON A LATER CALENDAR    *
+001195*                     DAY STILL PICKS UP THE LAST KEY, AND THE  *
+001196*                     REPORT FILE IS OPENED EXTEND RATHER THAN  *
+001197*                     OUTPUT ON A GENUINE RESTART SO ITS EARLIER*
+001198*                     DETAIL LINES SURVIVE THE RESUME           *
+001199*    08/09/26  LGIT   CHECKPOINT ADVANCE IS NOW COMMITTED EVERY  *
+001199*                    100 POLICIES (AND AT END OF JOB) SO THE    *
+001199*                    LASTKEYPROCESSED VALUE SURVIVES AN ABEND   *
+001199*                    INSTEAD OF BEING BACKED OUT WITH THE REST  *
+001199*                    OF THE UNCOMMITTED UNIT OF WORK            *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT CESSION-REPORT-FILE ASSIGN TO RICERPT
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-RICERPT-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  CESSION-REPORT-FILE
+002500     RECORDING MODE IS F.
+002600 01  RR-REPORT-LINE              PIC X(133).
+002700 WORKING-STORAGE SECTION.
+002800*****************************************************************
+002900*    FILE STATUS AND SWITCHES                                  *
+003000*****************************************************************
+003100 77  WS-RICERPT-STATUS           PIC X(02) VALUE SPACES.
+003200     88  WS-RICERPT-OK                     VALUE '00'.
+003300 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003400     88  WS-DB2-EOF                        VALUE 'Y'.
+003500 77  WS-CESSION-COUNT            PIC 9(07) COMP-3 VALUE 0.
+003510*****************************************************************
+003520*    CHECKPOINT/RESTART - LETS A RUN THAT ABENDS PART WAY        *
+003530*    THROUGH PICK UP AFTER THE LAST POLICY IT PROCESSED RATHER   *
+003540*    THAN REPROCESSING ALREADY-CEDED POLICIES ON RERUN           *
+003550*****************************************************************
+003560 77  WS-JOBNAME                  PIC X(08) VALUE 'LGRICE01'.
+003570 77  WS-CKPT-LASTKEY             PIC S9(9) COMP VALUE 0.
+003580 77  WS-CKPT-STATUS              PIC X(01) VALUE SPACE.
+003585     88  WS-CKPT-COMPLETE                  VALUE 'C'.
+003586 77  WS-CKPT-RUNDATE             PIC X(10) VALUE SPACES.
+003587 77  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+003588     88  WS-IS-RESTART                     VALUE 'Y'.
+003589 77  WS-CKPT-COMMIT-INTERVAL     PIC 9(04) VALUE 100.
+003589 77  WS-CKPT-COMMIT-COUNT        PIC 9(04) VALUE 0.
+003590 01  WS-RUNDATE-ISO              PIC X(10).
+003595 01  WS-RUNDATE-BREAKDOWN        REDEFINES WS-RUNDATE-ISO.
+003596     05  WS-RDI-YYYY             PIC X(04).
+003597     05  FILLER                  PIC X(01).
+003598     05  WS-RDI-MM               PIC X(02).
+003599     05  FILLER                  PIC X(01).
+003600     05  WS-RDI-DD               PIC X(02).
+003601*****************************************************************
+003700*    RUN DATE AND THE PRIOR-CALENDAR-MONTH CESSION PERIOD        *
+003800*****************************************************************
+003900 01  WS-CURRENT-DATE-TIME.
+004000     05  WS-CD-YYYY              PIC 9(04).
+004100     05  WS-CD-MM                PIC 9(02).
+004200     05  WS-CD-DD                PIC 9(02).
+004300     05  FILLER                  PIC X(10).
+004400 01  WS-REPORT-DATE.
+004500     05  WS-RD-DD                PIC 9(02).
+004600     05  FILLER                  PIC X(01) VALUE '/'.
+004700     05  WS-RD-MM                PIC 9(02).
+004800     05  FILLER                  PIC X(01) VALUE '/'.
+004900     05  WS-RD-YYYY              PIC 9(04).
+005000 01  WS-THIS-MONTH-1ST           PIC 9(08).
+005100 01  WS-THIS-MONTH-1ST-INTEGER   PIC S9(09) COMP.
+005200 01  WS-PRIOR-MONTH-INTEGER      PIC S9(09) COMP.
+005300 01  WS-PRIOR-MONTH-DATE         PIC 9(08).
+005400 01  WS-PRIOR-MONTH-BRKDN        REDEFINES WS-PRIOR-MONTH-DATE.
+005500     05  WS-PML-YYYY             PIC 9(04).
+005600     05  WS-PML-MM               PIC 9(02).
+005700     05  WS-PML-DD               PIC 9(02).
+005800 01  WS-PERIOD-START-ISO         PIC X(10).
+005900 01  WS-PERIOD-START-BRKDN       REDEFINES WS-PERIOD-START-ISO.
+006000     05  WS-PS-YYYY              PIC X(04).
+006100     05  FILLER                  PIC X(01).
+006200     05  WS-PS-MM                PIC X(02).
+006300     05  FILLER                  PIC X(01).
+006400     05  WS-PS-DD                PIC X(02).
+006500 01  WS-PERIOD-END-ISO           PIC X(10).
+006600 01  WS-PERIOD-END-BRKDN         REDEFINES WS-PERIOD-END-ISO.
+006700     05  WS-PE-YYYY              PIC X(04).
+006800     05  FILLER                  PIC X(01).
+006900     05  WS-PE-MM                PIC X(02).
+007000     05  FILLER                  PIC X(01).
+007100     05  WS-PE-DD                PIC X(02).
+007200 01  WS-CESSION-DATE-ISO         PIC X(10).
+007300 01  WS-CESSION-DATE-BRKDN       REDEFINES WS-CESSION-DATE-ISO.
+007400     05  WS-CS-YYYY              PIC X(04).
+007500     05  FILLER                  PIC X(01).
+007600     05  WS-CS-MM                PIC X(02).
+007700     05  FILLER                  PIC X(01).
+007800     05  WS-CS-DD                PIC X(02).
+007900*****************************************************************
+008000*    DB2 COMMERCIAL ROW (ONE ROW PER POLICY WRITTEN IN PERIOD)  *
+008100*****************************************************************
+008200 01  DB2-POLICYNUMBER            PIC S9(9) COMP.
+008300 01  DB2-FIREPERIL-INT           PIC S9(4) COMP.
+008400 01  DB2-FIREPREMIUM-INT         PIC S9(9) COMP.
+008500 01  DB2-CRIMEPERIL-INT          PIC S9(4) COMP.
+008600 01  DB2-CRIMEPREMIUM-INT        PIC S9(9) COMP.
+008700 01  DB2-FLOODPERIL-INT          PIC S9(4) COMP.
+008800 01  DB2-FLOODPREMIUM-INT        PIC S9(9) COMP.
+008900 01  DB2-WEATHERPERIL-INT        PIC S9(4) COMP.
+009000 01  DB2-WEATHERPREMIUM-INT      PIC S9(9) COMP.
+009100*****************************************************************
+009200*    TREATY TERMS - RETENTION/CESSION APPLIED UNIFORMLY ACROSS   *
+009300*    ALL FOUR COMMERCIAL PERILS UNTIL THE TREATY DEFINES RATES   *
+009400*    THAT VARY BY PERIL. COMMERCIAL CARRIES A PREMIUM PER PERIL  *
+009500*    BUT NO SEPARATELY TRACKED SUM INSURED, SO THE PREMIUM - THE *
+009600*    ONE RISK-SIZE FIGURE THIS SYSTEM KEEPS PER PERIL - IS USED  *
+009700*    AS THE CESSION THRESHOLD BASIS.                             *
+009800*****************************************************************
+009900 01  WS-RETENTION                PIC S9(9) COMP-3 VALUE 5000.
+010000 01  WS-CESSION-PCT              PIC S9(3)V99 COMP-3 VALUE 30.00.
+010100*****************************************************************
+010200*    ONE-PERIL WORKING FIELDS, SET BEFORE EACH CALL TO 2100      *
+010300*****************************************************************
+010400 01  WS-PERIL-CODE               PIC X(01).
+010500 01  WS-PERIL-FLAG               PIC S9(4) COMP.
+010600 01  WS-GROSS-PREMIUM            PIC S9(9)V99 COMP-3.
+010700 01  WS-RETAINED-PREMIUM         PIC S9(9)V99 COMP-3.
+010800 01  WS-CEDED-PREMIUM            PIC S9(9)V99 COMP-3.
+010900 01  WS-GRAND-TOTAL-GROSS        PIC S9(9)V99 COMP-3 VALUE 0.
+011000 01  WS-GRAND-TOTAL-CEDED        PIC S9(9)V99 COMP-3 VALUE 0.
+011100*****************************************************************
+011200*    REPORT LINE LAYOUTS                                       *
+011300*****************************************************************
+011400 01  RR-HEADING-1.
+011500     05  FILLER                  PIC X(40) VALUE
+011600         'LG INSURANCE - REINSURANCE CESSION REPORT'.
+011700     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+011800     05  RR-H1-DATE              PIC X(10) VALUE SPACES.
+011900     05  FILLER                  PIC X(73) VALUE SPACES.
+012000 01  RR-HEADING-2.
+012100     05  FILLER                  PIC X(11) VALUE ' PERIOD    '.
+012200     05  RR-H2-START             PIC X(10) VALUE SPACES.
+012300     05  FILLER                  PIC X(4)  VALUE ' TO '.
+012400     05  RR-H2-END               PIC X(10) VALUE SPACES.
+012500     05  FILLER                  PIC X(98) VALUE SPACES.
+012600 01  RR-HEADING-3.
+012700     05  FILLER   PIC X(12) VALUE 'POLICYNUM   '.
+012800     05  FILLER   PIC X(07) VALUE 'PERIL  '.
+012900     05  FILLER   PIC X(16) VALUE 'GROSS PREMIUM   '.
+013000     05  FILLER   PIC X(16) VALUE 'RETAINED        '.
+013100     05  FILLER   PIC X(16) VALUE 'CEDED           '.
+013200     05  FILLER                  PIC X(66) VALUE SPACES.
+013300 01  RR-DETAIL-LINE.
+013400     05  RR-D-POLICYNUM          PIC Z(9)9.
+013500     05  FILLER                  PIC X(03) VALUE SPACES.
+013600     05  RR-D-PERIL              PIC X(07).
+013700     05  RR-D-GROSS              PIC Z,ZZZ,ZZ9.99.
+013800     05  FILLER                  PIC X(02) VALUE SPACES.
+013900     05  RR-D-RETAINED           PIC Z,ZZZ,ZZ9.99.
+014000     05  FILLER                  PIC X(02) VALUE SPACES.
+014100     05  RR-D-CEDED              PIC Z,ZZZ,ZZ9.99.
+014200     05  FILLER                  PIC X(66) VALUE SPACES.
+014300 01  RR-SUMMARY-LINE.
+014400     05  FILLER                  PIC X(20) VALUE SPACES.
+014500     05  RR-S-LABEL              PIC X(36) VALUE
+014600         'PERIL LINES CEDED THIS PERIOD'.
+014700     05  RR-S-COUNT              PIC ZZZ,ZZ9.
+014800     05  FILLER                  PIC X(70) VALUE SPACES.
+014900 01  RR-GRAND-TOTAL-LINE.
+015000     05  FILLER                  PIC X(20) VALUE SPACES.
+015100     05  RR-G-LABEL              PIC X(30) VALUE
+015200         'TOTAL GROSS / CEDED PREMIUM'.
+015300     05  RR-G-GROSS              PIC Z,ZZZ,ZZ9.99.
+015400     05  FILLER                  PIC X(02) VALUE SPACES.
+015500     05  RR-G-CEDED              PIC Z,ZZZ,ZZ9.99.
+015600     05  FILLER                  PIC X(59) VALUE SPACES.
+015700     EXEC SQL
+015800         INCLUDE SQLCA
+015900     END-EXEC.
+016000*    A PERIL IS CEDED ONLY WHEN ITS OWN PERIL FLAG IS ON AND ITS
+016100*    PREMIUM EXCEEDS WS-RETENTION - REINS_CESSION RECORDS THE
+016200*    TREATY'S SHARE SO BROKER/UNDERWRITING STATEMENTS AND THE
+016300*    REGULATORY BORDEREAU CAN TRACE WHAT WAS PASSED TO REINSURERS.
+016400     EXEC SQL
+016500         DECLARE CESSION_CURSOR CURSOR FOR
+016600           SELECT COMMERCIAL.PolicyNumber,
+016700                  FirePeril,    FirePremium,
+016800                  CrimePeril,   CrimePremium,
+016900                  FloodPeril,   FloodPremium,
+017000                  WeatherPeril, WeatherPremium
+017100             FROM COMMERCIAL, POLICY
+017200            WHERE COMMERCIAL.PolicyNumber = POLICY.PolicyNumber
+017300              AND POLICY.ISSUEDATE BETWEEN :WS-PERIOD-START-ISO
+017400                                        AND :WS-PERIOD-END-ISO
+017450              AND COMMERCIAL.PolicyNumber > :WS-CKPT-LASTKEY
+017500            ORDER BY COMMERCIAL.PolicyNumber
+017600     END-EXEC.
+019600 LINKAGE SECTION.
+019700 PROCEDURE DIVISION.
+019800*****************************************************************
+019900*    0000-MAINLINE                                             *
+020000*****************************************************************
+020100 0000-MAINLINE SECTION.
+020200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+020300     PERFORM 2000-CESSION-POLICY THRU 2000-EXIT
+020400         UNTIL WS-DB2-EOF.
+020500     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+020600     GO TO 9999-EXIT.
+020700 0000-MAINLINE-EXIT.
+020800     EXIT.
+020900*****************************************************************
+021000*    1000-INITIALIZE - WORK OUT THE PRIOR-MONTH CESSION PERIOD,  *
+021100*    OPEN THE REPORT, PRIME THE CURSOR                          *
+021200*****************************************************************
+021300 1000-INITIALIZE.
+021400     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+021500     MOVE WS-CD-DD   TO WS-RD-DD
+021600     MOVE WS-CD-MM   TO WS-RD-MM
+021700     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+021800     MOVE WS-REPORT-DATE TO RR-H1-DATE.
+021900     MOVE WS-CD-YYYY TO WS-CS-YYYY
+022000     MOVE WS-CD-MM   TO WS-CS-MM
+022100     MOVE WS-CD-DD   TO WS-CS-DD
+022200     MOVE '-'        TO WS-CESSION-DATE-ISO(5:1)
+022300     MOVE '-'        TO WS-CESSION-DATE-ISO(8:1).
+022400     MOVE WS-CD-YYYY TO WS-THIS-MONTH-1ST(1:4)
+022500     MOVE WS-CD-MM   TO WS-THIS-MONTH-1ST(5:2)
+022600     MOVE 1          TO WS-THIS-MONTH-1ST(7:2).
+022700     MOVE FUNCTION INTEGER-OF-DATE(WS-THIS-MONTH-1ST)
+022800         TO WS-THIS-MONTH-1ST-INTEGER.
+022900     COMPUTE WS-PRIOR-MONTH-INTEGER =
+023000         WS-THIS-MONTH-1ST-INTEGER - 1.
+023100     MOVE FUNCTION DATE-OF-INTEGER(WS-PRIOR-MONTH-INTEGER)
+023200         TO WS-PRIOR-MONTH-DATE.
+023300     MOVE WS-PML-YYYY TO WS-PE-YYYY
+023400     MOVE WS-PML-MM   TO WS-PE-MM
+023500     MOVE WS-PML-DD   TO WS-PE-DD
+023600     MOVE '-'         TO WS-PERIOD-END-ISO(5:1)
+023700     MOVE '-'         TO WS-PERIOD-END-ISO(8:1).
+023800     MOVE WS-PML-YYYY TO WS-PS-YYYY
+023900     MOVE WS-PML-MM   TO WS-PS-MM
+024000     MOVE '01'        TO WS-PS-DD
+024100     MOVE '-'         TO WS-PERIOD-START-ISO(5:1)
+024200     MOVE '-'         TO WS-PERIOD-START-ISO(8:1).
+024300     MOVE WS-PERIOD-START-ISO TO RR-H2-START.
+024400     MOVE WS-PERIOD-END-ISO   TO RR-H2-END.
+024410     MOVE WS-CD-YYYY TO WS-RDI-YYYY
+024420     MOVE WS-CD-MM   TO WS-RDI-MM
+024430     MOVE WS-CD-DD   TO WS-RDI-DD
+024440     MOVE '-'        TO WS-RUNDATE-ISO(5:1)
+024450     MOVE '-'        TO WS-RUNDATE-ISO(8:1).
+024460     PERFORM 1500-ESTABLISH-CHECKPOINT THRU 1500-EXIT.
+024470     IF WS-IS-RESTART
+024480         OPEN EXTEND CESSION-REPORT-FILE
+024490     ELSE
+024495         OPEN OUTPUT CESSION-REPORT-FILE
+024499     END-IF.
+024600     IF NOT WS-RICERPT-OK
+024700         DISPLAY 'LGRICE01 - RICERPT OPEN FAILED, STATUS='
+024800                 WS-RICERPT-STATUS
+024900         GO TO 9999-EXIT
+025000     END-IF.
+025050     IF NOT WS-IS-RESTART
+025100         WRITE RR-REPORT-LINE FROM RR-HEADING-1
+025150         WRITE RR-REPORT-LINE FROM RR-HEADING-2
+025180         WRITE RR-REPORT-LINE FROM RR-HEADING-3
+025190     END-IF.
+025400     EXEC SQL
+025500         OPEN CESSION_CURSOR
+025600     END-EXEC.
+025700     IF SQLCODE NOT EQUAL 0
+025800         DISPLAY 'LGRICE01 - CURSOR OPEN FAILED, SQLCODE='
+025900                 SQLCODE
+026000         GO TO 9999-EXIT
+026100     END-IF.
+026200     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+026300 1000-EXIT.
+026400     EXIT.
+026410*****************************************************************
+026420*    1500-ESTABLISH-CHECKPOINT - FIND OR START THE BATCHCHECKPOINT*
+026430*    ROW FOR THIS JOB. THE ROW IS KEYED BY JOBNAME ALONE SO A    *
+026440*    RUN THAT ABENDS AND IS RESTARTED ON A LATER CALENDAR DAY    *
+026450*    STILL PICKS UP AFTER THE LAST POLICY PROCESSED. A ROW LEFT  *
+026460*    RUNNING FROM AN EARLIER DAY IS A GENUINE RESTART; A ROW     *
+026465*    ALREADY MARKED COMPLETE FOR TODAY MEANS THERE IS NOTHING    *
+026467*    MORE TO DO; A ROW MARKED COMPLETE FOR AN EARLIER DAY STARTS *
+026468*    A FRESH RUN FOR TODAY                                       *
+026480*****************************************************************
+026490 1500-ESTABLISH-CHECKPOINT.
+026500     EXEC SQL
+026510         SELECT LASTKEYPROCESSED, STATUS, RUNDATE
+026520           INTO :WS-CKPT-LASTKEY, :WS-CKPT-STATUS,
+026525                :WS-CKPT-RUNDATE
+026530           FROM BATCHCHECKPOINT
+026540          WHERE JOBNAME = :WS-JOBNAME
+026560     END-EXEC.
+026570     EVALUATE SQLCODE
+026580         WHEN 0
+026590             IF WS-CKPT-COMPLETE
+026600                 IF WS-CKPT-RUNDATE EQUAL WS-RUNDATE-ISO
+026605                     DISPLAY 'LGRICE01 - ALREADY COMPLETE FOR '
+026610                             WS-RUNDATE-ISO
+026620                     GO TO 9999-EXIT
+026623                 ELSE
+026625                     MOVE 0   TO WS-CKPT-LASTKEY
+026627                     EXEC SQL
+026629                         UPDATE BATCHCHECKPOINT
+026631                             SET RUNDATE = :WS-RUNDATE-ISO,
+026633                                 LASTKEYPROCESSED = 0,
+026635                                 STATUS = 'R',
+026637                                 CHECKPOINTTIME = CURRENT TIMESTAMP
+026639                           WHERE JOBNAME = :WS-JOBNAME
+026641                     END-EXEC
+026643                 END-IF
+026650             ELSE
+026655                 SET WS-IS-RESTART TO TRUE
+026657                 EXEC SQL
+026659                     UPDATE BATCHCHECKPOINT
+026661                         SET RUNDATE = :WS-RUNDATE-ISO,
+026663                             CHECKPOINTTIME = CURRENT TIMESTAMP
+026665                       WHERE JOBNAME = :WS-JOBNAME
+026667                 END-EXEC
+026669             END-IF
+026640         WHEN 100
+026650             MOVE 0   TO WS-CKPT-LASTKEY
+026660             MOVE 'R' TO WS-CKPT-STATUS
+026670             EXEC SQL
+026680                 INSERT INTO BATCHCHECKPOINT
+026690                           ( JOBNAME, RUNDATE, LASTKEYPROCESSED,
+026700                             STATUS, CHECKPOINTTIME )
+026710                    VALUES ( :WS-JOBNAME, :WS-RUNDATE-ISO, 0,
+026720                             'R', CURRENT TIMESTAMP )
+026730             END-EXEC
+026740         WHEN OTHER
+026750             DISPLAY 'LGRICE01 - CKPT LOOKUP FAILED, SQLCODE='
+026760                     SQLCODE
+026770             GO TO 9999-EXIT
+026780     END-EVALUATE.
+026790 1500-EXIT.
+026800     EXIT.
+026500*****************************************************************
+026600*    2000-CESSION-POLICY - APPLY THE TREATY TO EACH OF THE       *
+026700*    FOUR COMMERCIAL PERILS IN TURN FOR THE CURRENT POLICY       *
+026800*****************************************************************
+026900 2000-CESSION-POLICY.
+027000     MOVE 'FIRE'    TO WS-PERIL-CODE.
+027100     MOVE DB2-FIREPERIL-INT      TO WS-PERIL-FLAG.
+027200     MOVE DB2-FIREPREMIUM-INT    TO WS-GROSS-PREMIUM.
+027300     PERFORM 2100-PROCESS-PERIL THRU 2100-EXIT.
+027400     MOVE 'CRIME'   TO WS-PERIL-CODE.
+027500     MOVE DB2-CRIMEPERIL-INT     TO WS-PERIL-FLAG.
+027600     MOVE DB2-CRIMEPREMIUM-INT   TO WS-GROSS-PREMIUM.
+027700     PERFORM 2100-PROCESS-PERIL THRU 2100-EXIT.
+027800     MOVE 'FLOOD'   TO WS-PERIL-CODE.
+027900     MOVE DB2-FLOODPERIL-INT     TO WS-PERIL-FLAG.
+028000     MOVE DB2-FLOODPREMIUM-INT   TO WS-GROSS-PREMIUM.
+028100     PERFORM 2100-PROCESS-PERIL THRU 2100-EXIT.
+028200     MOVE 'WEATHER' TO WS-PERIL-CODE.
+028300     MOVE DB2-WEATHERPERIL-INT   TO WS-PERIL-FLAG.
+028400     MOVE DB2-WEATHERPREMIUM-INT TO WS-GROSS-PREMIUM.
+028500     PERFORM 2100-PROCESS-PERIL THRU 2100-EXIT.
+028510     EXEC SQL
+028520         UPDATE BATCHCHECKPOINT
+028530            SET LASTKEYPROCESSED = :DB2-POLICYNUMBER,
+028540                CHECKPOINTTIME = CURRENT TIMESTAMP
+028550          WHERE JOBNAME = :WS-JOBNAME
+028570     END-EXEC.
+028580     ADD 1 TO WS-CKPT-COMMIT-COUNT.
+028585     IF WS-CKPT-COMMIT-COUNT >= WS-CKPT-COMMIT-INTERVAL
+028590         EXEC SQL
+028592             COMMIT
+028594         END-EXEC
+028596         MOVE 0 TO WS-CKPT-COMMIT-COUNT
+028598     END-IF.
+028600     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+028700 2000-EXIT.
+028800     EXIT.
+028900*****************************************************************
+029000*    2100-PROCESS-PERIL - CEDE THE EXCESS OVER RETENTION FOR ONE *
+029100*    PERIL, WRITE THE REPORT LINE AND RECORD THE CESSION        *
+029200*****************************************************************
+029300 2100-PROCESS-PERIL.
+029400     IF WS-PERIL-FLAG NOT EQUAL 1
+029500         GO TO 2100-EXIT
+029600     END-IF.
+029700     IF WS-GROSS-PREMIUM NOT GREATER THAN WS-RETENTION
+029800         GO TO 2100-EXIT
+029900     END-IF.
+030000     COMPUTE WS-CEDED-PREMIUM ROUNDED =
+030100         (WS-GROSS-PREMIUM - WS-RETENTION) * WS-CESSION-PCT / 100.
+030200     COMPUTE WS-RETAINED-PREMIUM =
+030300         WS-GROSS-PREMIUM - WS-CEDED-PREMIUM.
+030400     EXEC SQL
+030500         INSERT INTO REINS_CESSION
+030600                   (
+030700                     PolicyNumber,
+030800                     Peril,
+030900                     GrossPremium,
+031000                     RetainedPremium,
+031100                     CededPremium,
+031200                     CessionDate
+031300                   )
+031400            VALUES (
+031500                     :DB2-POLICYNUMBER,
+031600                     :WS-PERIL-CODE,
+031700                     :WS-GROSS-PREMIUM,
+031800                     :WS-RETAINED-PREMIUM,
+031900                     :WS-CEDED-PREMIUM,
+032000                     :WS-CESSION-DATE-ISO
+032100                   )
+032200     END-EXEC.
+032300     IF SQLCODE NOT EQUAL 0
+032400         DISPLAY 'LGRICE01 - CESSION INSERT FAILED, SQLCODE='
+032500                 SQLCODE
+032600         GO TO 9999-EXIT
+032700     END-IF.
+032800     MOVE DB2-POLICYNUMBER    TO RR-D-POLICYNUM.
+032900     MOVE WS-PERIL-CODE       TO RR-D-PERIL.
+033000     MOVE WS-GROSS-PREMIUM    TO RR-D-GROSS.
+034000     MOVE WS-RETAINED-PREMIUM TO RR-D-RETAINED.
+034100     MOVE WS-CEDED-PREMIUM    TO RR-D-CEDED.
+034200     WRITE RR-REPORT-LINE FROM RR-DETAIL-LINE.
+034300     ADD 1 TO WS-CESSION-COUNT.
+034400     ADD WS-GROSS-PREMIUM TO WS-GRAND-TOTAL-GROSS.
+034500     ADD WS-CEDED-PREMIUM TO WS-GRAND-TOTAL-CEDED.
+034600 2100-EXIT.
+034700     EXIT.
+034800*****************************************************************
+034900*    3000-READ-DB2 - NEXT COMMERCIAL CURSOR ROW                  *
+035000*****************************************************************
+035100 3000-READ-DB2.
+035200     EXEC SQL
+035300         FETCH CESSION_CURSOR
+035400           INTO :DB2-POLICYNUMBER,
+035500                :DB2-FIREPERIL-INT,    :DB2-FIREPREMIUM-INT,
+035600                :DB2-CRIMEPERIL-INT,   :DB2-CRIMEPREMIUM-INT,
+035700                :DB2-FLOODPERIL-INT,   :DB2-FLOODPREMIUM-INT,
+035800                :DB2-WEATHERPERIL-INT, :DB2-WEATHERPREMIUM-INT
+035900     END-EXEC.
+036000     EVALUATE SQLCODE
+036100         WHEN 0
+036200             CONTINUE
+036300         WHEN 100
+036400             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+036500         WHEN OTHER
+036600             DISPLAY 'LGRICE01 - CURSOR FETCH ERROR, SQLCODE='
+036700                     SQLCODE
+036800             GO TO 9999-EXIT
+036900     END-EVALUATE.
+037000 3000-EXIT.
+037100     EXIT.
+037200*****************************************************************
+037300*    8000-FINALIZE - WRITE SUMMARY/GRAND-TOTAL LINES AND CLOSE  *
+037400*****************************************************************
+037500 8000-FINALIZE.
+037600     EXEC SQL
+037700         CLOSE CESSION_CURSOR
+037800     END-EXEC.
+037810     EXEC SQL
+037820         UPDATE BATCHCHECKPOINT
+037830            SET STATUS = 'C',
+037840                CHECKPOINTTIME = CURRENT TIMESTAMP
+037850          WHERE JOBNAME = :WS-JOBNAME
+037870     END-EXEC.
+037880     EXEC SQL
+037885         COMMIT
+037890     END-EXEC.
+037900     MOVE WS-CESSION-COUNT          TO RR-S-COUNT.
+038000     WRITE RR-REPORT-LINE FROM RR-SUMMARY-LINE.
+038100     MOVE WS-GRAND-TOTAL-GROSS      TO RR-G-GROSS.
+038200     MOVE WS-GRAND-TOTAL-CEDED      TO RR-G-CEDED.
+038300     WRITE RR-REPORT-LINE FROM RR-GRAND-TOTAL-LINE.
+038400     CLOSE CESSION-REPORT-FILE.
+038500 8000-EXIT.
+038600     EXIT.
+038700*****************************************************************
+038800*    9999-EXIT - COMMON PROGRAM EXIT POINT                      *
+038900*****************************************************************
+039000 9999-EXIT.
+039100     STOP RUN.

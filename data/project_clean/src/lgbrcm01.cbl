@@ -0,0 +1,275 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGBRCM01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        MONTHLY BROKER COMMISSION STATEMENT - SUMMARISES
+000701                 POLICY.PAYMENT BY BROKERID FOR THE PRIOR CALENDAR
+000702                 MONTH AND APPLIES EACH BROKER'S COMMISSION RATE.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE      INIT   DESCRIPTION                               *
+001100*    08/09/26  LGIT   INITIAL VERSION                           *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT BROKER-COMMISSION-FILE ASSIGN TO BRCRPT
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-BRCRPT-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  BROKER-COMMISSION-FILE
+002500     RECORDING MODE IS F.
+002600 01  BR-REPORT-LINE              PIC X(133).
+002700 WORKING-STORAGE SECTION.
+002800*****************************************************************
+002900*    FILE STATUS AND SWITCHES                                  *
+003000*****************************************************************
+003100 77  WS-BRCRPT-STATUS            PIC X(02) VALUE SPACES.
+003200     88  WS-BRCRPT-OK                      VALUE '00'.
+003300 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003400     88  WS-DB2-EOF                        VALUE 'Y'.
+003500 77  WS-BROKER-COUNT             PIC 9(07) COMP-3 VALUE 0.
+003600*****************************************************************
+003700*    RUN DATE AND THE PRIOR-CALENDAR-MONTH COMMISSION PERIOD    *
+003800*****************************************************************
+003900 01  WS-CURRENT-DATE-TIME.
+004000     05  WS-CD-YYYY              PIC 9(04).
+004100     05  WS-CD-MM                PIC 9(02).
+004200     05  WS-CD-DD                PIC 9(02).
+004300     05  FILLER                  PIC X(10).
+004400 01  WS-REPORT-DATE.
+004500     05  WS-RD-DD                PIC 9(02).
+004600     05  FILLER                  PIC X(01) VALUE '/'.
+004700     05  WS-RD-MM                PIC 9(02).
+004800     05  FILLER                  PIC X(01) VALUE '/'.
+004900     05  WS-RD-YYYY              PIC 9(04).
+005000 01  WS-THIS-MONTH-1ST           PIC 9(08).
+005100 01  WS-THIS-MONTH-1ST-INTEGER   PIC S9(09) COMP.
+005200 01  WS-PRIOR-MONTH-INTEGER      PIC S9(09) COMP.
+005300 01  WS-PRIOR-MONTH-DATE         PIC 9(08).
+005400 01  WS-PRIOR-MONTH-BRKDN        REDEFINES WS-PRIOR-MONTH-DATE.
+005500     05  WS-PML-YYYY             PIC 9(04).
+005600     05  WS-PML-MM               PIC 9(02).
+005700     05  WS-PML-DD               PIC 9(02).
+005800 01  WS-PERIOD-START-ISO         PIC X(10).
+005900 01  WS-PERIOD-START-BRKDN       REDEFINES WS-PERIOD-START-ISO.
+006000     05  WS-PS-YYYY              PIC X(04).
+006100     05  FILLER                  PIC X(01).
+006200     05  WS-PS-MM                PIC X(02).
+006300     05  FILLER                  PIC X(01).
+006400     05  WS-PS-DD                PIC X(02).
+006500 01  WS-PERIOD-END-ISO           PIC X(10).
+006600 01  WS-PERIOD-END-BRKDN         REDEFINES WS-PERIOD-END-ISO.
+006700     05  WS-PE-YYYY              PIC X(04).
+006800     05  FILLER                  PIC X(01).
+006900     05  WS-PE-MM                PIC X(02).
+007000     05  FILLER                  PIC X(01).
+007100     05  WS-PE-DD                PIC X(02).
+007200*****************************************************************
+007300*    DB2 COMMISSION ROW (ONE ROW PER BROKER, GROUPED BY DB2)    *
+007400*****************************************************************
+007500 01  DB2-BROKERID-INT            PIC S9(9) COMP.
+007600 01  DB2-COMM-RATE               PIC S9(3)V99 COMP-3.
+007700 01  DB2-POLICY-COUNT            PIC S9(9) COMP.
+007800 01  DB2-PAYMENT-SUM             PIC S9(9)V99 COMP-3.
+007900 01  WS-COMMISSION-DUE           PIC S9(9)V99 COMP-3.
+008000 01  WS-GRAND-TOTAL-PREMIUM      PIC S9(9)V99 COMP-3 VALUE 0.
+008100 01  WS-GRAND-TOTAL-COMMISSION   PIC S9(9)V99 COMP-3 VALUE 0.
+008200*****************************************************************
+008300*    REPORT LINE LAYOUTS                                       *
+008400*****************************************************************
+008500 01  RR-HEADING-1.
+008600     05  FILLER                  PIC X(42) VALUE
+008700         'LG INSURANCE - BROKER COMMISSION STATEMENT'.
+008800     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+008900     05  RR-H1-DATE              PIC X(10) VALUE SPACES.
+009000     05  FILLER                  PIC X(71) VALUE SPACES.
+009100 01  RR-HEADING-2.
+009200     05  FILLER                  PIC X(11) VALUE ' PERIOD    '.
+009300     05  RR-H2-START             PIC X(10) VALUE SPACES.
+009400     05  FILLER                  PIC X(4)  VALUE ' TO '.
+009500     05  RR-H2-END               PIC X(10) VALUE SPACES.
+009600     05  FILLER                  PIC X(98) VALUE SPACES.
+009700 01  RR-HEADING-3.
+009800     05  FILLER   PIC X(10) VALUE 'BROKERID  '.
+009900     05  FILLER   PIC X(10) VALUE 'POLICIES  '.
+010000     05  FILLER   PIC X(16) VALUE 'TOTAL PREMIUM   '.
+010100     05  FILLER   PIC X(08) VALUE 'RATE %  '.
+010200     05  FILLER   PIC X(16) VALUE 'COMMISSION DUE  '.
+010300     05  FILLER                  PIC X(73) VALUE SPACES.
+010400 01  RR-DETAIL-LINE.
+010500     05  RR-D-BROKERID           PIC Z(8)9.
+010600     05  FILLER                  PIC X(01) VALUE SPACE.
+010700     05  RR-D-COUNT              PIC ZZZ,ZZ9.
+010800     05  FILLER                  PIC X(03) VALUE SPACES.
+010900     05  RR-D-PREMIUM            PIC Z,ZZZ,ZZ9.99.
+011000     05  FILLER                  PIC X(02) VALUE SPACES.
+011100     05  RR-D-RATE               PIC ZZ9.99.
+011200     05  FILLER                  PIC X(02) VALUE SPACES.
+011300     05  RR-D-COMMISSION         PIC Z,ZZZ,ZZ9.99.
+011400     05  FILLER                  PIC X(73) VALUE SPACES.
+011500 01  RR-SUMMARY-LINE.
+011600     05  FILLER                  PIC X(20) VALUE SPACES.
+011700     05  RR-S-LABEL              PIC X(36) VALUE
+011800         'BROKERS PAID COMMISSION THIS PERIOD'.
+011900     05  RR-S-COUNT              PIC ZZZ,ZZ9.
+012000     05  FILLER                  PIC X(70) VALUE SPACES.
+012100 01  RR-GRAND-TOTAL-LINE.
+012200     05  FILLER                  PIC X(20) VALUE SPACES.
+012300     05  RR-G-LABEL              PIC X(30) VALUE
+012400         'TOTAL PREMIUM / COMMISSION'.
+012500     05  RR-G-PREMIUM            PIC Z,ZZZ,ZZ9.99.
+012600     05  FILLER                  PIC X(02) VALUE SPACES.
+012700     05  RR-G-COMMISSION         PIC Z,ZZZ,ZZ9.99.
+012800     05  FILLER                  PIC X(59) VALUE SPACES.
+012900     EXEC SQL
+013000         INCLUDE SQLCA
+013100     END-EXEC.
+013200*    BROKER.COMMISSIONRATE IS A PERCENTAGE (E.G. 7.50 = 7.5%),
+013300*    MAINTAINED BY BROKER ONBOARDING THE SAME WAY BROKERID ITSELF
+013400*    IS - NO POLICY IS COUNTED UNLESS ITS BROKERID IS NON-ZERO AND
+013500*    MATCHES A KNOWN BROKER, THE SAME RULE LGAPDB01/LGUPDB01
+013550*    ALREADY ENFORCE VIA VALIDATE-BROKER AT BIND/UPDATE TIME.
+013700     EXEC SQL
+013800         DECLARE COMMISSION_CURSOR CURSOR FOR
+013900           SELECT POLICY.BROKERID,
+014000                  BROKER.COMMISSIONRATE,
+014100                  COUNT(*),
+014200                  SUM(POLICY.PAYMENT)
+014300             FROM POLICY, BROKER
+014400            WHERE POLICY.BROKERID = BROKER.BROKERID
+014500              AND POLICY.BROKERID <> 0
+014600              AND POLICY.ISSUEDATE BETWEEN :WS-PERIOD-START-ISO
+014700                                        AND :WS-PERIOD-END-ISO
+014800            GROUP BY POLICY.BROKERID, BROKER.COMMISSIONRATE
+014900            ORDER BY POLICY.BROKERID
+015000     END-EXEC.
+015100 LINKAGE SECTION.
+015200 PROCEDURE DIVISION.
+015300*****************************************************************
+015400*    0000-MAINLINE                                             *
+015500*****************************************************************
+015600 0000-MAINLINE SECTION.
+015700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+015800     PERFORM 2000-STATEMENT-LINE THRU 2000-EXIT
+015900         UNTIL WS-DB2-EOF.
+016000     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+016100     GO TO 9999-EXIT.
+016200 0000-MAINLINE-EXIT.
+016300     EXIT.
+016400*****************************************************************
+016500*    1000-INITIALIZE - WORK OUT THE PRIOR-MONTH COMMISSION      *
+016600*    PERIOD, OPEN THE REPORT, PRIME THE CURSOR                  *
+016700*****************************************************************
+016800 1000-INITIALIZE.
+016900     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+017000     MOVE WS-CD-DD   TO WS-RD-DD
+017100     MOVE WS-CD-MM   TO WS-RD-MM
+017200     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+017300     MOVE WS-REPORT-DATE TO RR-H1-DATE.
+017400     MOVE WS-CD-YYYY TO WS-THIS-MONTH-1ST(1:4)
+017500     MOVE WS-CD-MM   TO WS-THIS-MONTH-1ST(5:2)
+017600     MOVE 1          TO WS-THIS-MONTH-1ST(7:2).
+017700     MOVE FUNCTION INTEGER-OF-DATE(WS-THIS-MONTH-1ST)
+017800         TO WS-THIS-MONTH-1ST-INTEGER.
+017900     COMPUTE WS-PRIOR-MONTH-INTEGER =
+018000         WS-THIS-MONTH-1ST-INTEGER - 1.
+018100     MOVE FUNCTION DATE-OF-INTEGER(WS-PRIOR-MONTH-INTEGER)
+018200         TO WS-PRIOR-MONTH-DATE.
+018300     MOVE WS-PML-YYYY TO WS-PE-YYYY
+018400     MOVE WS-PML-MM   TO WS-PE-MM
+018500     MOVE WS-PML-DD   TO WS-PE-DD
+018600     MOVE '-'         TO WS-PERIOD-END-ISO(5:1)
+018700     MOVE '-'         TO WS-PERIOD-END-ISO(8:1).
+018800     MOVE WS-PML-YYYY TO WS-PS-YYYY
+018900     MOVE WS-PML-MM   TO WS-PS-MM
+019000     MOVE '01'        TO WS-PS-DD
+019100     MOVE '-'         TO WS-PERIOD-START-ISO(5:1)
+019200     MOVE '-'         TO WS-PERIOD-START-ISO(8:1).
+019300     MOVE WS-PERIOD-START-ISO TO RR-H2-START.
+019400     MOVE WS-PERIOD-END-ISO   TO RR-H2-END.
+019500     OPEN OUTPUT BROKER-COMMISSION-FILE.
+019600     IF NOT WS-BRCRPT-OK
+019700         DISPLAY 'LGBRCM01 - BRCRPT OPEN FAILED, STATUS='
+019800                 WS-BRCRPT-STATUS
+019900         GO TO 9999-EXIT
+020000     END-IF.
+020100     WRITE BR-REPORT-LINE FROM RR-HEADING-1.
+020200     WRITE BR-REPORT-LINE FROM RR-HEADING-2.
+020300     WRITE BR-REPORT-LINE FROM RR-HEADING-3.
+020400     EXEC SQL
+020500         OPEN COMMISSION_CURSOR
+020600     END-EXEC.
+020700     IF SQLCODE NOT EQUAL 0
+020800         DISPLAY 'LGBRCM01 - CURSOR OPEN FAILED, SQLCODE='
+020900                 SQLCODE
+021000         GO TO 9999-EXIT
+021100     END-IF.
+021200     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+021300 1000-EXIT.
+021400     EXIT.
+021500*****************************************************************
+021600*    2000-STATEMENT-LINE - ONE COMMISSION LINE PER BROKER       *
+021700*****************************************************************
+021800 2000-STATEMENT-LINE.
+021900     COMPUTE WS-COMMISSION-DUE ROUNDED =
+022000         DB2-PAYMENT-SUM * DB2-COMM-RATE / 100.
+022100     MOVE DB2-BROKERID-INT    TO RR-D-BROKERID.
+022200     MOVE DB2-POLICY-COUNT    TO RR-D-COUNT.
+022300     MOVE DB2-PAYMENT-SUM     TO RR-D-PREMIUM.
+022400     MOVE DB2-COMM-RATE       TO RR-D-RATE.
+022500     MOVE WS-COMMISSION-DUE   TO RR-D-COMMISSION.
+022600     WRITE BR-REPORT-LINE FROM RR-DETAIL-LINE.
+022700     ADD 1 TO WS-BROKER-COUNT.
+022800     ADD DB2-PAYMENT-SUM    TO WS-GRAND-TOTAL-PREMIUM.
+022900     ADD WS-COMMISSION-DUE  TO WS-GRAND-TOTAL-COMMISSION.
+023000     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+023100 2000-EXIT.
+023200     EXIT.
+023300*****************************************************************
+023400*    3000-READ-DB2 - NEXT COMMISSION CURSOR ROW                 *
+023500*****************************************************************
+023600 3000-READ-DB2.
+023700     EXEC SQL
+023800         FETCH COMMISSION_CURSOR
+023900           INTO :DB2-BROKERID-INT, :DB2-COMM-RATE,
+024000                :DB2-POLICY-COUNT, :DB2-PAYMENT-SUM
+024100     END-EXEC.
+024200     EVALUATE SQLCODE
+024300         WHEN 0
+024400             CONTINUE
+024500         WHEN 100
+024600             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+024700         WHEN OTHER
+024800             DISPLAY 'LGBRCM01 - CURSOR FETCH ERROR, SQLCODE='
+024900                     SQLCODE
+025000             GO TO 9999-EXIT
+025100     END-EVALUATE.
+025200 3000-EXIT.
+025300     EXIT.
+025400*****************************************************************
+025500*    8000-FINALIZE - WRITE SUMMARY/GRAND-TOTAL LINES AND CLOSE  *
+025600*****************************************************************
+025700 8000-FINALIZE.
+025800     EXEC SQL
+025900         CLOSE COMMISSION_CURSOR
+026000     END-EXEC.
+026100     MOVE WS-BROKER-COUNT          TO RR-S-COUNT.
+026200     WRITE BR-REPORT-LINE FROM RR-SUMMARY-LINE.
+026300     MOVE WS-GRAND-TOTAL-PREMIUM    TO RR-G-PREMIUM.
+026400     MOVE WS-GRAND-TOTAL-COMMISSION TO RR-G-COMMISSION.
+026500     WRITE BR-REPORT-LINE FROM RR-GRAND-TOTAL-LINE.
+026600     CLOSE BROKER-COMMISSION-FILE.
+026700 8000-EXIT.
+026800     EXIT.
+026900*****************************************************************
+027000*    9999-EXIT - COMMON PROGRAM EXIT POINT                      *
+027100*****************************************************************
+027200 9999-EXIT.
+027300     STOP RUN.

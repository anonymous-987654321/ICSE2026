@@ -0,0 +1,336 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGCATR01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        CATASTROPHE ACCUMULATION REPORT - AGGREGATES
+000750                 HOUSE SUM-INSURED AND COMMERCIAL FIRE/FLOOD/
+000800                 WEATHER PREMIUM EXPOSURE BY POSTCODE SO
+000850                 GEOGRAPHIC CONCENTRATION CAN BE SPOTTED ACROSS
+000900                 BOTH POLICY TYPES BEFORE IT BECOMES A
+000950                 SOLVENCY PROBLEM.
+001000*****************************************************************
+001100*    MODIFICATION HISTORY                                      *
+001200*    DATE      INIT   DESCRIPTION                               *
+001300*    08/09/26  LGIT   INITIAL VERSION                           *
+001400*****************************************************************
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.    IBM-370.
+001800 OBJECT-COMPUTER.    IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CATASTROPHE-REPORT-FILE ASSIGN TO CATRPT
+002200         ORGANIZATION IS SEQUENTIAL
+002300         FILE STATUS IS WS-CATRPT-STATUS.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  CATASTROPHE-REPORT-FILE
+002700     RECORDING MODE IS F.
+002800 01  CR-REPORT-LINE              PIC X(133).
+002900 WORKING-STORAGE SECTION.
+003000*****************************************************************
+003100*    FILE STATUS, SWITCHES, AND RUNNING TOTALS                  *
+003200*****************************************************************
+003300 77  WS-CATRPT-STATUS            PIC X(02) VALUE SPACES.
+003400     88  WS-CATRPT-OK                      VALUE '00'.
+003500 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003600     88  WS-DB2-EOF                        VALUE 'Y'.
+003700 77  WS-HOUSE-AREA-COUNT         PIC 9(05) COMP-3 VALUE 0.
+003800 77  WS-HOUSE-REVIEW-COUNT       PIC 9(05) COMP-3 VALUE 0.
+003900 77  WS-COMM-AREA-COUNT          PIC 9(05) COMP-3 VALUE 0.
+004000 77  WS-COMM-REVIEW-COUNT        PIC 9(05) COMP-3 VALUE 0.
+004100*****************************************************************
+004200*    CONCENTRATION THRESHOLDS - POSTCODE TOTALS AT OR ABOVE      *
+004300*    THESE VALUES ARE FLAGGED FOR UNDERWRITING REVIEW. HOUSE IS  *
+004400*    COMPARED AGAINST SUM INSURED; COMMERCIAL HAS NO SUM-INSURED *
+004500*    COLUMN ON FILE SO THE COMBINED FIRE/FLOOD/WEATHER PREMIUM   *
+004600*    IS USED AS THE BEST AVAILABLE EXPOSURE PROXY.               *
+004700*****************************************************************
+004800 77  WS-HOUSE-THRESHOLD          PIC S9(9) COMP VALUE +5000000.
+004900 77  WS-COMM-THRESHOLD           PIC S9(9) COMP VALUE +2000000.
+005000*****************************************************************
+005100*    RUN DATE                                                   *
+005200*****************************************************************
+005300 01  WS-CURRENT-DATE-TIME.
+005400     05  WS-CD-YYYY              PIC 9(04).
+005500     05  WS-CD-MM                PIC 9(02).
+005600     05  WS-CD-DD                PIC 9(02).
+005700     05  FILLER                  PIC X(10).
+005800 01  WS-REPORT-DATE.
+005900     05  WS-RD-DD                PIC 9(02).
+006000     05  FILLER                  PIC X(01) VALUE '/'.
+006100     05  WS-RD-MM                PIC 9(02).
+006200     05  FILLER                  PIC X(01) VALUE '/'.
+006300     05  WS-RD-YYYY              PIC 9(04).
+006400*****************************************************************
+006500*    DB2 GROUPED HOUSE EXPOSURE ROW                              *
+006600*****************************************************************
+006700 01  DB2-H-POSTCODE              PIC X(08).
+006800 01  DB2-H-POLICYCOUNT-INT       PIC S9(09) COMP.
+006900 01  DB2-H-SUMINSURED            PIC S9(11) COMP-3.
+007000*****************************************************************
+007100*    DB2 GROUPED COMMERCIAL EXPOSURE ROW                         *
+007200*****************************************************************
+007300 01  DB2-B-ZIPCODE               PIC X(08).
+007400 01  DB2-B-POLICYCOUNT-INT       PIC S9(09) COMP.
+007500 01  DB2-B-FIREEXPOSURE          PIC S9(11) COMP-3.
+007600 01  DB2-B-FLOODEXPOSURE         PIC S9(11) COMP-3.
+007700 01  DB2-B-WEATHEREXPOSURE       PIC S9(11) COMP-3.
+007800 01  WS-COMM-TOTAL-EXPOSURE      PIC S9(11) COMP-3.
+007900*****************************************************************
+008000*    REPORT LINE LAYOUTS                                        *
+008100*****************************************************************
+008200 01  CR-HEADING-1.
+008300     05  FILLER                  PIC X(40) VALUE
+008400         'LG INSURANCE - CATASTROPHE ACCUMULATION'.
+008500     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+008600     05  CR-H1-DATE              PIC X(10) VALUE SPACES.
+008700     05  FILLER                  PIC X(72) VALUE SPACES.
+008800 01  CR-HOUSE-HEADING.
+008900     05  FILLER                  PIC X(60) VALUE
+009000         'HOUSE SUM-INSURED EXPOSURE BY POSTCODE'.
+009100     05  FILLER                  PIC X(73) VALUE SPACES.
+009200 01  CR-HOUSE-COLUMN-HEADING.
+009300     05  FILLER                  PIC X(60) VALUE
+009400         'POSTCODE  POLICIES   SUM-INSURED     FLAG'.
+009500     05  FILLER                  PIC X(73) VALUE SPACES.
+009600 01  CR-HOUSE-DETAIL-LINE.
+009700     05  CR-HD-POSTCODE          PIC X(08).
+009800     05  FILLER                  PIC X(02) VALUE SPACES.
+009900     05  CR-HD-POLICYCOUNT       PIC ZZZ,ZZ9.
+010000     05  FILLER                  PIC X(02) VALUE SPACES.
+010100     05  CR-HD-SUMINSURED        PIC Z,ZZZ,ZZZ,ZZ9.
+010200     05  FILLER                  PIC X(03) VALUE SPACES.
+010300     05  CR-HD-FLAG              PIC X(12) VALUE SPACES.
+010400     05  FILLER                  PIC X(91) VALUE SPACES.
+010500 01  CR-COMM-HEADING.
+010600     05  FILLER                  PIC X(60) VALUE
+010700         'COMMERCIAL FIRE/FLOOD/WEATHER EXPOSURE BY ZIPCODE'.
+010800     05  FILLER                  PIC X(73) VALUE SPACES.
+010900 01  CR-COMM-COLUMN-HEADING.
+011000     05  FILLER                  PIC X(60) VALUE
+011100         'ZIPCODE   POLICIES   FIRE     FLOOD    WEATHER  FLAG'.
+011200     05  FILLER                  PIC X(73) VALUE SPACES.
+011300 01  CR-COMM-DETAIL-LINE.
+011400     05  CR-CD-ZIPCODE           PIC X(08).
+011500     05  FILLER                  PIC X(02) VALUE SPACES.
+011600     05  CR-CD-POLICYCOUNT       PIC ZZZ,ZZ9.
+011700     05  FILLER                  PIC X(02) VALUE SPACES.
+011800     05  CR-CD-FIREEXPOSURE      PIC Z,ZZZ,ZZ9.
+011900     05  FILLER                  PIC X(02) VALUE SPACES.
+012000     05  CR-CD-FLOODEXPOSURE     PIC Z,ZZZ,ZZ9.
+012100     05  FILLER                  PIC X(02) VALUE SPACES.
+012200     05  CR-CD-WEATHEREXPOSURE   PIC Z,ZZZ,ZZ9.
+012300     05  FILLER                  PIC X(03) VALUE SPACES.
+012400     05  CR-CD-FLAG              PIC X(12) VALUE SPACES.
+012500     05  FILLER                  PIC X(67) VALUE SPACES.
+012600 01  CR-SUMMARY-LINE.
+012700     05  FILLER                  PIC X(20) VALUE SPACES.
+012800     05  CR-S-LABEL1             PIC X(24) VALUE
+012900         'HOUSE POSTCODE AREAS'.
+013000     05  CR-S-COUNT1             PIC ZZZ,ZZ9.
+013100     05  FILLER                  PIC X(04) VALUE SPACES.
+013200     05  CR-S-LABEL2             PIC X(24) VALUE
+013300         'FLAGGED FOR REVIEW'.
+013400     05  CR-S-COUNT2             PIC ZZZ,ZZ9.
+013500     05  FILLER                  PIC X(48) VALUE SPACES.
+013600 01  CR-SUMMARY-LINE-2.
+013700     05  FILLER                  PIC X(20) VALUE SPACES.
+013800     05  CR-S2-LABEL1            PIC X(24) VALUE
+013900         'COMMERCIAL ZIPCODE AREAS'.
+014000     05  CR-S2-COUNT1            PIC ZZZ,ZZ9.
+014100     05  FILLER                  PIC X(04) VALUE SPACES.
+014200     05  CR-S2-LABEL2            PIC X(24) VALUE
+014300         'FLAGGED FOR REVIEW'.
+014400     05  CR-S2-COUNT2            PIC ZZZ,ZZ9.
+014500     05  FILLER                  PIC X(48) VALUE SPACES.
+014600     EXEC SQL
+014700         INCLUDE SQLCA
+014800     END-EXEC.
+014900     EXEC SQL
+015000         DECLARE HOUSE_CONC_CURSOR CURSOR FOR
+015100           SELECT POSTCODE, COUNT(*), SUM(VALUE)
+015200             FROM HOUSE
+015300            GROUP BY POSTCODE
+015400            ORDER BY POSTCODE
+015500     END-EXEC.
+015600     EXEC SQL
+015700         DECLARE COMM_CONC_CURSOR CURSOR FOR
+015800           SELECT Zipcode, COUNT(*), SUM(FirePremium),
+015900                  SUM(FloodPremium), SUM(WeatherPremium)
+016000             FROM COMMERCIAL
+016100            GROUP BY Zipcode
+016200            ORDER BY Zipcode
+016300     END-EXEC.
+016400 LINKAGE SECTION.
+016500 PROCEDURE DIVISION.
+016600*****************************************************************
+016700*    0000-MAINLINE                                              *
+016800*****************************************************************
+016900 0000-MAINLINE SECTION.
+017000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017100     PERFORM 2000-WRITE-HOUSE-DETAIL THRU 2000-EXIT
+017200         UNTIL WS-DB2-EOF.
+017300     PERFORM 3000-INITIALIZE-COMMERCIAL THRU 3000-EXIT.
+017400     PERFORM 4000-WRITE-COMM-DETAIL THRU 4000-EXIT
+017500         UNTIL WS-DB2-EOF.
+017600     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+017700     GO TO 9999-EXIT.
+017800 0000-MAINLINE-EXIT.
+017900     EXIT.
+018000*****************************************************************
+018100*    1000-INITIALIZE - OPEN THE REPORT AND THE HOUSE CURSOR       *
+018200*****************************************************************
+018300 1000-INITIALIZE.
+018400     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+018500     MOVE WS-CD-DD   TO WS-RD-DD
+018600     MOVE WS-CD-MM   TO WS-RD-MM
+018700     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+018800     MOVE WS-REPORT-DATE TO CR-H1-DATE.
+018900     OPEN OUTPUT CATASTROPHE-REPORT-FILE.
+019000     IF NOT WS-CATRPT-OK
+019100         DISPLAY 'LGCATR01 - CATRPT OPEN FAILED, STATUS='
+019200                 WS-CATRPT-STATUS
+019300         GO TO 9999-EXIT
+019400     END-IF.
+019500     WRITE CR-REPORT-LINE FROM CR-HEADING-1.
+019600     WRITE CR-REPORT-LINE FROM CR-HOUSE-HEADING.
+019700     WRITE CR-REPORT-LINE FROM CR-HOUSE-COLUMN-HEADING.
+019800     EXEC SQL
+019900         OPEN HOUSE_CONC_CURSOR
+020000     END-EXEC.
+020100     IF SQLCODE NOT EQUAL 0
+020200         DISPLAY 'LGCATR01 - HOUSE CURSOR OPEN FAILED, SQLCODE='
+020300                 SQLCODE
+020400         GO TO 9999-EXIT
+020500     END-IF.
+020600     PERFORM 5000-FETCH-HOUSE-GROUP THRU 5000-EXIT.
+020700 1000-EXIT.
+020800     EXIT.
+020900*****************************************************************
+021000*    2000-WRITE-HOUSE-DETAIL - ONE LINE PER HOUSE POSTCODE        *
+021100*****************************************************************
+021200 2000-WRITE-HOUSE-DETAIL.
+021300     ADD 1 TO WS-HOUSE-AREA-COUNT.
+021400     MOVE DB2-H-POSTCODE        TO CR-HD-POSTCODE.
+021500     MOVE DB2-H-POLICYCOUNT-INT TO CR-HD-POLICYCOUNT.
+021600     MOVE DB2-H-SUMINSURED      TO CR-HD-SUMINSURED.
+021700     MOVE SPACES                TO CR-HD-FLAG.
+021800     IF DB2-H-SUMINSURED >= WS-HOUSE-THRESHOLD
+021900         MOVE '** REVIEW **' TO CR-HD-FLAG
+022000         ADD 1 TO WS-HOUSE-REVIEW-COUNT
+022100     END-IF.
+022200     WRITE CR-REPORT-LINE FROM CR-HOUSE-DETAIL-LINE.
+022300     PERFORM 5000-FETCH-HOUSE-GROUP THRU 5000-EXIT.
+022400 2000-EXIT.
+022500     EXIT.
+022600*****************************************************************
+022700*    3000-INITIALIZE-COMMERCIAL - SWITCH OVER TO THE COMMERCIAL   *
+022800*    SECTION OF THE REPORT ONCE THE HOUSE CURSOR IS EXHAUSTED     *
+022900*****************************************************************
+023000 3000-INITIALIZE-COMMERCIAL.
+023100     EXEC SQL
+023200         CLOSE HOUSE_CONC_CURSOR
+023300     END-EXEC.
+023400     MOVE 'N' TO WS-DB2-EOF-SWITCH.
+023500     WRITE CR-REPORT-LINE FROM CR-COMM-HEADING.
+023600     WRITE CR-REPORT-LINE FROM CR-COMM-COLUMN-HEADING.
+023700     EXEC SQL
+023800         OPEN COMM_CONC_CURSOR
+023900     END-EXEC.
+024000     IF SQLCODE NOT EQUAL 0
+024100         DISPLAY 'LGCATR01 - COMM CURSOR OPEN FAILED, SQLCODE='
+024200                 SQLCODE
+024300         GO TO 9999-EXIT
+024400     END-IF.
+024500     PERFORM 6000-FETCH-COMM-GROUP THRU 6000-EXIT.
+024600 3000-EXIT.
+024700     EXIT.
+024800*****************************************************************
+024900*    4000-WRITE-COMM-DETAIL - ONE LINE PER COMMERCIAL ZIPCODE     *
+025000*****************************************************************
+025100 4000-WRITE-COMM-DETAIL.
+025200     ADD 1 TO WS-COMM-AREA-COUNT.
+025300     MOVE DB2-B-ZIPCODE          TO CR-CD-ZIPCODE.
+025400     MOVE DB2-B-POLICYCOUNT-INT  TO CR-CD-POLICYCOUNT.
+025500     MOVE DB2-B-FIREEXPOSURE     TO CR-CD-FIREEXPOSURE.
+025600     MOVE DB2-B-FLOODEXPOSURE    TO CR-CD-FLOODEXPOSURE.
+025700     MOVE DB2-B-WEATHEREXPOSURE  TO CR-CD-WEATHEREXPOSURE.
+025800     MOVE SPACES                 TO CR-CD-FLAG.
+025900     COMPUTE WS-COMM-TOTAL-EXPOSURE =
+026000         DB2-B-FIREEXPOSURE + DB2-B-FLOODEXPOSURE
+026100         + DB2-B-WEATHEREXPOSURE.
+026200     IF WS-COMM-TOTAL-EXPOSURE >= WS-COMM-THRESHOLD
+026300         MOVE '** REVIEW **' TO CR-CD-FLAG
+026400         ADD 1 TO WS-COMM-REVIEW-COUNT
+026500     END-IF.
+026600     WRITE CR-REPORT-LINE FROM CR-COMM-DETAIL-LINE.
+026700     PERFORM 6000-FETCH-COMM-GROUP THRU 6000-EXIT.
+026800 4000-EXIT.
+026900     EXIT.
+027000*****************************************************************
+027100*    5000-FETCH-HOUSE-GROUP - NEXT HOUSE POSTCODE GROUP ROW       *
+027200*****************************************************************
+027300 5000-FETCH-HOUSE-GROUP.
+027400     EXEC SQL
+027500         FETCH HOUSE_CONC_CURSOR
+027600           INTO :DB2-H-POSTCODE, :DB2-H-POLICYCOUNT-INT,
+027700                :DB2-H-SUMINSURED
+027800     END-EXEC.
+027900     EVALUATE SQLCODE
+028000         WHEN 0
+028100             CONTINUE
+028200         WHEN 100
+028300             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+028400         WHEN OTHER
+028500             DISPLAY 'LGCATR01 - HOUSE FETCH ERROR, SQLCODE='
+028600                     SQLCODE
+028700             GO TO 9999-EXIT
+028800     END-EVALUATE.
+028900 5000-EXIT.
+029000     EXIT.
+029100*****************************************************************
+029200*    6000-FETCH-COMM-GROUP - NEXT COMMERCIAL ZIPCODE GROUP ROW    *
+029300*****************************************************************
+029400 6000-FETCH-COMM-GROUP.
+029500     EXEC SQL
+029600         FETCH COMM_CONC_CURSOR
+029700           INTO :DB2-B-ZIPCODE, :DB2-B-POLICYCOUNT-INT,
+029800                :DB2-B-FIREEXPOSURE, :DB2-B-FLOODEXPOSURE,
+029900                :DB2-B-WEATHEREXPOSURE
+030000     END-EXEC.
+030100     EVALUATE SQLCODE
+030200         WHEN 0
+030300             CONTINUE
+030400         WHEN 100
+030500             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+030600         WHEN OTHER
+030700             DISPLAY 'LGCATR01 - COMM FETCH ERROR, SQLCODE='
+030800                     SQLCODE
+030900             GO TO 9999-EXIT
+031000     END-EVALUATE.
+031100 6000-EXIT.
+031200     EXIT.
+031300*****************************************************************
+031400*    8000-FINALIZE - WRITE THE SUMMARY LINES AND CLOSE UP         *
+031500*****************************************************************
+031600 8000-FINALIZE.
+031700     EXEC SQL
+031800         CLOSE COMM_CONC_CURSOR
+031900     END-EXEC.
+032000     MOVE WS-HOUSE-AREA-COUNT   TO CR-S-COUNT1.
+032100     MOVE WS-HOUSE-REVIEW-COUNT TO CR-S-COUNT2.
+032200     WRITE CR-REPORT-LINE FROM CR-SUMMARY-LINE.
+032300     MOVE WS-COMM-AREA-COUNT    TO CR-S2-COUNT1.
+032400     MOVE WS-COMM-REVIEW-COUNT  TO CR-S2-COUNT2.
+032500     WRITE CR-REPORT-LINE FROM CR-SUMMARY-LINE-2.
+032600     CLOSE CATASTROPHE-REPORT-FILE.
+032700 8000-EXIT.
+032800     EXIT.
+032900*****************************************************************
+033000*    9999-EXIT - COMMON PROGRAM EXIT POINT                       *
+033100*****************************************************************
+033200 9999-EXIT.
+033300     STOP RUN.

@@ -0,0 +1,188 @@
+       PROCESS SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGHDCS01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGHDCS01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+       01  WS-OPERATORID                PIC X(03) VALUE SPACES.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGHDCS01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+           COPY LGPOLICY.
+       01  DB2-IN-INTEGERS.
+           03 DB2-CUSTOMERNUM-INT      PIC S9(9) COMP.
+           03 DB2-CUSTSECR-COUNT       PIC S9(9) COMP.
+       01  DB2-CUSTSECR-STATE          PIC X(01).
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCMAREA
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBOPID  TO WS-OPERATORID.
+           MOVE EIBCALEN TO WS-CALEN.
+           INITIALIZE DB2-IN-INTEGERS.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+           MOVE '00' TO CA-RETURN-CODE
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-FULL-AUTH-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE CA-CUSTOMER-NUM TO DB2-CUSTOMERNUM-INT
+           MOVE CA-CUSTOMER-NUM TO EM-CUSNUM
+           EVALUATE CA-REQUEST-ID
+             WHEN '03CCUS'
+               PERFORM VIEW-CUSTOMER-SECURE-STATE
+             WHEN '03UCUS'
+               PERFORM RESET-CUSTOMER-SECURE-STATE
+             WHEN OTHER
+               MOVE '99' TO CA-RETURN-CODE
+           END-EVALUATE.
+           EXEC CICS RETURN END-EXEC.
+       MAINLINE-EXIT.
+           EXIT.
+       VIEW-CUSTOMER-SECURE-STATE.
+           MOVE ' SELECT SECURE' TO EM-SQLREQ
+           EXEC SQL
+             SELECT state_indicator,
+                    pass_changes
+               INTO :DB2-CUSTSECR-STATE,
+                    :DB2-CUSTSECR-COUNT
+               FROM CUSTOMER_SECURE
+              WHERE customerNumber = :DB2-CUSTOMERNUM-INT
+           END-EXEC.
+           Evaluate SQLCODE
+             When 0
+               MOVE DB2-CUSTSECR-STATE   TO CA-AUTH-RESULT
+               MOVE DB2-CUSTSECR-COUNT   TO CA-AUTH-ATTEMPTS
+               MOVE '00' TO CA-RETURN-CODE
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+           End-Evaluate.
+           EXIT.
+       RESET-CUSTOMER-SECURE-STATE.
+           MOVE ' UPDATE SECURE' TO EM-SQLREQ
+           EXEC SQL
+             UPDATE CUSTOMER_SECURE
+                SET state_indicator = 'N',
+                    pass_changes    = 0
+              WHERE customerNumber = :DB2-CUSTOMERNUM-INT
+           END-EXEC.
+           Evaluate SQLCODE
+             When 0
+               MOVE 'N' TO CA-AUTH-RESULT
+               MOVE ZEROS TO CA-AUTH-ATTEMPTS
+               MOVE '00' TO CA-RETURN-CODE
+               PERFORM LOG-HELPDESK-ACTION
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+           End-Evaluate.
+           EXIT.
+       LOG-HELPDESK-ACTION.
+           MOVE ' INSERT HDLOG' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO HELPDESKLOG
+                       ( CUSTOMERNUMBER,
+                         OPERATORID,
+                         ACTION,
+                         ACTIONTIME )
+                VALUES ( :DB2-CUSTOMERNUM-INT,
+                         :WS-OPERATORID,
+                         'UNLOCK',
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+           EXIT.
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGHDCS01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

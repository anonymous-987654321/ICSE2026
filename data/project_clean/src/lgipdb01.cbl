@@ -0,0 +1,372 @@
+       PROCESS SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGIPDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGIPDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+       01  WS-DRIVER-INDEX              PIC 9(01) VALUE 0.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGIPDB01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             05 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +28.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+       01  DB2-IN-INTEGERS.
+           03 DB2-CUSTOMERNUM-INT      PIC S9(9) COMP.
+           03 DB2-POLICYNUM-INT        PIC S9(9) COMP.
+           03 DB2-BROKERID-INT         PIC S9(9) COMP.
+           03 DB2-PAYMENT-INT          PIC S9(9) COMP.
+           03 DB2-E-TERM-SINT          PIC S9(4) COMP.
+           03 DB2-E-SUMASSURED-INT     PIC S9(9) COMP.
+           03 DB2-H-BEDROOMS-SINT      PIC S9(4) COMP.
+           03 DB2-H-VALUE-INT          PIC S9(9) COMP.
+           03 DB2-M-VALUE-INT          PIC S9(9) COMP.
+           03 DB2-M-CC-SINT            PIC S9(4) COMP.
+           03 DB2-M-PREMIUM-INT        PIC S9(9) COMP.
+           03 DB2-M-ACCIDENTS-INT      PIC S9(9) COMP.
+           03 DB2-M-NCD-YEARS-INT      PIC S9(4) COMP.
+           03 DB2-B-FirePeril-Int      PIC S9(4) COMP.
+           03 DB2-B-FirePremium-Int    PIC S9(9) COMP.
+           03 DB2-B-CrimePeril-Int     PIC S9(4) COMP.
+           03 DB2-B-CrimePremium-Int   PIC S9(9) COMP.
+           03 DB2-B-FloodPeril-Int     PIC S9(4) COMP.
+           03 DB2-B-FloodPremium-Int   PIC S9(9) COMP.
+           03 DB2-B-WeatherPeril-Int   PIC S9(4) COMP.
+           03 DB2-B-WeatherPremium-Int PIC S9(9) COMP.
+           COPY LGPOLICY.
+       77  IND-PADDINGDATA             PIC S9(4) COMP.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCMAREA
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+           INITIALIZE DB2-IN-INTEGERS.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+           MOVE '00' TO CA-RETURN-CODE
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-FULL-MOTOR-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           IF CA-REQUEST-ID NOT = '01IPOL'
+             MOVE '99' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE CA-POLICY-NUM   TO DB2-POLICYNUM-INT
+           MOVE CA-POLICY-NUM   TO EM-POLNUM
+           PERFORM GET-POLICY-INFO.
+           EXEC CICS RETURN END-EXEC.
+       MAINLINE-EXIT.
+           EXIT.
+       GET-POLICY-INFO.
+           MOVE ' SELECT POLICY' TO EM-SQLREQ
+           EXEC SQL
+               SELECT CUSTOMERNUMBER,
+                      ISSUEDATE,
+                      EXPIRYDATE,
+                      POLICYTYPE,
+                      LASTCHANGED,
+                      BROKERID,
+                      BROKERSREFERENCE,
+                      PAYMENT
+                 INTO :DB2-CUSTOMERNUM-INT,
+                      :CA-ISSUE-DATE,
+                      :CA-EXPIRY-DATE,
+                      :DB2-POLICYTYPE,
+                      :CA-LASTCHANGED,
+                      :DB2-BROKERID-INT,
+                      :CA-BROKERSREF,
+                      :DB2-PAYMENT-INT
+                 FROM POLICY
+                WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC.
+           Evaluate SQLCODE
+             When 0
+               MOVE DB2-CUSTOMERNUM-INT TO CA-CUSTOMER-NUM
+               MOVE CA-CUSTOMER-NUM     TO EM-CUSNUM
+               MOVE DB2-BROKERID-INT    TO CA-BROKERID
+               MOVE DB2-PAYMENT-INT     TO CA-PAYMENT
+               EVALUATE DB2-POLICYTYPE
+                 WHEN 'E'
+                   PERFORM GET-ENDOW-INFO
+                 WHEN 'H'
+                   PERFORM GET-HOUSE-INFO
+                 WHEN 'M'
+                   PERFORM GET-MOTOR-INFO
+                 WHEN 'C'
+                   PERFORM GET-COMMERCIAL-INFO
+               END-EVALUATE
+               MOVE '00' TO CA-RETURN-CODE
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When -913
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+           EXIT.
+       GET-ENDOW-INFO.
+           MOVE ' SELECT ENDOW ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT WITHPROFITS,
+                    EQUITIES,
+                    MANAGEDFUND,
+                    FUNDNAME,
+                    TERM,
+                    SUMASSURED,
+                    LIFEASSURED,
+                    PADDINGDATA
+               INTO :CA-E-WITH-PROFITS,
+                    :CA-E-EQUITIES,
+                    :CA-E-MANAGED-FUND,
+                    :CA-E-FUND-NAME,
+                    :DB2-E-TERM-SINT,
+                    :DB2-E-SUMASSURED-INT,
+                    :CA-E-LIFE-ASSURED,
+                    :CA-E-PADDING-DATA INDICATOR :IND-PADDINGDATA
+               FROM ENDOWMENT
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           IF IND-PADDINGDATA IS LESS THAN ZERO
+             MOVE SPACES TO CA-E-PADDING-DATA
+           END-IF
+           MOVE DB2-E-TERM-SINT      TO CA-E-TERM
+           MOVE DB2-E-SUMASSURED-INT TO CA-E-SUM-ASSURED.
+           EXIT.
+       GET-HOUSE-INFO.
+           MOVE ' SELECT HOUSE ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT PROPERTYTYPE,
+                    BEDROOMS,
+                    VALUE,
+                    HOUSENAME,
+                    HOUSENUMBER,
+                    POSTCODE,
+                    EXCESS,
+                    RISKSCORE
+               INTO :CA-H-PROPERTY-TYPE,
+                    :DB2-H-BEDROOMS-SINT,
+                    :DB2-H-VALUE-INT,
+                    :CA-H-HOUSE-NAME,
+                    :CA-H-HOUSE-NUMBER,
+                    :CA-H-POSTCODE,
+                    :CA-H-EXCESS,
+                    :CA-H-RISK-SCORE
+               FROM HOUSE
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE DB2-H-BEDROOMS-SINT TO CA-H-BEDROOMS
+           MOVE DB2-H-VALUE-INT     TO CA-H-VALUE.
+           EXIT.
+       GET-MOTOR-INFO.
+           MOVE ' SELECT MOTOR ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT MAKE,
+                    MODEL,
+                    VALUE,
+                    REGNUMBER,
+                    COLOUR,
+                    CC,
+                    YEAROFMANUFACTURE,
+                    PREMIUM,
+                    ACCIDENTS,
+                    EXCESS,
+                    NCDYEARS
+               INTO :CA-M-MAKE,
+                    :CA-M-MODEL,
+                    :DB2-M-VALUE-INT,
+                    :CA-M-REGNUMBER,
+                    :CA-M-COLOUR,
+                    :DB2-M-CC-SINT,
+                    :CA-M-MANUFACTURED,
+                    :DB2-M-PREMIUM-INT,
+                    :DB2-M-ACCIDENTS-INT,
+                    :CA-M-EXCESS,
+                    :DB2-M-NCD-YEARS-INT
+               FROM MOTOR
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE DB2-M-VALUE-INT     TO CA-M-VALUE
+           MOVE DB2-M-CC-SINT       TO CA-M-CC
+           MOVE DB2-M-PREMIUM-INT   TO CA-M-PREMIUM
+           MOVE DB2-M-ACCIDENTS-INT TO CA-M-ACCIDENTS
+           MOVE DB2-M-NCD-YEARS-INT TO CA-M-NCD-YEARS.
+           PERFORM GET-MOTOR-DRIVERS.
+           EXIT.
+       GET-MOTOR-DRIVERS.
+           MOVE 0 TO CA-M-DRIVER-COUNT
+           MOVE 1 TO WS-DRIVER-INDEX
+           PERFORM FETCH-ONE-MOTOR-DRIVER
+               UNTIL WS-DRIVER-INDEX GREATER THAN 2.
+           EXIT.
+       FETCH-ONE-MOTOR-DRIVER.
+           MOVE ' SELECT MDRVR ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT DRIVERNAME, DRIVERDOB, RELATIONSHIP
+               INTO :CA-M-DRIVER-NAME(WS-DRIVER-INDEX),
+                    :CA-M-DRIVER-DOB(WS-DRIVER-INDEX),
+                    :CA-M-DRIVER-REL(WS-DRIVER-INDEX)
+               FROM MOTORDRIVER
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+                AND DRIVERSEQ     = :WS-DRIVER-INDEX
+           END-EXEC
+           IF SQLCODE EQUAL 0
+             ADD 1 TO CA-M-DRIVER-COUNT
+           END-IF
+           ADD 1 TO WS-DRIVER-INDEX.
+           EXIT.
+       GET-COMMERCIAL-INFO.
+           MOVE ' SELECT COMMER' TO EM-SQLREQ
+           EXEC SQL
+             SELECT Address,
+                    Zipcode,
+                    LatitudeN,
+                    LongitudeW,
+                    Customer,
+                    PropertyType,
+                    FirePeril,
+                    FirePremium,
+                    CrimePeril,
+                    CrimePremium,
+                    FloodPeril,
+                    FloodPremium,
+                    WeatherPeril,
+                    WeatherPremium,
+                    Status,
+                    RejectionReason,
+                    CurrencyCode
+               INTO :CA-B-Address,
+                    :CA-B-Postcode,
+                    :CA-B-Latitude,
+                    :CA-B-Longitude,
+                    :CA-B-Customer,
+                    :CA-B-PropType,
+                    :DB2-B-FirePeril-Int,
+                    :DB2-B-FirePremium-Int,
+                    :DB2-B-CrimePeril-Int,
+                    :DB2-B-CrimePremium-Int,
+                    :DB2-B-FloodPeril-Int,
+                    :DB2-B-FloodPremium-Int,
+                    :DB2-B-WeatherPeril-Int,
+                    :DB2-B-WeatherPremium-Int,
+                    :CA-B-Status,
+                    :CA-B-RejectReason,
+                    :CA-B-CURRENCY-CODE
+               FROM COMMERCIAL
+              WHERE PolicyNumber = :DB2-POLICYNUM-INT
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE DB2-B-FirePeril-Int     TO CA-B-FirePeril
+           MOVE DB2-B-FirePremium-Int   TO CA-B-FirePremium
+           MOVE DB2-B-CrimePeril-Int    TO CA-B-CrimePeril
+           MOVE DB2-B-CrimePremium-Int  TO CA-B-CrimePremium
+           MOVE DB2-B-FloodPeril-Int    TO CA-B-FloodPeril
+           MOVE DB2-B-FloodPremium-Int  TO CA-B-FloodPremium
+           MOVE DB2-B-WeatherPeril-Int  TO CA-B-WeatherPeril
+           MOVE DB2-B-WeatherPremium-Int TO CA-B-WeatherPremium.
+           EXIT.
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGIPDB01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

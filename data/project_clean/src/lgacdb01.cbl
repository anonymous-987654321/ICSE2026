@@ -42,13 +42,18 @@
            03 D2-CUSTSECR-DATA         PIC X(32445).
        01  CA-ERROR-MSG.
            03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
-           03 CA-DATA                  PIC X(90) VALUE SPACES.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
        77 LGACDB02                     PIC X(8)  VALUE 'LGACDB02'.
        77 LGACVS01                     PIC X(8)  VALUE 'LGACVS01'.
        77 LGAC-NCS                     PIC X(2)  VALUE 'ON'.
        77 WS-CS-PASSWORD               PIC X(16) Value 'NewPass'.
        77 WS-CS-STATE                  PIC X     VALUE 'N'.
        77 WS-CA-COUNT                  PIC S9(9) COMP  Value 0.
+       77 EL-PROGRAM                   PIC X(8)  VALUE 'LGACDB01'.
+       77 EL-SQLCODE-SAVE              PIC S9(9) COMP.
+       77 EL-TASKNUM-INT               PIC S9(9) COMP.
+       01  WS-START-ABSTIME            PIC S9(8) COMP VALUE +0.
+       01  WS-ELAPSED-MS               PIC S9(8) COMP VALUE +0.
        01  WS-COMMAREA-LENGTHS.
            03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
@@ -69,6 +74,8 @@
            MOVE EIBTRNID TO WS-TRANSID.
            MOVE EIBTRMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
+           EXEC CICS ASKTIME ABSTIME(WS-START-ABSTIME)
+           END-EXEC.
            INITIALIZE DB2-OUT-INTEGERS.
            IF EIBCALEN IS EQUAL TO ZERO
                MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
@@ -81,6 +88,7 @@
            ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
            ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN
            IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
              MOVE '98' TO CA-RETURN-CODE
              EXEC CICS RETURN END-EXEC
            END-IF
@@ -89,7 +97,12 @@
            EXEC CICS LINK Program(LGACVS01)
                 Commarea(DFHCOMMAREA)
                 LENGTH(225)
+                RESP(WS-RESP)
            END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+             MOVE '91' TO CA-RETURN-CODE
+             PERFORM VSAM-LINK-FAILED
+           END-IF.
            MOVE DB2-CUSTOMERNUM-INT TO D2-CUSTOMER-NUM.
            Move '02ACUS'     To  D2-REQUEST-ID.
            move '5732fec825535eeafb8fac50fee3a8aa'
@@ -100,9 +113,33 @@
                 Commarea(CDB2AREA)
                 LENGTH(32500)
            END-EXEC.
+           PERFORM LOG-TRANSACTION-TIMING.
            EXEC CICS RETURN END-EXEC.
        MAINLINE-EXIT.
            EXIT.
+       LOG-TRANSACTION-TIMING.
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           COMPUTE WS-ELAPSED-MS = WS-ABSTIME - WS-START-ABSTIME
+           EXEC SQL
+             INSERT INTO TRANSACTIONLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         RETURNCODE,
+                         ELAPSEDMS,
+                         LOGTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :CA-RETURN-CODE,
+                         :WS-ELAPSED-MS,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        Obtain-CUSTOMER-Number.
            Exec CICS Get Counter(GENAcount)
                          Pool(GENApool)
@@ -181,8 +218,64 @@
            END-IF.
            MOVE DB2-CUSTOMERNUM-INT TO CA-CUSTOMER-NUM.
            EXIT.
+       VSAM-LINK-FAILED.
+           MOVE WS-RESP TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-ERROR-HISTORY.
+           MOVE SQLCODE   TO EL-SQLCODE-SAVE
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC SQL
+             INSERT INTO ERRORLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         CUSTOMERNUM,
+                         POLICYNUM,
+                         SQLREQ,
+                         SQLCODE,
+                         ERRORTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :EM-CUSNUM,
+                         SPACES,
+                         :EM-SQLREQ,
+                         :EL-SQLCODE-SAVE,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        WRITE-ERROR-MESSAGE.
            MOVE SQLCODE TO EM-SQLRC
+           PERFORM LOG-ERROR-HISTORY
            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
            END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
@@ -196,14 +289,14 @@
                      LENGTH(LENGTH OF ERROR-MSG)
            END-EXEC.
            IF EIBCALEN > 0 THEN
-             IF EIBCALEN < 91 THEN
+             IF EIBCALEN < 261 THEN
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
                END-EXEC
              ELSE
-               MOVE DFHCOMMAREA(1:90) TO CA-DATA
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
@@ -211,3 +304,14 @@
              END-IF
            END-IF.
            EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGACDB01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

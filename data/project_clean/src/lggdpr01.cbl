@@ -0,0 +1,241 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGGDPR01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        GDPR RIGHT-TO-BE-FORGOTTEN PURGE/ANONYMIZE BATCH,
+000750                 KEYED ON CUSTOMERNUMBER FROM GDPRIN.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE      INIT   DESCRIPTION                               *
+001100*    08/09/26  LGIT   INITIAL VERSION                           *
+001150*    08/09/26  LGIT   CHECK SQLCODE AFTER THE CUSTOMER AND        *
+001160*                     CUSTOMER_SECURE ANONYMIZING UPDATES SO A   *
+001170*                     FAILED ERASURE IS REPORTED AS AN ERROR     *
+001180*                     RATHER THAN BEING CERTIFIED ANONYMIZED     *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT GDPR-REQUEST-FILE ASSIGN TO GDPRIN
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-GDPRIN-STATUS.
+002200     SELECT GDPR-REPORT-FILE ASSIGN TO GDPRRPT
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS WS-GDPRRPT-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  GDPR-REQUEST-FILE
+002800     RECORDING MODE IS F.
+002900 01  GR-REQUEST-LINE.
+003000     05  GR-CUSTOMERNUMBER       PIC 9(10).
+003100     05  FILLER                  PIC X(70).
+003200 FD  GDPR-REPORT-FILE
+003300     RECORDING MODE IS F.
+003400 01  GR-REPORT-LINE              PIC X(133).
+003500 WORKING-STORAGE SECTION.
+003600*****************************************************************
+003700*    FILE STATUS AND SWITCHES                                  *
+003800*****************************************************************
+003900 77  WS-GDPRIN-STATUS            PIC X(02) VALUE SPACES.
+004000     88  WS-GDPRIN-OK                       VALUE '00'.
+004100     88  WS-GDPRIN-EOF                      VALUE '10'.
+004200 77  WS-GDPRRPT-STATUS           PIC X(02) VALUE SPACES.
+004300     88  WS-GDPRRPT-OK                      VALUE '00'.
+004400 77  WS-REQUEST-EOF-SWITCH       PIC X(01) VALUE 'N'.
+004500     88  WS-REQUEST-EOF                     VALUE 'Y'.
+004600 77  WS-PURGED-COUNT             PIC 9(07) COMP-3 VALUE 0.
+004700 77  WS-NOTFOUND-COUNT           PIC 9(07) COMP-3 VALUE 0.
+004750 77  WS-UPDATE-ERROR-COUNT       PIC 9(07) COMP-3 VALUE 0.
+004800*****************************************************************
+004900*    RUN DATE                                                   *
+005000*****************************************************************
+005100 01  WS-CURRENT-DATE-TIME.
+005200     05  WS-CD-YYYY              PIC 9(04).
+005300     05  WS-CD-MM                PIC 9(02).
+005400     05  WS-CD-DD                PIC 9(02).
+005500     05  FILLER                  PIC X(10).
+005600 01  WS-REPORT-DATE.
+005700     05  WS-RD-DD                PIC 9(02).
+005800     05  FILLER                  PIC X(01) VALUE '/'.
+005900     05  WS-RD-MM                PIC 9(02).
+006000     05  FILLER                  PIC X(01) VALUE '/'.
+006100     05  WS-RD-YYYY              PIC 9(04).
+006200*****************************************************************
+006300*    ANONYMIZED VALUES - CONSTANT, NON-IDENTIFYING                *
+006400*****************************************************************
+006500 01  WS-ANON-NAME                PIC X(20) VALUE 'REDACTED'.
+006600 01  WS-ANON-DOB                 PIC X(10) VALUE '1900-01-01'.
+006700 01  WS-ANON-EMAIL                PIC X(40) VALUE
+006800     'redacted@redacted.invalid'.
+006900 01  WS-ANON-PHONE                PIC X(12) VALUE 'REDACTED'.
+007000 01  WS-ANON-ADDR                 PIC X(20) VALUE 'REDACTED'.
+007100 01  WS-ANON-POSTCODE             PIC X(08) VALUE 'REDACTED'.
+007200 01  WS-ANON-PASSWORD             PIC X(32) VALUE
+007300     'GDPRPURGEDGDPRPURGEDGDPRPURGED0'.
+007400*****************************************************************
+007500*    DB2 WORK FIELDS                                            *
+007600*****************************************************************
+007700 01  DB2-CUSTOMERNUM-INT         PIC S9(9) COMP.
+007800 01  WS-CUSTOMER-FOUND           PIC S9(9) COMP.
+007900*****************************************************************
+008000*    REPORT LINE LAYOUTS                                        *
+008100*****************************************************************
+008200 01  GR-HEADING-1.
+008300     05  FILLER                  PIC X(40) VALUE
+008400         'LG INSURANCE - GDPR PURGE/ANONYMIZE RUN'.
+008500     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+008600     05  GR-H1-DATE              PIC X(10) VALUE SPACES.
+008700     05  FILLER                  PIC X(73) VALUE SPACES.
+008800 01  GR-DETAIL-LINE.
+008900     05  GR-D-CUSTOMERNUM        PIC 9(10).
+009000     05  FILLER                  PIC X(01) VALUE SPACE.
+009100     05  GR-D-RESULT             PIC X(30).
+009200     05  FILLER                  PIC X(92) VALUE SPACES.
+009300 01  GR-SUMMARY-LINE.
+009400     05  FILLER                  PIC X(20) VALUE SPACES.
+009500     05  GR-S-LABEL              PIC X(30) VALUE
+009600         'CUSTOMERS ANONYMIZED'.
+009700     05  GR-S-COUNT              PIC ZZZ,ZZ9.
+009800     05  FILLER                  PIC X(10) VALUE SPACES.
+009900     05  GR-S-LABEL2             PIC X(20) VALUE
+010000         'NOT FOUND'.
+010100     05  GR-S-COUNT2             PIC ZZZ,ZZ9.
+010110     05  FILLER                  PIC X(05) VALUE SPACES.
+010120     05  GR-S-LABEL3             PIC X(15) VALUE
+010130         'UPDATE FAILED'.
+010140     05  GR-S-COUNT3             PIC ZZZ,ZZ9.
+010200     05  FILLER                  PIC X(19) VALUE SPACES.
+010300     EXEC SQL
+010400         INCLUDE SQLCA
+010500     END-EXEC.
+010600 LINKAGE SECTION.
+010700 PROCEDURE DIVISION.
+010800*****************************************************************
+010900*    0000-MAINLINE                                              *
+011000*****************************************************************
+011100 0000-MAINLINE SECTION.
+011200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011300     PERFORM 2000-ANONYMIZE-ONE THRU 2000-EXIT
+011400         UNTIL WS-REQUEST-EOF.
+011500     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+011600     GO TO 9999-EXIT.
+011700 0000-MAINLINE-EXIT.
+011800     EXIT.
+011900*****************************************************************
+012000*    1000-INITIALIZE                                             *
+012100*****************************************************************
+012200 1000-INITIALIZE.
+012300     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+012400     MOVE WS-CD-DD   TO WS-RD-DD
+012500     MOVE WS-CD-MM   TO WS-RD-MM
+012600     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+012700     MOVE WS-REPORT-DATE TO GR-H1-DATE.
+012800     OPEN INPUT GDPR-REQUEST-FILE.
+012900     IF NOT WS-GDPRIN-OK
+013000         DISPLAY 'LGGDPR01 - GDPRIN OPEN FAILED, STATUS='
+013100                 WS-GDPRIN-STATUS
+013200         GO TO 9999-EXIT
+013300     END-IF.
+013400     OPEN OUTPUT GDPR-REPORT-FILE.
+013500     IF NOT WS-GDPRRPT-OK
+013600         DISPLAY 'LGGDPR01 - GDPRRPT OPEN FAILED, STATUS='
+013700                 WS-GDPRRPT-STATUS
+013800         GO TO 9999-EXIT
+013900     END-IF.
+014000     WRITE GR-REPORT-LINE FROM GR-HEADING-1.
+014100     PERFORM 3000-READ-REQUEST THRU 3000-EXIT.
+014200 1000-EXIT.
+014300     EXIT.
+014400*****************************************************************
+014500*    2000-ANONYMIZE-ONE - ANONYMIZE CUSTOMER AND SECURE ROWS     *
+014600*    POLICY/ENDOWMENT/HOUSE/MOTOR/COMMERCIAL ROWS ARE LEFT       *
+014700*    UNTOUCHED SO REGULATORY POLICY HISTORY IS PRESERVED        *
+014800*****************************************************************
+014900 2000-ANONYMIZE-ONE.
+015000     MOVE GR-CUSTOMERNUMBER TO DB2-CUSTOMERNUM-INT.
+015100     EXEC SQL
+015200         SELECT COUNT(*)
+015300           INTO :WS-CUSTOMER-FOUND
+015400           FROM CUSTOMER
+015500          WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+015600     END-EXEC.
+015700     IF SQLCODE NOT EQUAL 0 OR WS-CUSTOMER-FOUND EQUAL 0
+015800         MOVE GR-CUSTOMERNUMBER TO GR-D-CUSTOMERNUM
+015900         MOVE 'CUSTOMER NOT FOUND - SKIPPED' TO GR-D-RESULT
+016000         WRITE GR-REPORT-LINE FROM GR-DETAIL-LINE
+016100         ADD 1 TO WS-NOTFOUND-COUNT
+016200     ELSE
+016300         EXEC SQL
+016400             UPDATE CUSTOMER
+016500                SET FIRSTNAME    = :WS-ANON-NAME,
+016600                    LASTNAME     = :WS-ANON-NAME,
+016700                    DATEOFBIRTH  = :WS-ANON-DOB,
+016800                    HOUSENAME    = :WS-ANON-ADDR,
+016900                    HOUSENUMBER  = :WS-ANON-ADDR(1:4),
+017000                    POSTCODE     = :WS-ANON-POSTCODE,
+017100                    PHONEMOBILE  = :WS-ANON-PHONE,
+017200                    PHONEHOME    = :WS-ANON-PHONE,
+017300                    EMAILADDRESS = :WS-ANON-EMAIL
+017400              WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+017500         END-EXEC
+017510         IF SQLCODE NOT EQUAL 0
+017520           MOVE GR-CUSTOMERNUMBER TO GR-D-CUSTOMERNUM
+017530           MOVE 'ERROR - CUSTOMER UPDATE FAILED' TO GR-D-RESULT
+017540           WRITE GR-REPORT-LINE FROM GR-DETAIL-LINE
+017550           ADD 1 TO WS-UPDATE-ERROR-COUNT
+017560         ELSE
+017600           EXEC SQL
+017700               UPDATE CUSTOMER_SECURE
+017800                  SET customerPass    = :WS-ANON-PASSWORD,
+017900                      state_indicator = 'Y',
+018000                      pass_changes    = 9999
+018100                WHERE customerNumber = :DB2-CUSTOMERNUM-INT
+018200           END-EXEC
+018210           IF SQLCODE NOT EQUAL 0
+018220             MOVE GR-CUSTOMERNUMBER TO GR-D-CUSTOMERNUM
+018230             MOVE 'ERROR - SECURE UPDATE FAILED' TO GR-D-RESULT
+018240             WRITE GR-REPORT-LINE FROM GR-DETAIL-LINE
+018250                 ADD 1 TO WS-UPDATE-ERROR-COUNT
+018260             ELSE
+018300                 MOVE GR-CUSTOMERNUMBER TO GR-D-CUSTOMERNUM
+018400                 MOVE 'ANONYMIZED' TO GR-D-RESULT
+018500                 WRITE GR-REPORT-LINE FROM GR-DETAIL-LINE
+018600                 ADD 1 TO WS-PURGED-COUNT
+018650             END-IF
+018660         END-IF
+018700     END-IF.
+018800     PERFORM 3000-READ-REQUEST THRU 3000-EXIT.
+018900 2000-EXIT.
+019000     EXIT.
+019100*****************************************************************
+019200*    3000-READ-REQUEST - NEXT CUSTOMERNUMBER TO PURGE            *
+019300*****************************************************************
+019400 3000-READ-REQUEST.
+019500     READ GDPR-REQUEST-FILE
+019600         AT END
+019700             MOVE 'Y' TO WS-REQUEST-EOF-SWITCH
+019800     END-READ.
+019900 3000-EXIT.
+020000     EXIT.
+020100*****************************************************************
+020200*    8000-FINALIZE - WRITE SUMMARY AND CLOSE UP                  *
+020300*****************************************************************
+020400 8000-FINALIZE.
+020500     MOVE WS-PURGED-COUNT    TO GR-S-COUNT.
+020600     MOVE WS-NOTFOUND-COUNT  TO GR-S-COUNT2.
+020650     MOVE WS-UPDATE-ERROR-COUNT TO GR-S-COUNT3.
+020700     WRITE GR-REPORT-LINE FROM GR-SUMMARY-LINE.
+020800     CLOSE GDPR-REQUEST-FILE.
+020900     CLOSE GDPR-REPORT-FILE.
+021000 8000-EXIT.
+021100     EXIT.
+021200*****************************************************************
+021300*    9999-EXIT - COMMON PROGRAM EXIT POINT                       *
+021400*****************************************************************
+021500 9999-EXIT.
+021600     STOP RUN.

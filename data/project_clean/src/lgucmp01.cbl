@@ -0,0 +1,226 @@
+       PROCESS SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGUCMP01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGUCMP01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+           03 WS-RETRY                 PIC X.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGUCMP01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             05 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +28.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+           COPY LGPOLICY.
+       01 DB2-IN-INTEGERS.
+          03 DB2-CMPNUM-INT            PIC S9(9) COMP.
+       01  DB2-CMP-LASTCHANGED         PIC X(26).
+       77  LGUCMP-RETRY-MAX            PIC 9(1) VALUE 3.
+       77  LGUCMP-RETRY-COUNT          PIC 9(1) VALUE 0.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+             DECLARE COMPLAINT_CURSOR CURSOR WITH HOLD FOR
+               SELECT LASTCHANGED
+               FROM COMPLAINT
+               WHERE COMPLAINTNUMBER = :DB2-CMPNUM-INT
+               FOR UPDATE OF STATUS,
+                             COMPLAINTDESC,
+                             LASTCHANGED
+           END-EXEC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCMAREA
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE SPACES   TO WS-RETRY.
+           MOVE EIBCALEN TO WS-CALEN.
+           INITIALIZE DB2-IN-INTEGERS.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+           MOVE '00' TO CA-RETURN-CODE
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-FULL-COMPLAINT-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           IF CA-REQUEST-ID NOT = '01UCMP'
+             MOVE '99' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE CA-CMP-NUM TO DB2-CMPNUM-INT
+           PERFORM UPDATE-COMPLAINT-DB2-INFO.
+           EXEC CICS RETURN END-EXEC.
+       MAINLINE-EXIT.
+           EXIT.
+       UPDATE-COMPLAINT-DB2-INFO.
+           MOVE 'Y' TO WS-RETRY
+           MOVE 0   TO LGUCMP-RETRY-COUNT
+           PERFORM OPEN-CPCURSOR UNTIL WS-RETRY = 'N'.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+           IF CA-RETURN-CODE = '00'
+             MOVE ' FETCH  CPCURSOR' TO EM-SQLREQ
+             EXEC SQL
+               FETCH COMPLAINT_CURSOR
+               INTO  :DB2-CMP-LASTCHANGED
+             END-EXEC
+             IF SQLCODE = 0
+               IF CA-CMP-LASTCHANGED EQUAL TO DB2-CMP-LASTCHANGED
+                 MOVE ' UPDATE COMPLNT' TO EM-SQLREQ
+                 EXEC SQL
+                   UPDATE COMPLAINT
+                     SET STATUS        = :CA-CMP-STATUS,
+                         COMPLAINTDESC = :CA-CMP-DESC,
+                         LASTCHANGED   = CURRENT TIMESTAMP
+                     WHERE CURRENT OF COMPLAINT_CURSOR
+                 END-EXEC
+                 IF SQLCODE NOT EQUAL 0
+                   MOVE '90' TO CA-RETURN-CODE
+                   PERFORM WRITE-ERROR-MESSAGE
+                 ELSE
+                   EXEC SQL
+                     SELECT LASTCHANGED
+                       INTO :CA-CMP-LASTCHANGED
+                       FROM COMPLAINT
+                       WHERE COMPLAINTNUMBER = :DB2-CMPNUM-INT
+                   END-EXEC
+                   MOVE '00' TO CA-RETURN-CODE
+                 END-IF
+               ELSE
+                 MOVE '02' TO CA-RETURN-CODE
+               END-IF
+             ELSE
+               IF SQLCODE EQUAL 100
+                 MOVE '01' TO CA-RETURN-CODE
+               ELSE
+                 MOVE '90' TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+               END-IF
+             END-IF
+           END-IF.
+           PERFORM CLOSE-CPCURSOR.
+           EXIT.
+       OPEN-CPCURSOR.
+           MOVE ' OPEN   CPCURSOR' TO EM-SQLREQ
+           EXEC SQL
+             OPEN COMPLAINT_CURSOR
+           END-EXEC.
+           Evaluate SQLCODE
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+               MOVE 'N'  TO WS-RETRY
+             When -913
+               PERFORM RETRY-OR-FAIL
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'N'  TO WS-RETRY
+           END-Evaluate.
+           EXIT.
+       RETRY-OR-FAIL.
+           ADD 1 TO LGUCMP-RETRY-COUNT.
+           IF LGUCMP-RETRY-COUNT > LGUCMP-RETRY-MAX
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             MOVE 'N'  TO WS-RETRY
+           ELSE
+             MOVE 'Y'  TO WS-RETRY
+           END-IF.
+           EXIT.
+       CLOSE-CPCURSOR.
+           MOVE ' CLOSE  CPCURSOR' TO EM-SQLREQ
+           EXEC SQL
+             CLOSE COMPLAINT_CURSOR
+           END-EXEC.
+           Evaluate SQLCODE
+             When 0
+               CONTINUE
+             When -501
+               CONTINUE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-Evaluate.
+           EXIT.
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGUCMP01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

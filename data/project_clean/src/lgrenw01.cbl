@@ -0,0 +1,228 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGRENW01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        POLICY RENEWAL WORKLIST - EXPIRYDATE WITHIN N DAYS.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE      INIT   DESCRIPTION                               *
+001100*    08/09/26  LGIT   INITIAL VERSION                           *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT RENEWAL-WORKLIST-FILE ASSIGN TO RENWRK
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-RENWRK-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  RENEWAL-WORKLIST-FILE
+002500     RECORDING MODE IS F.
+002600 01  RW-REPORT-LINE              PIC X(133).
+002700 WORKING-STORAGE SECTION.
+002800*****************************************************************
+002900*    FILE STATUS, SWITCHES, AND THE RENEWAL WINDOW               *
+003000*****************************************************************
+003100 77  WS-RENWRK-STATUS            PIC X(02) VALUE SPACES.
+003200     88  WS-RENWRK-OK                      VALUE '00'.
+003300 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003400     88  WS-DB2-EOF                        VALUE 'Y'.
+003500 77  WS-RENEWAL-WINDOW-DAYS      PIC 9(03) VALUE 30.
+003600 77  WS-WORKLIST-COUNT           PIC 9(07) COMP-3 VALUE 0.
+003700*****************************************************************
+003800*    RUN DATE AND CUTOFF DATE (NUMERIC FOR RANGE COMPARE)       *
+003900*****************************************************************
+004000 01  WS-CURRENT-DATE-TIME.
+004100     05  WS-CD-YYYY              PIC 9(04).
+004200     05  WS-CD-MM                PIC 9(02).
+004300     05  WS-CD-DD                PIC 9(02).
+004400     05  FILLER                  PIC X(10).
+004450 01  WS-TODAY-YYYYMMDD           PIC 9(08).
+004500 01  WS-TODAY-INTEGER            PIC S9(09) COMP.
+004600 01  WS-CUTOFF-INTEGER           PIC S9(09) COMP.
+004700*    DB2 RETURNS ISO-FORMAT (YYYY-MM-DD) DATE COLUMNS INTO THESE
+004800*    HOST VARIABLES - KEEP THE RANGE-COMPARE FIELDS IN THAT FORM
+004900*    SO THE CURSOR'S BETWEEN PREDICATE SORTS CORRECTLY
+005000 01  WS-TODAY-DATE-ISO           PIC X(10).
+005100 01  WS-TODAY-DATE-BREAKDOWN     REDEFINES WS-TODAY-DATE-ISO.
+005200     05  WS-TD-YYYY              PIC X(04).
+005300     05  FILLER                  PIC X(01).
+005400     05  WS-TD-MM                PIC X(02).
+005500     05  FILLER                  PIC X(01).
+005600     05  WS-TD-DD                PIC X(02).
+005700 01  WS-CUTOFF-YYYYMMDD          PIC 9(08).
+005800 01  WS-CUTOFF-YYYYMMDD-BRKDN    REDEFINES WS-CUTOFF-YYYYMMDD.
+005900     05  WS-CD-RD-YYYY           PIC X(04).
+006000     05  WS-CD-RD-MM             PIC X(02).
+006100     05  WS-CD-RD-DD             PIC X(02).
+006200 01  WS-CUTOFF-DATE-ISO          PIC X(10).
+006300 01  WS-CUTOFF-DATE-BREAKDOWN    REDEFINES WS-CUTOFF-DATE-ISO.
+006400     05  WS-CDI-YYYY             PIC X(04).
+006500     05  FILLER                  PIC X(01).
+006600     05  WS-CDI-MM               PIC X(02).
+006700     05  FILLER                  PIC X(01).
+006800     05  WS-CDI-DD               PIC X(02).
+006400 01  WS-REPORT-DATE.
+006500     05  WS-RD-DD                PIC 9(02).
+006600     05  FILLER                  PIC X(01) VALUE '/'.
+006700     05  WS-RD-MM                PIC 9(02).
+006800     05  FILLER                  PIC X(01) VALUE '/'.
+006900     05  WS-RD-YYYY              PIC 9(04).
+007000*****************************************************************
+007100*    DB2 POLICY ROW                                             *
+007200*****************************************************************
+007300 01  DB2-POLICYNUMBER-INT        PIC S9(9) COMP.
+007400 01  DB2-CUSTOMERNUM-INT         PIC S9(9) COMP.
+007500 01  DB2-POLICYTYPE              PIC X(01).
+007600 01  DB2-EXPIRYDATE              PIC X(10).
+007400*****************************************************************
+007500*    REPORT LINE LAYOUTS                                        *
+007600*****************************************************************
+007700 01  RR-HEADING-1.
+007800     05  FILLER                  PIC X(40) VALUE
+007900         'LG INSURANCE - POLICY RENEWAL WORKLIST'.
+008000     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+008100     05  RR-H1-DATE              PIC X(10) VALUE SPACES.
+008200     05  FILLER                  PIC X(73) VALUE SPACES.
+008300 01  RR-DETAIL-LINE.
+008400     05  RR-D-POLICYNUM          PIC 9(10).
+008500     05  FILLER                  PIC X(01) VALUE SPACE.
+008600     05  RR-D-CUSTOMERNUM        PIC 9(10).
+008700     05  FILLER                  PIC X(01) VALUE SPACE.
+008800     05  RR-D-TYPE               PIC X(01).
+008900     05  FILLER                  PIC X(01) VALUE SPACE.
+009000     05  RR-D-EXPIRYDATE         PIC X(10).
+009100     05  FILLER                  PIC X(97) VALUE SPACES.
+009200 01  RR-SUMMARY-LINE.
+009300     05  FILLER                  PIC X(20) VALUE SPACES.
+009400     05  RR-S-LABEL              PIC X(30) VALUE
+009500         'POLICIES DUE FOR RENEWAL'.
+009600     05  RR-S-COUNT              PIC ZZZ,ZZ9.
+009700     05  FILLER                  PIC X(76) VALUE SPACES.
+009800     EXEC SQL
+009900         INCLUDE SQLCA
+010000     END-EXEC.
+010100     EXEC SQL
+010200         DECLARE RENEWAL_CURSOR CURSOR FOR
+010300           SELECT POLICYNUMBER, CUSTOMERNUMBER, POLICYTYPE,
+010400                  EXPIRYDATE
+010500             FROM POLICY
+010600            WHERE EXPIRYDATE BETWEEN :WS-TODAY-DATE-ISO
+010700                                  AND :WS-CUTOFF-DATE-ISO
+010800            ORDER BY EXPIRYDATE
+010900     END-EXEC.
+011000 LINKAGE SECTION.
+011100 PROCEDURE DIVISION.
+011200*****************************************************************
+011300*    0000-MAINLINE                                              *
+011400*****************************************************************
+011500 0000-MAINLINE SECTION.
+011600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011700     PERFORM 2000-SELECT-FOR-RENEWAL THRU 2000-EXIT
+011800         UNTIL WS-DB2-EOF.
+011900     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+012000     GO TO 9999-EXIT.
+012100 0000-MAINLINE-EXIT.
+012200     EXIT.
+012300*****************************************************************
+012400*    1000-INITIALIZE - WORK OUT TODAY AND THE CUTOFF DATE        *
+012500*****************************************************************
+012600 1000-INITIALIZE.
+012700     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+012800     MOVE WS-CD-DD   TO WS-RD-DD
+012900     MOVE WS-CD-MM   TO WS-RD-MM
+013000     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+013100     MOVE WS-CD-YYYY TO WS-TD-YYYY
+013200     MOVE WS-CD-MM   TO WS-TD-MM
+013300     MOVE WS-CD-DD   TO WS-TD-DD
+013350     MOVE '-'        TO WS-TODAY-DATE-ISO(5:1)
+013360     MOVE '-'        TO WS-TODAY-DATE-ISO(8:1).
+013380     MOVE WS-CD-YYYY TO WS-TODAY-YYYYMMDD(1:4)
+013390     MOVE WS-CD-MM   TO WS-TODAY-YYYYMMDD(5:2)
+013395     MOVE WS-CD-DD   TO WS-TODAY-YYYYMMDD(7:2).
+013400     MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+013500         TO WS-TODAY-INTEGER.
+013600     COMPUTE WS-CUTOFF-INTEGER =
+013700         WS-TODAY-INTEGER + WS-RENEWAL-WINDOW-DAYS.
+013800     MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+013900         TO WS-CUTOFF-YYYYMMDD.
+014000     MOVE WS-CD-RD-YYYY TO WS-CDI-YYYY
+014100     MOVE WS-CD-RD-MM   TO WS-CDI-MM
+014200     MOVE WS-CD-RD-DD   TO WS-CDI-DD
+014300     MOVE '-'           TO WS-CUTOFF-DATE-ISO(5:1)
+014400     MOVE '-'           TO WS-CUTOFF-DATE-ISO(8:1).
+014500     MOVE WS-REPORT-DATE TO RR-H1-DATE.
+014000     OPEN OUTPUT RENEWAL-WORKLIST-FILE.
+014100     IF NOT WS-RENWRK-OK
+014200         DISPLAY 'LGRENW01 - RENWRK OPEN FAILED, STATUS='
+014300                 WS-RENWRK-STATUS
+014400         GO TO 9999-EXIT
+014500     END-IF.
+014600     WRITE RW-REPORT-LINE FROM RR-HEADING-1.
+014700     EXEC SQL
+014800         OPEN RENEWAL_CURSOR
+014900     END-EXEC.
+015000     IF SQLCODE NOT EQUAL 0
+015100         DISPLAY 'LGRENW01 - CURSOR OPEN FAILED, SQLCODE='
+015200                 SQLCODE
+015300         GO TO 9999-EXIT
+015400     END-IF.
+015500     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+015600 1000-EXIT.
+015700     EXIT.
+015800*****************************************************************
+015900*    2000-SELECT-FOR-RENEWAL - WRITE ONE WORKLIST LINE           *
+016000*****************************************************************
+016100 2000-SELECT-FOR-RENEWAL.
+016200     MOVE DB2-POLICYNUMBER-INT TO RR-D-POLICYNUM.
+016300     MOVE DB2-CUSTOMERNUM-INT  TO RR-D-CUSTOMERNUM.
+016400     MOVE DB2-POLICYTYPE       TO RR-D-TYPE.
+016500     MOVE DB2-EXPIRYDATE       TO RR-D-EXPIRYDATE.
+016600     WRITE RW-REPORT-LINE FROM RR-DETAIL-LINE.
+016700     ADD 1 TO WS-WORKLIST-COUNT.
+016800     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+016900 2000-EXIT.
+017000     EXIT.
+017100*****************************************************************
+017200*    3000-READ-DB2 - NEXT RENEWAL CURSOR ROW                     *
+017300*****************************************************************
+017400 3000-READ-DB2.
+017500     EXEC SQL
+017600         FETCH RENEWAL_CURSOR
+017700           INTO :DB2-POLICYNUMBER-INT, :DB2-CUSTOMERNUM-INT,
+017800                :DB2-POLICYTYPE, :DB2-EXPIRYDATE
+017900     END-EXEC.
+018000     EVALUATE SQLCODE
+018100         WHEN 0
+018200             CONTINUE
+018300         WHEN 100
+018400             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+018500         WHEN OTHER
+018600             DISPLAY 'LGRENW01 - CURSOR FETCH ERROR, SQLCODE='
+018700                     SQLCODE
+018800             GO TO 9999-EXIT
+018900     END-EVALUATE.
+019000 3000-EXIT.
+019100     EXIT.
+019200*****************************************************************
+019300*    8000-FINALIZE - WRITE SUMMARY COUNT AND CLOSE UP            *
+019400*****************************************************************
+019500 8000-FINALIZE.
+019600     EXEC SQL
+019700         CLOSE RENEWAL_CURSOR
+019800     END-EXEC.
+019900     MOVE WS-WORKLIST-COUNT TO RR-S-COUNT.
+020000     WRITE RW-REPORT-LINE FROM RR-SUMMARY-LINE.
+020100     CLOSE RENEWAL-WORKLIST-FILE.
+020200 8000-EXIT.
+020300     EXIT.
+020400*****************************************************************
+020500*    9999-EXIT - COMMON PROGRAM EXIT POINT                       *
+020600*****************************************************************
+020700 9999-EXIT.
+020800     STOP RUN.

@@ -0,0 +1,178 @@
+       PROCESS SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGDOC01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGDOC01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+       01  WS-RESP                     PIC S9(8) COMP.
+       01  LastDocNum                  PIC S9(8) COMP.
+       01  GENAcount                   PIC X(16) VALUE 'GENADOCNUM'.
+       01  GENApool                    PIC X(8)  VALUE 'GENA'.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGDOC01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             05 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+       01  DB2-POLICYNUM-INT           PIC S9(9) COMP.
+       01  DB2-DOC-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+           COPY LGPOLICY.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCMAREA
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+           MOVE '00' TO CA-RETURN-CODE
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+           ADD WS-CA-HEADER-LEN   TO WS-REQUIRED-CA-LEN
+           ADD WS-DOC-REQUEST-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           IF CA-REQUEST-ID NOT = '01PSCH'
+             MOVE '99' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE CA-DOC-POLICY-NUM TO DB2-POLICYNUM-INT
+           MOVE CA-DOC-POLICY-NUM TO EM-POLNUM
+           PERFORM CHECK-POLICY-EXISTS.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           PERFORM Obtain-DOC-Number.
+           PERFORM RECORD-DOC-REFERENCE.
+           EXEC CICS RETURN END-EXEC.
+       MAINLINE-EXIT.
+           EXIT.
+       CHECK-POLICY-EXISTS.
+           MOVE ' SELECT POLICY' TO EM-SQLREQ
+           EXEC SQL
+               SELECT 'Y'
+                 INTO :DB2-DOC-FOUND-SWITCH
+                 FROM POLICY
+                WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE '01' TO CA-RETURN-CODE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
+           EXIT.
+       Obtain-DOC-Number.
+           EXEC CICS GET COUNTER(GENAcount)
+                         POOL(GENApool)
+                         VALUE(LastDocNum)
+                         RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+             MOVE 1 TO LastDocNum
+           END-IF.
+           EXIT.
+       RECORD-DOC-REFERENCE.
+           MOVE 'SCH'             TO CA-DOC-REFERENCE(1:3)
+           MOVE CA-DOC-POLICY-NUM TO CA-DOC-REFERENCE(4:10)
+           MOVE LastDocNum        TO CA-DOC-REFERENCE(14:8)
+           MOVE 'S'               TO CA-DOC-TYPE.
+           MOVE ' INSERT DOC   ' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO POLICYDOCUMENT
+                       ( POLICYNUMBER,
+                         DOCTYPE,
+                         DOCREFERENCE,
+                         GENERATEDTIME )
+                VALUES ( :DB2-POLICYNUM-INT,
+                         :CA-DOC-TYPE,
+                         :CA-DOC-REFERENCE,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+           EXIT.
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGDOC01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

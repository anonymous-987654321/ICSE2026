@@ -0,0 +1,506 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGSYNT01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        SYNTHETIC TEST-DATA GENERATOR FOR LOAD/VOLUME
+000750                 TESTING.  INSERTS CUSTOMER AND POLICY ROWS
+000800                 SHAPED LIKE THE ONES LGACDB01/LGAPDB01 PRODUCE,
+000850                 CYCLING ACROSS ENDOWMENT/HOUSE/MOTOR/COMMERCIAL,
+000900                 ENTIRELY WITHIN A RESERVED CUSTOMERNUMBER RANGE
+000950                 SO TEST DATA NEVER COLLIDES WITH LIVE SEQUENCE
+001000                 NUMBERS.  RE-RUNNABLE - PURGES ITS OWN PRIOR
+001050                 ROWS FROM THE RESERVED RANGE BEFORE GENERATING.
+001100*****************************************************************
+001200*    MODIFICATION HISTORY                                      *
+001300*    DATE      INIT   DESCRIPTION                               *
+001400*    08/09/26  LGIT   INITIAL VERSION                           *
+001500*****************************************************************
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.    IBM-370.
+001900 OBJECT-COMPUTER.    IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT SYNTH-REPORT-FILE ASSIGN TO SYNTRPT
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS WS-SYNTRPT-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  SYNTH-REPORT-FILE
+002800     RECORDING MODE IS F.
+002900 01  SR-REPORT-LINE              PIC X(133).
+003000 WORKING-STORAGE SECTION.
+003100*****************************************************************
+003200*    FILE STATUS AND SWITCHES                                  *
+003300*****************************************************************
+003400 77  WS-SYNTRPT-STATUS           PIC X(02) VALUE SPACES.
+003500     88  WS-SYNTRPT-OK                     VALUE '00'.
+003600*****************************************************************
+003700*    RESERVED SYNTHETIC CUSTOMERNUMBER RANGE AND ROW COUNT       *
+003800*    900000001-999999999 IS SET ASIDE FOR THIS GENERATOR SO A   *
+003900*    SINGLE BETWEEN PREDICATE CAN FIND AND PURGE EVERY ROW IT    *
+004000*    HAS EVER WRITTEN, NO MATTER HOW MANY ROWS A PAST RUN MADE   *
+004100*****************************************************************
+004200 77  WS-SYNTH-CUST-BASE          PIC 9(09) VALUE 900000000.
+004300 77  WS-SYNTH-RANGE-LOW          PIC S9(9) COMP VALUE +900000001.
+004400 77  WS-SYNTH-RANGE-HIGH         PIC S9(9) COMP VALUE +999999999.
+004500 77  WS-SYNTH-ROW-COUNT          PIC 9(05) VALUE 00100.
+004600 77  WS-ROW-INDEX                PIC 9(05) COMP-3 VALUE 0.
+004700 77  WS-GENERATED-COUNT          PIC 9(07) COMP-3 VALUE 0.
+004800 77  WS-ROW-TYPE-WORK            PIC 9(05) VALUE 0.
+004900 77  WS-ROW-TYPE-INDEX           PIC 9(01) VALUE 0.
+005000*****************************************************************
+005100*    RUN DATE, ISSUE DATE, AND ONE-YEAR-AHEAD EXPIRY DATE        *
+005200*****************************************************************
+005300 01  WS-CURRENT-DATE-TIME.
+005400     05  WS-CD-YYYY              PIC 9(04).
+005500     05  WS-CD-MM                PIC 9(02).
+005600     05  WS-CD-DD                PIC 9(02).
+005700     05  FILLER                  PIC X(10).
+005800 01  WS-ISSUE-DATE-ISO           PIC X(10).
+005900 01  WS-ISSUE-DATE-BREAKDOWN     REDEFINES WS-ISSUE-DATE-ISO.
+006000     05  WS-ID-YYYY              PIC X(04).
+006100     05  FILLER                  PIC X(01).
+006200     05  WS-ID-MM                PIC X(02).
+006300     05  FILLER                  PIC X(01).
+006400     05  WS-ID-DD                PIC X(02).
+006500 01  WS-EXPIRY-YYYYMMDD          PIC 9(08).
+006600 01  WS-EXPIRY-YYYYMMDD-BRKDN    REDEFINES WS-EXPIRY-YYYYMMDD.
+006700     05  WS-EY-YYYY              PIC X(04).
+006800     05  WS-EY-MM                PIC X(02).
+006900     05  WS-EY-DD                PIC X(02).
+007000 01  WS-EXPIRY-DATE-ISO          PIC X(10).
+007100 01  WS-EXPIRY-DATE-BREAKDOWN    REDEFINES WS-EXPIRY-DATE-ISO.
+007200     05  WS-ED-YYYY              PIC X(04).
+007300     05  FILLER                  PIC X(01).
+007400     05  WS-ED-MM                PIC X(02).
+007500     05  FILLER                  PIC X(01).
+007600     05  WS-ED-DD                PIC X(02).
+007700 01  WS-REPORT-DATE.
+007800     05  WS-RD-DD                PIC 9(02).
+007900     05  FILLER                  PIC X(01) VALUE '/'.
+008000     05  WS-RD-MM                PIC 9(02).
+008100     05  FILLER                  PIC X(01) VALUE '/'.
+008200     05  WS-RD-YYYY              PIC 9(04).
+008300*****************************************************************
+008400*    SYNTHETIC CUSTOMER / POLICY HOST VARIABLES                  *
+008500*****************************************************************
+008600 01  WS-SYNTH-CUST-NUM           PIC S9(9) COMP.
+008650 01  WS-SYNTH-POLICYTYPE         PIC X(01).
+008700 01  WS-SYNTH-HOUSENUM-DISP      PIC 9(05) VALUE 0.
+008800 01  WS-SYNTH-HOUSENUM-TEXT      PIC X(04).
+008900 01  DB2-POLICYNUM-INT           PIC S9(9) COMP.
+009000 01  DB2-E-TERM-SINT             PIC S9(4) COMP VALUE +10.
+009100 01  DB2-E-SUMASSURED-INT        PIC S9(9) COMP VALUE +50000.
+009200 01  DB2-H-BEDROOMS-SINT         PIC S9(4) COMP VALUE +3.
+009300 01  DB2-H-VALUE-INT             PIC S9(9) COMP VALUE +250000.
+009400 01  DB2-M-VALUE-INT             PIC S9(9) COMP VALUE +12000.
+009500 01  DB2-M-CC-SINT               PIC S9(4) COMP VALUE +1600.
+009600 01  DB2-M-PREMIUM-INT           PIC S9(9) COMP VALUE +450.
+009700 01  DB2-M-ACCIDENTS-INT         PIC S9(9) COMP VALUE +0.
+009800*****************************************************************
+009900*    REPORT LINE LAYOUTS                                        *
+010000*****************************************************************
+010100 01  SR-HEADING-1.
+010200     05  FILLER                  PIC X(40) VALUE
+010300         'LG INSURANCE - SYNTHETIC DATA GENERATOR'.
+010400     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+010500     05  SR-H1-DATE              PIC X(10) VALUE SPACES.
+010600     05  FILLER                  PIC X(73) VALUE SPACES.
+010700 01  SR-DETAIL-LINE.
+010800     05  SR-D-CUSTOMERNUM        PIC 9(09).
+010900     05  FILLER                  PIC X(01) VALUE SPACE.
+011000     05  SR-D-POLICYNUM          PIC 9(10).
+011100     05  FILLER                  PIC X(01) VALUE SPACE.
+011200     05  SR-D-TYPE               PIC X(01).
+011300     05  FILLER                  PIC X(101) VALUE SPACES.
+011400 01  SR-SUMMARY-LINE.
+011500     05  FILLER                  PIC X(20) VALUE SPACES.
+011600     05  SR-S-LABEL              PIC X(30) VALUE
+011700         'SYNTHETIC CUSTOMERS GENERATED'.
+011800     05  SR-S-COUNT              PIC ZZZ,ZZ9.
+011900     05  FILLER                  PIC X(76) VALUE SPACES.
+012000     EXEC SQL
+012100         INCLUDE SQLCA
+012200     END-EXEC.
+012300 LINKAGE SECTION.
+012400 PROCEDURE DIVISION.
+012500*****************************************************************
+012600*    0000-MAINLINE                                              *
+012700*****************************************************************
+012800 0000-MAINLINE SECTION.
+012900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013000     PERFORM 2000-GENERATE-ONE THRU 2000-EXIT
+013100         VARYING WS-ROW-INDEX FROM 1 BY 1
+013200             UNTIL WS-ROW-INDEX > WS-SYNTH-ROW-COUNT.
+013300     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+013400     GO TO 9999-EXIT.
+013500 0000-MAINLINE-EXIT.
+013600     EXIT.
+013700*****************************************************************
+013800*    1000-INITIALIZE - DATES, REPORT FILE, AND THE PURGE OF ANY  *
+013900*    SYNTHETIC ROWS A PREVIOUS RUN LEFT BEHIND                   *
+014000*****************************************************************
+014100 1000-INITIALIZE.
+014200     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+014300     MOVE WS-CD-DD   TO WS-RD-DD
+014400     MOVE WS-CD-MM   TO WS-RD-MM
+014500     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+014600     MOVE WS-REPORT-DATE TO SR-H1-DATE.
+014700     MOVE WS-CD-YYYY TO WS-ID-YYYY
+014800     MOVE WS-CD-MM   TO WS-ID-MM
+014900     MOVE WS-CD-DD   TO WS-ID-DD
+015000     MOVE '-'        TO WS-ISSUE-DATE-ISO(5:1)
+015100     MOVE '-'        TO WS-ISSUE-DATE-ISO(8:1).
+015200     COMPUTE WS-EXPIRY-YYYYMMDD =
+015300         (WS-CD-YYYY + 1) * 10000 + (WS-CD-MM * 100) + WS-CD-DD.
+015400     MOVE WS-EY-YYYY TO WS-ED-YYYY
+015500     MOVE WS-EY-MM   TO WS-ED-MM
+015600     MOVE WS-EY-DD   TO WS-ED-DD
+015700     MOVE '-'        TO WS-EXPIRY-DATE-ISO(5:1)
+015800     MOVE '-'        TO WS-EXPIRY-DATE-ISO(8:1).
+015900     OPEN OUTPUT SYNTH-REPORT-FILE.
+016000     IF NOT WS-SYNTRPT-OK
+016100         DISPLAY 'LGSYNT01 - SYNTRPT OPEN FAILED, STATUS='
+016200                 WS-SYNTRPT-STATUS
+016300         GO TO 9999-EXIT
+016400     END-IF.
+016500     WRITE SR-REPORT-LINE FROM SR-HEADING-1.
+016600     PERFORM 1500-PURGE-OLD-SYNTHETIC THRU 1500-EXIT.
+016700 1000-EXIT.
+016800     EXIT.
+016900*****************************************************************
+017000*    1500-PURGE-OLD-SYNTHETIC - REMOVE EVERY ROW EVER WRITTEN    *
+017100*    BY THIS GENERATOR SO RE-RUNS DO NOT ACCUMULATE TEST DATA    *
+017200*****************************************************************
+017300 1500-PURGE-OLD-SYNTHETIC.
+017400     EXEC SQL
+017500         DELETE FROM ENDOWMENT
+017600          WHERE POLICYNUMBER IN
+017700                ( SELECT POLICYNUMBER FROM POLICY
+017800                   WHERE CUSTOMERNUMBER BETWEEN
+017900                         :WS-SYNTH-RANGE-LOW AND
+018000                         :WS-SYNTH-RANGE-HIGH )
+018100     END-EXEC.
+018200     EXEC SQL
+018300         DELETE FROM HOUSE
+018400          WHERE POLICYNUMBER IN
+018500                ( SELECT POLICYNUMBER FROM POLICY
+018600                   WHERE CUSTOMERNUMBER BETWEEN
+018700                         :WS-SYNTH-RANGE-LOW AND
+018800                         :WS-SYNTH-RANGE-HIGH )
+018900     END-EXEC.
+019000     EXEC SQL
+019100         DELETE FROM MOTOR
+019200          WHERE POLICYNUMBER IN
+019300                ( SELECT POLICYNUMBER FROM POLICY
+019400                   WHERE CUSTOMERNUMBER BETWEEN
+019500                         :WS-SYNTH-RANGE-LOW AND
+019600                         :WS-SYNTH-RANGE-HIGH )
+019700     END-EXEC.
+019800     EXEC SQL
+019900         DELETE FROM COMMERCIAL
+020000          WHERE PolicyNumber IN
+020100                ( SELECT POLICYNUMBER FROM POLICY
+020200                   WHERE CUSTOMERNUMBER BETWEEN
+020300                         :WS-SYNTH-RANGE-LOW AND
+020400                         :WS-SYNTH-RANGE-HIGH )
+020500     END-EXEC.
+020600     EXEC SQL
+020700         DELETE FROM POLICY
+020800          WHERE CUSTOMERNUMBER BETWEEN
+020900                :WS-SYNTH-RANGE-LOW AND :WS-SYNTH-RANGE-HIGH
+021000     END-EXEC.
+021100     EXEC SQL
+021200         DELETE FROM CUSTOMER
+021300          WHERE CUSTOMERNUMBER BETWEEN
+021400                :WS-SYNTH-RANGE-LOW AND :WS-SYNTH-RANGE-HIGH
+021500     END-EXEC.
+021600 1500-EXIT.
+021700     EXIT.
+021800*****************************************************************
+021900*    2000-GENERATE-ONE - ONE SYNTHETIC CUSTOMER, ITS POLICY, AND *
+022000*    ONE TYPE-SPECIFIC ROW, CYCLING ENDOWMENT/HOUSE/MOTOR/COMM   *
+022100*****************************************************************
+022200 2000-GENERATE-ONE.
+022300     COMPUTE WS-SYNTH-CUST-NUM = WS-SYNTH-CUST-BASE + WS-ROW-INDEX.
+022400     MOVE WS-ROW-INDEX TO WS-SYNTH-HOUSENUM-DISP.
+022500     MOVE WS-SYNTH-HOUSENUM-DISP TO WS-SYNTH-HOUSENUM-TEXT.
+022600     DIVIDE WS-ROW-INDEX BY 4 GIVING WS-ROW-TYPE-WORK
+022700         REMAINDER WS-ROW-TYPE-INDEX.
+022800     ADD 1 TO WS-ROW-TYPE-INDEX.
+022810     EVALUATE WS-ROW-TYPE-INDEX
+022820         WHEN 1
+022830             MOVE 'E' TO WS-SYNTH-POLICYTYPE
+022840         WHEN 2
+022850             MOVE 'H' TO WS-SYNTH-POLICYTYPE
+022860         WHEN 3
+022870             MOVE 'M' TO WS-SYNTH-POLICYTYPE
+022880         WHEN 4
+022890             MOVE 'C' TO WS-SYNTH-POLICYTYPE
+022895     END-EVALUATE.
+022900     PERFORM 2100-INSERT-SYNTH-CUSTOMER THRU 2100-EXIT.
+023000     PERFORM 2200-INSERT-SYNTH-POLICY THRU 2200-EXIT.
+023100     EVALUATE WS-ROW-TYPE-INDEX
+023200         WHEN 1
+023400             PERFORM 2310-INSERT-SYNTH-ENDOW THRU 2310-EXIT
+023500         WHEN 2
+023700             PERFORM 2320-INSERT-SYNTH-HOUSE THRU 2320-EXIT
+023800         WHEN 3
+024000             PERFORM 2330-INSERT-SYNTH-MOTOR THRU 2330-EXIT
+024100         WHEN 4
+024300             PERFORM 2340-INSERT-SYNTH-COMMERCIAL THRU 2340-EXIT
+024400     END-EVALUATE.
+024450     MOVE WS-SYNTH-POLICYTYPE TO SR-D-TYPE.
+024500     MOVE WS-SYNTH-CUST-NUM TO SR-D-CUSTOMERNUM.
+024600     MOVE DB2-POLICYNUM-INT TO SR-D-POLICYNUM.
+024700     WRITE SR-REPORT-LINE FROM SR-DETAIL-LINE.
+024800     ADD 1 TO WS-GENERATED-COUNT.
+024900 2000-EXIT.
+025000     EXIT.
+025100*****************************************************************
+025200*    2100-INSERT-SYNTH-CUSTOMER - SAME SHAPE LGACDB01 INSERTS,   *
+025300*    TAGGED WITH A RECOGNISABLE NAME AND POSTCODE ON TOP OF THE  *
+025400*    RESERVED NUMBER RANGE                                      *
+025500*****************************************************************
+025600 2100-INSERT-SYNTH-CUSTOMER.
+025700     EXEC SQL
+025800         INSERT INTO CUSTOMER
+025900                   ( CUSTOMERNUMBER,
+026000                     FIRSTNAME,
+026100                     LASTNAME,
+026200                     DATEOFBIRTH,
+026300                     HOUSENAME,
+026400                     HOUSENUMBER,
+026500                     POSTCODE,
+026600                     PHONEMOBILE,
+026700                     PHONEHOME,
+026800                     EMAILADDRESS )
+026900              VALUES ( :WS-SYNTH-CUST-NUM,
+027000                       'SYNTHETIC',
+027100                       'LOADTESTCUSTOMER',
+027200                       '1980-01-01',
+027300                       'SYNTHETIC TEST DATA',
+027400                       :WS-SYNTH-HOUSENUM-TEXT,
+027500                       'ZZ99 9ZZ',
+027600                       '07000000000',
+027700                       '01614960000',
+027800                       'synthetic.test@example.invalid' )
+027900     END-EXEC.
+028000     IF SQLCODE NOT EQUAL 0
+028100         DISPLAY 'LGSYNT01 - CUSTOMER INSERT FAILED, SQLCODE='
+028200                 SQLCODE ' CUSTNUM=' WS-SYNTH-CUST-NUM
+028300         GO TO 9999-EXIT
+028400     END-IF.
+028500 2100-EXIT.
+028600     EXIT.
+028700*****************************************************************
+028800*    2200-INSERT-SYNTH-POLICY - SAME SHAPE LGAPDB01'S            *
+028900*    INSERT-POLICY PARAGRAPH WRITES, NO BROKER ATTACHED          *
+029000*****************************************************************
+029100 2200-INSERT-SYNTH-POLICY.
+029200     EXEC SQL
+029300         INSERT INTO POLICY
+029400                   ( POLICYNUMBER,
+029500                     CUSTOMERNUMBER,
+029600                     ISSUEDATE,
+029700                     EXPIRYDATE,
+029800                     POLICYTYPE,
+029900                     LASTCHANGED,
+030000                     BROKERID,
+030100                     BROKERSREFERENCE,
+030200                     PAYMENT           )
+030300              VALUES ( DEFAULT,
+030400                       :WS-SYNTH-CUST-NUM,
+030500                       :WS-ISSUE-DATE-ISO,
+030600                       :WS-EXPIRY-DATE-ISO,
+030700                       :WS-SYNTH-POLICYTYPE,
+030800                       CURRENT TIMESTAMP,
+030900                       0,
+031000                       SPACES,
+031100                       1                 )
+031200     END-EXEC.
+031300     IF SQLCODE NOT EQUAL 0
+031400         DISPLAY 'LGSYNT01 - POLICY INSERT FAILED, SQLCODE='
+031500                 SQLCODE ' CUSTNUM=' WS-SYNTH-CUST-NUM
+031600         GO TO 9999-EXIT
+031700     END-IF.
+031800     EXEC SQL
+031900         SET :DB2-POLICYNUM-INT = IDENTITY_VAL_LOCAL()
+032000     END-EXEC.
+032100 2200-EXIT.
+032200     EXIT.
+032300*****************************************************************
+032400*    2310-INSERT-SYNTH-ENDOW                                    *
+032500*****************************************************************
+032600 2310-INSERT-SYNTH-ENDOW.
+032700     EXEC SQL
+032800         INSERT INTO ENDOWMENT
+032900                   ( POLICYNUMBER,
+033000                     WITHPROFITS,
+033100                     EQUITIES,
+033200                     MANAGEDFUND,
+033300                     FUNDNAME,
+033400                     TERM,
+033500                     SUMASSURED,
+033600                     LIFEASSURED    )
+033700              VALUES ( :DB2-POLICYNUM-INT,
+033800                       'Y',
+033900                       'N',
+034000                       'N',
+034100                       'SYNTHFUND ',
+034200                       :DB2-E-TERM-SINT,
+034300                       :DB2-E-SUMASSURED-INT,
+034400                       'SYNTHETIC LOADTEST  ' )
+034500     END-EXEC.
+034600     IF SQLCODE NOT EQUAL 0
+034700         DISPLAY 'LGSYNT01 - ENDOWMENT INSERT FAILED, SQLCODE='
+034800                 SQLCODE
+034900         GO TO 9999-EXIT
+035000     END-IF.
+035100 2310-EXIT.
+035200     EXIT.
+035300*****************************************************************
+035400*    2320-INSERT-SYNTH-HOUSE                                    *
+035500*****************************************************************
+035600 2320-INSERT-SYNTH-HOUSE.
+035700     EXEC SQL
+035800         INSERT INTO HOUSE
+035900                   ( POLICYNUMBER,
+036000                     PROPERTYTYPE,
+036100                     BEDROOMS,
+036200                     VALUE,
+036300                     HOUSENAME,
+036400                     HOUSENUMBER,
+036500                     POSTCODE,
+036600                     EXCESS,
+036700                     RISKSCORE          )
+036800              VALUES ( :DB2-POLICYNUM-INT,
+036900                       'D',
+037000                       :DB2-H-BEDROOMS-SINT,
+037100                       :DB2-H-VALUE-INT,
+037200                       'SYNTHETIC TEST DATA',
+037300                       :WS-SYNTH-HOUSENUM-TEXT,
+037400                       'ZZ99 9ZZ',
+037500                       100,
+037600                       1                  )
+037700     END-EXEC.
+037800     IF SQLCODE NOT EQUAL 0
+037900         DISPLAY 'LGSYNT01 - HOUSE INSERT FAILED, SQLCODE='
+038000                 SQLCODE
+038100         GO TO 9999-EXIT
+038200     END-IF.
+038300 2320-EXIT.
+038400     EXIT.
+038500*****************************************************************
+038600*    2330-INSERT-SYNTH-MOTOR                                    *
+038700*****************************************************************
+038800 2330-INSERT-SYNTH-MOTOR.
+038900     EXEC SQL
+039000         INSERT INTO MOTOR
+039100                   ( POLICYNUMBER,
+039200                     MAKE,
+039300                     MODEL,
+039400                     VALUE,
+039500                     REGNUMBER,
+039600                     COLOUR,
+039700                     CC,
+039800                     YEAROFMANUFACTURE,
+039900                     PREMIUM,
+040000                     ACCIDENTS,
+040100                     EXCESS )
+040200              VALUES ( :DB2-POLICYNUM-INT,
+040300                       'SYNTHMAKE',
+040400                       'SYNTHMODEL',
+040500                       :DB2-M-VALUE-INT,
+040600                       'SYNTH000',
+040700                       'WHITE',
+040800                       :DB2-M-CC-SINT,
+040900                       2020,
+041000                       :DB2-M-PREMIUM-INT,
+041100                       :DB2-M-ACCIDENTS-INT,
+041200                       100 )
+041300     END-EXEC.
+041400     IF SQLCODE NOT EQUAL 0
+041500         DISPLAY 'LGSYNT01 - MOTOR INSERT FAILED, SQLCODE='
+041600                 SQLCODE
+041700         GO TO 9999-EXIT
+041800     END-IF.
+041900 2330-EXIT.
+042000     EXIT.
+042100*****************************************************************
+042200*    2340-INSERT-SYNTH-COMMERCIAL                                *
+042300*****************************************************************
+042400 2340-INSERT-SYNTH-COMMERCIAL.
+042500     EXEC SQL
+042600         INSERT INTO COMMERCIAL
+042700                   (
+042800                     PolicyNumber,
+042900                     RequestDate,
+043000                     StartDate,
+043100                     RenewalDate,
+043200                     Address,
+043300                     Zipcode,
+043400                     LatitudeN,
+043500                     LongitudeW,
+043600                     Customer,
+043700                     PropertyType,
+043800                     FirePeril,
+043900                     FirePremium,
+044000                     CrimePeril,
+044100                     CrimePremium,
+044200                     FloodPeril,
+044300                     FloodPremium,
+044400                     WeatherPeril,
+044500                     WeatherPremium,
+044600                     Status,
+044650                     RejectionReason,
+044680                     CurrencyCode
+044800                                         )
+044900              VALUES (
+045000                     :DB2-POLICYNUM-INT,
+045100                     CURRENT TIMESTAMP,
+045200                     :WS-ISSUE-DATE-ISO,
+045300                     :WS-EXPIRY-DATE-ISO,
+045400                     'SYNTHETIC TEST ADDRESS',
+045500                     'ZZ99 9ZZ',
+045600                     0,
+045700                     0,
+045800                     'SYNTHETIC LOADTEST COMPANY',
+045900                     'O',
+046000                     1,
+046100                     500,
+046200                     1,
+046300                     500,
+046400                     0,
+046500                     0,
+046600                     0,
+046700                     0,
+046800                     2,
+046810                     SPACES,
+046850                     'GBP'
+047000                                         )
+047100     END-EXEC.
+047200     IF SQLCODE NOT EQUAL 0
+047300         DISPLAY 'LGSYNT01 - COMMERCIAL INSERT FAILED, SQLCODE='
+047400                 SQLCODE
+047500         GO TO 9999-EXIT
+047600     END-IF.
+047700 2340-EXIT.
+047800     EXIT.
+047900*****************************************************************
+048000*    8000-FINALIZE - WRITE SUMMARY COUNT AND CLOSE UP            *
+048100*****************************************************************
+048200 8000-FINALIZE.
+048300     MOVE WS-GENERATED-COUNT TO SR-S-COUNT.
+048400     WRITE SR-REPORT-LINE FROM SR-SUMMARY-LINE.
+048500     CLOSE SYNTH-REPORT-FILE.
+048600 8000-EXIT.
+048700     EXIT.
+048800*****************************************************************
+048900*    9999-EXIT - COMMON PROGRAM EXIT POINT                      *
+049000*****************************************************************
+049100 9999-EXIT.
+049200     STOP RUN.

@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGGLEX01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        GL/FINANCE EXTRACT - PREMIUM PAYMENT SUMMARY BY
+000750                 POLICY TYPE, BROKER, AND ISSUE DATE FOR THE RUN
+000800                 DATE, FED TO THE GENERAL LEDGER INTERFACE.
+000900*****************************************************************
+001000*    MODIFICATION HISTORY                                      *
+001100*    DATE      INIT   DESCRIPTION                               *
+001200*    08/09/26  LGIT   INITIAL VERSION                           *
+001300*****************************************************************
+001400 ENVIRONMENT DIVISION.
+001500 CONFIGURATION SECTION.
+001600 SOURCE-COMPUTER.    IBM-370.
+001700 OBJECT-COMPUTER.    IBM-370.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTR
+002100         ORGANIZATION IS SEQUENTIAL
+002200         FILE STATUS IS WS-GLEXTR-STATUS.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  GL-EXTRACT-FILE
+002600     RECORDING MODE IS F.
+002700 01  GX-FEED-RECORD              PIC X(80).
+002800 WORKING-STORAGE SECTION.
+002900*****************************************************************
+003000*    FILE STATUS, SWITCHES, AND RUNNING TOTALS                  *
+003100*****************************************************************
+003200 77  WS-GLEXTR-STATUS            PIC X(02) VALUE SPACES.
+003300     88  WS-GLEXTR-OK                      VALUE '00'.
+003400 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003500     88  WS-DB2-EOF                        VALUE 'Y'.
+003600 77  WS-DETAIL-COUNT             PIC 9(07) COMP-3 VALUE 0.
+003700 77  WS-GRAND-TOTAL-PAYMENT      PIC S9(09)V99 COMP-3 VALUE 0.
+003800*****************************************************************
+003900*    RUN DATE (TODAY ONLY - THIS IS A DAILY EXTRACT)             *
+004000*****************************************************************
+004100 01  WS-CURRENT-DATE-TIME.
+004200     05  WS-CD-YYYY              PIC 9(04).
+004300     05  WS-CD-MM                PIC 9(02).
+004400     05  WS-CD-DD                PIC 9(02).
+004500     05  FILLER                  PIC X(10).
+004600*    DB2 STORES ISO-FORMAT (YYYY-MM-DD) DATE COLUMNS - KEEP THE
+004700*    RUN-DATE COMPARE FIELD IN THAT FORM SO THE CURSOR'S EQUALITY
+004800*    PREDICATE MATCHES ISSUEDATE DIRECTLY
+004900 01  WS-TODAY-DATE-ISO           PIC X(10).
+005000 01  WS-TODAY-DATE-BREAKDOWN     REDEFINES WS-TODAY-DATE-ISO.
+005100     05  WS-TD-YYYY              PIC X(04).
+005200     05  FILLER                  PIC X(01).
+005300     05  WS-TD-MM                PIC X(02).
+005400     05  FILLER                  PIC X(01).
+005500     05  WS-TD-DD                PIC X(02).
+005600 01  WS-RUN-DATE-FEED            PIC X(10).
+005700*****************************************************************
+005800*    DB2 GROUPED-PREMIUM ROW                                    *
+005900*****************************************************************
+006000 01  DB2-POLICYTYPE              PIC X(01).
+006100 01  DB2-BROKERID-INT            PIC S9(09) COMP.
+006200 01  DB2-ISSUEDATE               PIC X(10).
+006300 01  DB2-POLICYCOUNT-INT         PIC S9(09) COMP.
+006400 01  DB2-TOTALPAYMENT            PIC S9(09)V99 COMP-3.
+006500*****************************************************************
+006600*    GL FEED RECORD LAYOUTS                                     *
+006700*****************************************************************
+006800 01  GX-HEADER-RECORD.
+006900     05  GX-H-RECTYPE            PIC X(03) VALUE 'HDR'.
+007000     05  FILLER                  PIC X(01) VALUE SPACE.
+007100     05  GX-H-SOURCE             PIC X(08) VALUE 'LGGLEX01'.
+007200     05  FILLER                  PIC X(01) VALUE SPACE.
+007300     05  GX-H-RUNDATE            PIC X(10) VALUE SPACES.
+007400     05  FILLER                  PIC X(57) VALUE SPACES.
+007500 01  GX-DETAIL-RECORD.
+007600     05  GX-D-RECTYPE            PIC X(03) VALUE 'DTL'.
+007700     05  FILLER                  PIC X(01) VALUE SPACE.
+007800     05  GX-D-POLICYTYPE         PIC X(01).
+007900     05  FILLER                  PIC X(01) VALUE SPACE.
+008000     05  GX-D-BROKERID           PIC 9(09).
+008100     05  FILLER                  PIC X(01) VALUE SPACE.
+008200     05  GX-D-ISSUEDATE          PIC X(10).
+008300     05  FILLER                  PIC X(01) VALUE SPACE.
+008400     05  GX-D-POLICYCOUNT        PIC 9(07).
+008500     05  FILLER                  PIC X(01) VALUE SPACE.
+008600     05  GX-D-TOTALPAYMENT       PIC 9(09)V99.
+008700     05  FILLER                  PIC X(34) VALUE SPACES.
+008800 01  GX-TRAILER-RECORD.
+008900     05  GX-T-RECTYPE            PIC X(03) VALUE 'TRL'.
+009000     05  FILLER                  PIC X(01) VALUE SPACE.
+009100     05  GX-T-DETAILCOUNT        PIC 9(07).
+009200     05  FILLER                  PIC X(01) VALUE SPACE.
+009300     05  GX-T-GRANDTOTAL         PIC 9(09)V99.
+009400     05  FILLER                  PIC X(56) VALUE SPACES.
+009500     EXEC SQL
+009600         INCLUDE SQLCA
+009700     END-EXEC.
+009800     EXEC SQL
+009900         DECLARE GLPREMIUM_CURSOR CURSOR FOR
+010000           SELECT POLICYTYPE, BROKERID, ISSUEDATE,
+010100                  COUNT(*), SUM(PAYMENT)
+010200             FROM POLICY
+010300            WHERE ISSUEDATE = :WS-TODAY-DATE-ISO
+010400            GROUP BY POLICYTYPE, BROKERID, ISSUEDATE
+010500            ORDER BY POLICYTYPE, BROKERID
+010600     END-EXEC.
+010700 LINKAGE SECTION.
+010800 PROCEDURE DIVISION.
+010900*****************************************************************
+011000*    0000-MAINLINE                                              *
+011100*****************************************************************
+011200 0000-MAINLINE SECTION.
+011300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011400     PERFORM 2000-WRITE-DETAIL THRU 2000-EXIT
+011500         UNTIL WS-DB2-EOF.
+011600     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+011700     GO TO 9999-EXIT.
+011800 0000-MAINLINE-EXIT.
+011900     EXIT.
+012000*****************************************************************
+012100*    1000-INITIALIZE - WORK OUT TODAY'S DATE AND OPEN THE FILES  *
+012200*****************************************************************
+012300 1000-INITIALIZE.
+012400     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+012500     MOVE WS-CD-YYYY TO WS-TD-YYYY
+012600     MOVE WS-CD-MM   TO WS-TD-MM
+012700     MOVE WS-CD-DD   TO WS-TD-DD
+012800     MOVE '-'        TO WS-TODAY-DATE-ISO(5:1)
+012900     MOVE '-'        TO WS-TODAY-DATE-ISO(8:1).
+013000     MOVE WS-TODAY-DATE-ISO TO WS-RUN-DATE-FEED.
+013100     OPEN OUTPUT GL-EXTRACT-FILE.
+013200     IF NOT WS-GLEXTR-OK
+013300         DISPLAY 'LGGLEX01 - GLEXTR OPEN FAILED, STATUS='
+013400                 WS-GLEXTR-STATUS
+013500         GO TO 9999-EXIT
+013600     END-IF.
+013700     MOVE WS-RUN-DATE-FEED TO GX-H-RUNDATE.
+013800     WRITE GX-FEED-RECORD FROM GX-HEADER-RECORD.
+013900     EXEC SQL
+014000         OPEN GLPREMIUM_CURSOR
+014100     END-EXEC.
+014200     IF SQLCODE NOT EQUAL 0
+014300         DISPLAY 'LGGLEX01 - CURSOR OPEN FAILED, SQLCODE='
+014400                 SQLCODE
+014500         GO TO 9999-EXIT
+014600     END-IF.
+014700     PERFORM 3000-FETCH-GROUP THRU 3000-EXIT.
+014800 1000-EXIT.
+014900     EXIT.
+015000*****************************************************************
+015100*    2000-WRITE-DETAIL - ONE FEED LINE PER TYPE/BROKER/DATE       *
+015200*****************************************************************
+015300 2000-WRITE-DETAIL.
+015400     MOVE DB2-POLICYTYPE        TO GX-D-POLICYTYPE.
+015500     MOVE DB2-BROKERID-INT      TO GX-D-BROKERID.
+015600     MOVE DB2-ISSUEDATE         TO GX-D-ISSUEDATE.
+015700     MOVE DB2-POLICYCOUNT-INT   TO GX-D-POLICYCOUNT.
+015800     MOVE DB2-TOTALPAYMENT      TO GX-D-TOTALPAYMENT.
+015900     WRITE GX-FEED-RECORD FROM GX-DETAIL-RECORD.
+016000     ADD 1              TO WS-DETAIL-COUNT.
+016100     ADD DB2-TOTALPAYMENT TO WS-GRAND-TOTAL-PAYMENT.
+016200     PERFORM 3000-FETCH-GROUP THRU 3000-EXIT.
+016300 2000-EXIT.
+016400     EXIT.
+016500*****************************************************************
+016600*    3000-FETCH-GROUP - NEXT GROUPED PREMIUM CURSOR ROW           *
+016700*****************************************************************
+016800 3000-FETCH-GROUP.
+016900     EXEC SQL
+017000         FETCH GLPREMIUM_CURSOR
+017100           INTO :DB2-POLICYTYPE, :DB2-BROKERID-INT,
+017200                :DB2-ISSUEDATE, :DB2-POLICYCOUNT-INT,
+017300                :DB2-TOTALPAYMENT
+017400     END-EXEC.
+017500     EVALUATE SQLCODE
+017600         WHEN 0
+017700             CONTINUE
+017800         WHEN 100
+017900             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+018000         WHEN OTHER
+018100             DISPLAY 'LGGLEX01 - CURSOR FETCH ERROR, SQLCODE='
+018200                     SQLCODE
+018300             GO TO 9999-EXIT
+018400     END-EVALUATE.
+018500 3000-EXIT.
+018600     EXIT.
+018700*****************************************************************
+018800*    8000-FINALIZE - WRITE THE CONTROL-TOTAL TRAILER AND CLOSE   *
+018900*****************************************************************
+019000 8000-FINALIZE.
+019100     EXEC SQL
+019200         CLOSE GLPREMIUM_CURSOR
+019300     END-EXEC.
+019400     MOVE WS-DETAIL-COUNT        TO GX-T-DETAILCOUNT.
+019500     MOVE WS-GRAND-TOTAL-PAYMENT TO GX-T-GRANDTOTAL.
+019600     WRITE GX-FEED-RECORD FROM GX-TRAILER-RECORD.
+019700     CLOSE GL-EXTRACT-FILE.
+019800 8000-EXIT.
+019900     EXIT.
+020000*****************************************************************
+020100*    9999-EXIT - COMMON PROGRAM EXIT POINT                       *
+020200*****************************************************************
+020300 9999-EXIT.
+020400     STOP RUN.

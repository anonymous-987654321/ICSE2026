@@ -0,0 +1,293 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGMTA01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        COMMERCIAL RENEWAL-DATE-DRIVEN MTA PROCESSING -
+000750                 RE-UNDERWRITES PERIL PREMIUMS AHEAD OF RENEWAL.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE      INIT   DESCRIPTION                               *
+001100*    08/09/26  LGIT   INITIAL VERSION                           *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT MTA-REPORT-FILE ASSIGN TO MTARPT
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-MTARPT-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  MTA-REPORT-FILE
+002500     RECORDING MODE IS F.
+002600 01  MR-REPORT-LINE              PIC X(133).
+002700 WORKING-STORAGE SECTION.
+002800*****************************************************************
+002900*    FILE STATUS, SWITCHES, AND THE MTA WINDOW                   *
+003000*****************************************************************
+003100 77  WS-MTARPT-STATUS            PIC X(02) VALUE SPACES.
+003200     88  WS-MTARPT-OK                      VALUE '00'.
+003300 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003400     88  WS-DB2-EOF                        VALUE 'Y'.
+003500 77  WS-MTA-WINDOW-DAYS          PIC 9(03) VALUE 30.
+003600 77  WS-MTA-COUNT                PIC 9(07) COMP-3 VALUE 0.
+003700 77  WS-MTA-CHANGED-COUNT        PIC 9(07) COMP-3 VALUE 0.
+003800*****************************************************************
+003900*    RUN DATE AND CUTOFF DATE (NUMERIC FOR RANGE COMPARE)        *
+004000*****************************************************************
+004100 01  WS-CURRENT-DATE-TIME.
+004200     05  WS-CD-YYYY              PIC 9(04).
+004300     05  WS-CD-MM                PIC 9(02).
+004400     05  WS-CD-DD                PIC 9(02).
+004500     05  FILLER                  PIC X(10).
+004600 01  WS-TODAY-YYYYMMDD           PIC 9(08).
+004700 01  WS-TODAY-INTEGER            PIC S9(09) COMP.
+004800 01  WS-CUTOFF-INTEGER           PIC S9(09) COMP.
+004900 01  WS-TODAY-DATE-ISO           PIC X(10).
+005000 01  WS-TODAY-DATE-BREAKDOWN     REDEFINES WS-TODAY-DATE-ISO.
+005100     05  WS-TD-YYYY              PIC X(04).
+005200     05  FILLER                  PIC X(01).
+005300     05  WS-TD-MM                PIC X(02).
+005400     05  FILLER                  PIC X(01).
+005500     05  WS-TD-DD                PIC X(02).
+005600 01  WS-CUTOFF-YYYYMMDD          PIC 9(08).
+005700 01  WS-CUTOFF-YYYYMMDD-BRKDN    REDEFINES WS-CUTOFF-YYYYMMDD.
+005800     05  WS-CD-RD-YYYY           PIC X(04).
+005900     05  WS-CD-RD-MM             PIC X(02).
+006000     05  WS-CD-RD-DD             PIC X(02).
+006100 01  WS-CUTOFF-DATE-ISO          PIC X(10).
+006200 01  WS-CUTOFF-DATE-BREAKDOWN    REDEFINES WS-CUTOFF-DATE-ISO.
+006300     05  WS-CDI-YYYY             PIC X(04).
+006400     05  FILLER                  PIC X(01).
+006500     05  WS-CDI-MM               PIC X(02).
+006600     05  FILLER                  PIC X(01).
+006700     05  WS-CDI-DD               PIC X(02).
+006800 01  WS-REPORT-DATE.
+006900     05  WS-RD-DD                PIC 9(02).
+007000     05  FILLER                  PIC X(01) VALUE '/'.
+007100     05  WS-RD-MM                PIC 9(02).
+007200     05  FILLER                  PIC X(01) VALUE '/'.
+007300     05  WS-RD-YYYY              PIC 9(04).
+007400*****************************************************************
+007500*    DB2 COMMERCIAL ROW                                          *
+007600*****************************************************************
+007700 01  DB2-POLICYNUMBER-INT        PIC S9(9) COMP.
+007800 01  DB2-RENEWALDATE             PIC X(10).
+007900 01  DB2-FIREPERIL               PIC S9(4) COMP.
+008000 01  DB2-FIREPREMIUM             PIC S9(9) COMP.
+008100 01  DB2-CRIMEPERIL              PIC S9(4) COMP.
+008200 01  DB2-CRIMEPREMIUM            PIC S9(9) COMP.
+008300 01  DB2-FLOODPERIL              PIC S9(4) COMP.
+008400 01  DB2-FLOODPREMIUM            PIC S9(9) COMP.
+008500 01  DB2-WEATHERPERIL            PIC S9(4) COMP.
+008600 01  DB2-WEATHERPREMIUM          PIC S9(9) COMP.
+008700 01  DB2-STATUS                  PIC S9(4) COMP.
+008800 01  WS-REJECTREASON             PIC X(30).
+008900*****************************************************************
+009000*    REPORT LINE LAYOUTS                                         *
+009100*****************************************************************
+009200 01  MR-HEADING-1.
+009300     05  FILLER                  PIC X(40) VALUE
+009400         'LG INSURANCE - COMMERCIAL MTA/RENEWAL RUN'.
+009500     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+009600     05  MR-H1-DATE              PIC X(10) VALUE SPACES.
+009700     05  FILLER                  PIC X(72) VALUE SPACES.
+009800 01  MR-DETAIL-LINE.
+009900     05  MR-D-POLICYNUM          PIC 9(10).
+010000     05  FILLER                  PIC X(01) VALUE SPACE.
+010100     05  MR-D-RENEWALDATE        PIC X(10).
+010200     05  FILLER                  PIC X(01) VALUE SPACE.
+010300     05  MR-D-OLDSTATUS          PIC 9(01).
+010400     05  FILLER                  PIC X(01) VALUE '>'.
+010500     05  MR-D-NEWSTATUS          PIC 9(01).
+010600     05  FILLER                  PIC X(01) VALUE SPACE.
+010700     05  MR-D-REASON             PIC X(30).
+010800     05  FILLER                  PIC X(76) VALUE SPACES.
+010900 01  MR-SUMMARY-LINE.
+011000     05  FILLER                  PIC X(20) VALUE SPACES.
+011100     05  MR-S-LABEL              PIC X(30) VALUE
+011200         'COMMERCIAL RISKS DUE FOR MTA'.
+011300     05  MR-S-COUNT              PIC ZZZ,ZZ9.
+011400     05  FILLER                  PIC X(10) VALUE SPACES.
+011500     05  MR-S-LABEL2             PIC X(20) VALUE
+011600         'STATUS CHANGES MADE'.
+011700     05  MR-S-COUNT2             PIC ZZZ,ZZ9.
+011800     05  FILLER                  PIC X(46) VALUE SPACES.
+011900     EXEC SQL
+012000         INCLUDE SQLCA
+012100     END-EXEC.
+012200     EXEC SQL
+012300         DECLARE MTA_CURSOR CURSOR FOR
+012400           SELECT PolicyNumber, RenewalDate,
+012500                  FirePeril, FirePremium,
+012600                  CrimePeril, CrimePremium,
+012700                  FloodPeril, FloodPremium,
+012800                  WeatherPeril, WeatherPremium,
+012900                  Status
+013000             FROM COMMERCIAL
+013100            WHERE RenewalDate BETWEEN :WS-TODAY-DATE-ISO
+013200                                   AND :WS-CUTOFF-DATE-ISO
+013300              AND Status NOT EQUAL 3
+013400            ORDER BY RenewalDate
+013500            FOR UPDATE OF Status, RejectionReason
+013600     END-EXEC.
+013700 LINKAGE SECTION.
+013800 PROCEDURE DIVISION.
+013900*****************************************************************
+014000*    0000-MAINLINE                                               *
+014100*****************************************************************
+014200 0000-MAINLINE SECTION.
+014300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014400     PERFORM 2000-REUNDERWRITE THRU 2000-EXIT
+014500         UNTIL WS-DB2-EOF.
+014600     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+014700     GO TO 9999-EXIT.
+014800 0000-MAINLINE-EXIT.
+014900     EXIT.
+015000*****************************************************************
+015100*    1000-INITIALIZE - WORK OUT TODAY AND THE CUTOFF DATE         *
+015200*****************************************************************
+015300 1000-INITIALIZE.
+015400     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+015500     MOVE WS-CD-DD   TO WS-RD-DD
+015600     MOVE WS-CD-MM   TO WS-RD-MM
+015700     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+015800     MOVE WS-CD-YYYY TO WS-TD-YYYY
+015900     MOVE WS-CD-MM   TO WS-TD-MM
+016000     MOVE WS-CD-DD   TO WS-TD-DD
+016100     MOVE '-'        TO WS-TODAY-DATE-ISO(5:1)
+016200     MOVE '-'        TO WS-TODAY-DATE-ISO(8:1).
+016300     MOVE WS-CD-YYYY TO WS-TODAY-YYYYMMDD(1:4)
+016400     MOVE WS-CD-MM   TO WS-TODAY-YYYYMMDD(5:2)
+016500     MOVE WS-CD-DD   TO WS-TODAY-YYYYMMDD(7:2).
+016600     MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+016700         TO WS-TODAY-INTEGER.
+016800     COMPUTE WS-CUTOFF-INTEGER =
+016900         WS-TODAY-INTEGER + WS-MTA-WINDOW-DAYS.
+017000     MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+017100         TO WS-CUTOFF-YYYYMMDD.
+017200     MOVE WS-CD-RD-YYYY TO WS-CDI-YYYY
+017300     MOVE WS-CD-RD-MM   TO WS-CDI-MM
+017400     MOVE WS-CD-RD-DD   TO WS-CDI-DD
+017500     MOVE '-'           TO WS-CUTOFF-DATE-ISO(5:1)
+017600     MOVE '-'           TO WS-CUTOFF-DATE-ISO(8:1).
+017700     MOVE WS-REPORT-DATE TO MR-H1-DATE.
+017800     OPEN OUTPUT MTA-REPORT-FILE.
+017900     IF NOT WS-MTARPT-OK
+018000         DISPLAY 'LGMTA01 - MTARPT OPEN FAILED, STATUS='
+018100                 WS-MTARPT-STATUS
+018200         GO TO 9999-EXIT
+018300     END-IF.
+018400     WRITE MR-REPORT-LINE FROM MR-HEADING-1.
+018500     EXEC SQL
+018600         OPEN MTA_CURSOR
+018700     END-EXEC.
+018800     IF SQLCODE NOT EQUAL 0
+018900         DISPLAY 'LGMTA01 - CURSOR OPEN FAILED, SQLCODE='
+019000                 SQLCODE
+019100         GO TO 9999-EXIT
+019200     END-IF.
+019300     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+019400 1000-EXIT.
+019500     EXIT.
+019600*****************************************************************
+019700*    2000-REUNDERWRITE - RE-APPLY UNDERWRITING RULES             *
+019800*****************************************************************
+019900 2000-REUNDERWRITE.
+020000     ADD 1 TO WS-MTA-COUNT.
+020100     MOVE DB2-STATUS TO MR-D-OLDSTATUS.
+020200     MOVE SPACES TO WS-REJECTREASON.
+020300     IF DB2-FIREPREMIUM    < 0
+020400        OR DB2-CRIMEPREMIUM   < 0
+020500        OR DB2-FLOODPREMIUM   < 0
+020600        OR DB2-WEATHERPREMIUM < 0
+020700         MOVE 3 TO DB2-STATUS
+020800         MOVE 'NEGATIVE PREMIUM AT MTA - DECLINED'
+020900             TO WS-REJECTREASON
+021000     ELSE
+021100         IF (DB2-FIREPERIL = 1 AND DB2-FIREPREMIUM = 0)
+021200            OR (DB2-CRIMEPERIL = 1 AND DB2-CRIMEPREMIUM = 0)
+021300            OR (DB2-FLOODPERIL = 1 AND DB2-FLOODPREMIUM = 0)
+021400            OR (DB2-WEATHERPERIL = 1 AND DB2-WEATHERPREMIUM = 0)
+021500             MOVE 1 TO DB2-STATUS
+021600             MOVE 'PERIL WITH NO PREMIUM AT MTA - REFERRED'
+021700                 TO WS-REJECTREASON
+021800         ELSE
+021900             IF DB2-FIREPERIL NOT = 1 AND DB2-CRIMEPERIL NOT = 1
+022000                AND DB2-FLOODPERIL NOT = 1
+022100                AND DB2-WEATHERPERIL NOT = 1
+022200                 MOVE 1 TO DB2-STATUS
+022300                 MOVE 'NO PERILS AT MTA - REFERRED'
+022400                     TO WS-REJECTREASON
+022500             END-IF
+022600         END-IF
+022700     END-IF.
+022800     MOVE DB2-STATUS TO MR-D-NEWSTATUS.
+022900     IF DB2-STATUS NOT EQUAL MR-D-OLDSTATUS
+023000         EXEC SQL
+023100             UPDATE COMMERCIAL
+023200                SET Status = :DB2-STATUS,
+023300                    RejectionReason = :WS-REJECTREASON
+023400              WHERE CURRENT OF MTA_CURSOR
+023500         END-EXEC
+023600         IF SQLCODE NOT EQUAL 0
+023700             DISPLAY 'LGMTA01 - UPDATE FAILED, SQLCODE='
+023800                     SQLCODE
+023900             GO TO 9999-EXIT
+024000         END-IF
+024100         ADD 1 TO WS-MTA-CHANGED-COUNT
+024200         MOVE DB2-POLICYNUMBER-INT TO MR-D-POLICYNUM
+024300         MOVE DB2-RENEWALDATE      TO MR-D-RENEWALDATE
+024400         MOVE WS-REJECTREASON      TO MR-D-REASON
+024500         WRITE MR-REPORT-LINE FROM MR-DETAIL-LINE
+024600     END-IF.
+024700     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+024800 2000-EXIT.
+024900     EXIT.
+025000*****************************************************************
+025100*    3000-READ-DB2 - NEXT MTA CURSOR ROW                         *
+025200*****************************************************************
+025300 3000-READ-DB2.
+025400     EXEC SQL
+025500         FETCH MTA_CURSOR
+025600           INTO :DB2-POLICYNUMBER-INT, :DB2-RENEWALDATE,
+025700                :DB2-FIREPERIL, :DB2-FIREPREMIUM,
+025800                :DB2-CRIMEPERIL, :DB2-CRIMEPREMIUM,
+025900                :DB2-FLOODPERIL, :DB2-FLOODPREMIUM,
+026000                :DB2-WEATHERPERIL, :DB2-WEATHERPREMIUM,
+026100                :DB2-STATUS
+026200     END-EXEC.
+026300     EVALUATE SQLCODE
+026400         WHEN 0
+026500             CONTINUE
+026600         WHEN 100
+026700             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+026800         WHEN OTHER
+026900             DISPLAY 'LGMTA01 - CURSOR FETCH ERROR, SQLCODE='
+027000                     SQLCODE
+027100             GO TO 9999-EXIT
+027200     END-EVALUATE.
+027300 3000-EXIT.
+027400     EXIT.
+027500*****************************************************************
+027600*    8000-FINALIZE - WRITE SUMMARY COUNTS AND CLOSE UP           *
+027700*****************************************************************
+027800 8000-FINALIZE.
+027900     EXEC SQL
+028000         CLOSE MTA_CURSOR
+028100     END-EXEC.
+028200     MOVE WS-MTA-COUNT         TO MR-S-COUNT.
+028300     MOVE WS-MTA-CHANGED-COUNT TO MR-S-COUNT2.
+028400     WRITE MR-REPORT-LINE FROM MR-SUMMARY-LINE.
+028500     CLOSE MTA-REPORT-FILE.
+028600 8000-EXIT.
+028700     EXIT.
+028800*****************************************************************
+028900*    9999-EXIT - COMMON PROGRAM EXIT POINT                       *
+029000*****************************************************************
+029100 9999-EXIT.
+029200     STOP RUN.

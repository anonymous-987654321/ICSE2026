@@ -0,0 +1,348 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGDDC01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        DIRECT DEBIT PAYMENT COLLECTION - SUBMITS ONE
+000701                 MONTHLY INSTALMENT PER POLICY DUE FOR COLLECTION
+000702                 THIS CYCLE TO THE BUREAU SUBMISSION FILE, THEN
+000703                 APPLIES THE BUREAU'S RETURN FILE FROM A PRIOR
+000704                 CYCLE BACK AGAINST THE POLICY AS COLLECTED,
+000705                 FAILED OR RETURNED.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE      INIT   DESCRIPTION                               *
+001100*    08/09/26  LGIT   INITIAL VERSION                           *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT DD-SUBMISSION-FILE ASSIGN TO DDSUBM
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-DDSUBM-STATUS.
+002200     SELECT DD-RETURN-FILE ASSIGN TO DDRETN
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS WS-DDRETN-STATUS.
+002500     SELECT COLLECTION-REPORT-FILE ASSIGN TO DDCRPT
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-DDCRPT-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000*****************************************************************
+003100*    DD-SUBMISSION-FILE - ONE INSTALMENT REQUEST PER DUE POLICY  *
+003200*    HANDED TO THE BANK'S DIRECT DEBIT BUREAU EACH CYCLE         *
+003300*****************************************************************
+003400 FD  DD-SUBMISSION-FILE
+003500     RECORDING MODE IS F.
+003600 01  DS-SUBMISSION-RECORD.
+003700     05  DS-POLICYNUM            PIC 9(10).
+003800     05  DS-CUSTOMERNUM          PIC 9(10).
+003900     05  DS-AMOUNT               PIC 9(09)V99.
+004000     05  DS-CYCLE-DATE           PIC X(10).
+004100     05  FILLER                  PIC X(41).
+004200*****************************************************************
+004300*    DD-RETURN-FILE - THE BUREAU'S OUTCOME FOR A PRIOR CYCLE'S   *
+004400*    SUBMISSION, ONE RECORD PER POLICY COLLECTED, FAILED OR      *
+004500*    RETURNED ('C'/'F'/'R')                                      *
+004600*****************************************************************
+004700 FD  DD-RETURN-FILE
+004800     RECORDING MODE IS F.
+004900 01  DR-RETURN-RECORD.
+005000     05  DR-POLICYNUM            PIC 9(10).
+005100     05  DR-OUTCOME-CODE         PIC X(01).
+005200     05  FILLER                  PIC X(69).
+005300 FD  COLLECTION-REPORT-FILE
+005400     RECORDING MODE IS F.
+005500 01  DC-REPORT-LINE              PIC X(133).
+005600 WORKING-STORAGE SECTION.
+005700*****************************************************************
+005800*    FILE STATUS AND SWITCHES                                  *
+005900*****************************************************************
+006000 77  WS-DDSUBM-STATUS            PIC X(02) VALUE SPACES.
+006100     88  WS-DDSUBM-OK                      VALUE '00'.
+006200 77  WS-DDRETN-STATUS            PIC X(02) VALUE SPACES.
+006300     88  WS-DDRETN-OK                      VALUE '00'.
+006400 77  WS-DDCRPT-STATUS            PIC X(02) VALUE SPACES.
+006500     88  WS-DDCRPT-OK                      VALUE '00'.
+006600 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+006700     88  WS-DB2-EOF                        VALUE 'Y'.
+006800 77  WS-RETN-EOF-SWITCH          PIC X(01) VALUE 'N'.
+006900     88  WS-RETN-EOF                       VALUE 'Y'.
+007000 77  WS-SUBMITTED-COUNT          PIC 9(07) COMP-3 VALUE 0.
+007100 77  WS-COLLECTED-COUNT          PIC 9(07) COMP-3 VALUE 0.
+007200 77  WS-FAILED-COUNT             PIC 9(07) COMP-3 VALUE 0.
+007300 77  WS-RETURNED-COUNT           PIC 9(07) COMP-3 VALUE 0.
+007400*****************************************************************
+007500*    RUN DATE, USED BOTH AS THE COLLECTION CYCLE DATE AND TO     *
+007600*    MATCH POLICIES WHOSE ANNIVERSARY DAY-OF-MONTH FALLS TODAY - *
+007700*    THE SAME DAY EACH MONTH THE POLICY'S ANNUAL PREMIUM, PAID   *
+007800*    BY DIRECT DEBIT, IS COLLECTED IN EQUAL INSTALMENTS           *
+007900*****************************************************************
+008000 01  WS-CURRENT-DATE-TIME.
+008100     05  WS-CD-YYYY              PIC 9(04).
+008200     05  WS-CD-MM                PIC 9(02).
+008300     05  WS-CD-DD                PIC 9(02).
+008400     05  FILLER                  PIC X(10).
+008500 01  WS-REPORT-DATE.
+008600     05  WS-RD-DD                PIC 9(02).
+008700     05  FILLER                  PIC X(01) VALUE '/'.
+008800     05  WS-RD-MM                PIC 9(02).
+008900     05  FILLER                  PIC X(01) VALUE '/'.
+009000     05  WS-RD-YYYY              PIC 9(04).
+009100 01  WS-TODAY-DATE-ISO           PIC X(10).
+009200 01  WS-TODAY-DATE-BRKDN         REDEFINES WS-TODAY-DATE-ISO.
+009300     05  WS-TD-YYYY              PIC X(04).
+009400     05  FILLER                  PIC X(01).
+009500     05  WS-TD-MM                PIC X(02).
+009600     05  FILLER                  PIC X(01).
+009700     05  WS-TD-DD                PIC X(02).
+009800 01  WS-CYCLE-DAY                PIC X(02).
+009900*****************************************************************
+010000*    DB2 ROWS                                                   *
+010100*****************************************************************
+010200 01  DB2-POLICYNUM-INT           PIC S9(9) COMP.
+010300 01  DB2-CUSTOMERNUM-INT         PIC S9(9) COMP.
+010400 01  DB2-PAYMENT-INT             PIC S9(9)V99 COMP-3.
+010500 01  WS-INSTALMENT-AMOUNT        PIC S9(9)V99 COMP-3.
+010550 01  WS-NEW-STATUS               PIC X(09).
+010600*****************************************************************
+010700*    REPORT LINE LAYOUTS                                       *
+010800*****************************************************************
+010900 01  DC-HEADING-1.
+011000     05  FILLER                  PIC X(38) VALUE
+011100         'LG INSURANCE - DIRECT DEBIT COLLECTION RUN'.
+011200     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+011300     05  DC-H1-DATE              PIC X(10) VALUE SPACES.
+011400     05  FILLER                  PIC X(75) VALUE SPACES.
+011500 01  DC-SUMMARY-LINE-1.
+011600     05  FILLER                  PIC X(20) VALUE SPACES.
+011700     05  DC-S1-LABEL             PIC X(36) VALUE
+011800         'INSTALMENTS SUBMITTED THIS CYCLE'.
+011900     05  DC-S1-COUNT             PIC ZZZ,ZZ9.
+012000     05  FILLER                  PIC X(70) VALUE SPACES.
+012100 01  DC-SUMMARY-LINE-2.
+012200     05  FILLER                  PIC X(20) VALUE SPACES.
+012300     05  DC-S2-LABEL             PIC X(36) VALUE
+012400         'RETURNS APPLIED - COLLECTED'.
+012500     05  DC-S2-COUNT             PIC ZZZ,ZZ9.
+012600     05  FILLER                  PIC X(70) VALUE SPACES.
+012700 01  DC-SUMMARY-LINE-3.
+012800     05  FILLER                  PIC X(20) VALUE SPACES.
+012900     05  DC-S3-LABEL             PIC X(36) VALUE
+013000         'RETURNS APPLIED - FAILED'.
+013100     05  DC-S3-COUNT             PIC ZZZ,ZZ9.
+013200     05  FILLER                  PIC X(70) VALUE SPACES.
+013300 01  DC-SUMMARY-LINE-4.
+013400     05  FILLER                  PIC X(20) VALUE SPACES.
+013500     05  DC-S4-LABEL             PIC X(36) VALUE
+013600         'RETURNS APPLIED - RETURNED'.
+013700     05  DC-S4-COUNT             PIC ZZZ,ZZ9.
+013800     05  FILLER                  PIC X(70) VALUE SPACES.
+013900     EXEC SQL
+014000         INCLUDE SQLCA
+014100     END-EXEC.
+014200*    A POLICY IS DUE THIS CYCLE WHEN ITS ANNIVERSARY DAY-OF-MONTH
+014300*    (THE DAY PORTION OF ISSUEDATE) MATCHES TODAY AND IT HAS NOT
+014400*    ALREADY BEEN SUBMITTED FOR THIS CYCLE DATE - THE SAME
+014500*    NOT-ALREADY-PROCESSED GUARD LGRICE01/LGBDX01'S PERIOD
+014600*    WINDOWS RELY ON TO AVOID DOUBLE-COUNTING A POLICY.
+014700     EXEC SQL
+014800         DECLARE DUE-POLICY CURSOR FOR
+014900           SELECT POLICYNUMBER, CUSTOMERNUMBER, PAYMENT
+015000             FROM POLICY
+015100            WHERE SUBSTR(ISSUEDATE, 9, 2) = :WS-CYCLE-DAY
+015200              AND PAYMENT > 0
+015300              AND POLICYNUMBER NOT IN
+015400                  ( SELECT POLICYNUMBER FROM PAYMENTCOLLECTION
+015500                     WHERE CYCLEDATE = :WS-TODAY-DATE-ISO )
+015600            ORDER BY POLICYNUMBER
+015700     END-EXEC.
+015800 LINKAGE SECTION.
+018400 PROCEDURE DIVISION.
+018500*****************************************************************
+018600*    0000-MAINLINE                                             *
+018700*****************************************************************
+018800 0000-MAINLINE SECTION.
+018900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+019000     PERFORM 2000-SUBMIT-DUE-POLICY THRU 2000-EXIT
+019100         UNTIL WS-DB2-EOF.
+019200     PERFORM 4000-APPLY-RETURN THRU 4000-EXIT
+019300         UNTIL WS-RETN-EOF.
+019400     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+019500     GO TO 9999-EXIT.
+019600 0000-MAINLINE-EXIT.
+019700     EXIT.
+019800*****************************************************************
+019900*    1000-INITIALIZE - WORK OUT TODAY'S CYCLE, OPEN THE FILES,   *
+020000*    PRIME THE DUE-POLICY CURSOR                                *
+020100*****************************************************************
+021000 1000-INITIALIZE.
+021100     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+021200     MOVE WS-CD-DD   TO WS-RD-DD
+021300     MOVE WS-CD-MM   TO WS-RD-MM
+021400     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+021500     MOVE WS-REPORT-DATE TO DC-H1-DATE.
+021600     MOVE WS-CD-YYYY TO WS-TD-YYYY
+021700     MOVE WS-CD-MM   TO WS-TD-MM
+021800     MOVE WS-CD-DD   TO WS-TD-DD
+021900     MOVE '-'        TO WS-TODAY-DATE-ISO(5:1)
+022000     MOVE '-'        TO WS-TODAY-DATE-ISO(8:1).
+022100     MOVE WS-CD-DD   TO WS-CYCLE-DAY.
+022200     OPEN OUTPUT DD-SUBMISSION-FILE.
+022300     IF NOT WS-DDSUBM-OK
+022400         DISPLAY 'LGDDC01 - DDSUBM OPEN FAILED, STATUS='
+022500                 WS-DDSUBM-STATUS
+022600         GO TO 9999-EXIT
+022700     END-IF.
+022800     OPEN INPUT DD-RETURN-FILE.
+022900     IF NOT WS-DDRETN-OK
+023000         DISPLAY 'LGDDC01 - DDRETN OPEN FAILED, STATUS='
+023100                 WS-DDRETN-STATUS
+023200         GO TO 9999-EXIT
+023300     END-IF.
+023400     OPEN OUTPUT COLLECTION-REPORT-FILE.
+023500     IF NOT WS-DDCRPT-OK
+023600         DISPLAY 'LGDDC01 - DDCRPT OPEN FAILED, STATUS='
+023700                 WS-DDCRPT-STATUS
+023800         GO TO 9999-EXIT
+023900     END-IF.
+024000     WRITE DC-REPORT-LINE FROM DC-HEADING-1.
+024100     EXEC SQL
+024200         OPEN DUE-POLICY
+024300     END-EXEC.
+024400     IF SQLCODE NOT EQUAL 0
+024500         DISPLAY 'LGDDC01 - CURSOR OPEN FAILED, SQLCODE='
+024600                 SQLCODE
+024700         GO TO 9999-EXIT
+024800     END-IF.
+024900     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+025000 1000-EXIT.
+025100     EXIT.
+025200*****************************************************************
+025300*    2000-SUBMIT-DUE-POLICY - ONE INSTALMENT SUBMISSION PER DUE  *
+025400*    POLICY, RECORDED AGAINST THE POLICY AS SUBMITTED             *
+025500*****************************************************************
+025600 2000-SUBMIT-DUE-POLICY.
+025700     COMPUTE WS-INSTALMENT-AMOUNT ROUNDED =
+025800         DB2-PAYMENT-INT / 12.
+025900     MOVE DB2-POLICYNUM-INT   TO DS-POLICYNUM.
+026000     MOVE DB2-CUSTOMERNUM-INT TO DS-CUSTOMERNUM.
+026100     MOVE WS-INSTALMENT-AMOUNT TO DS-AMOUNT.
+026200     MOVE WS-TODAY-DATE-ISO   TO DS-CYCLE-DATE.
+026300     WRITE DS-SUBMISSION-RECORD.
+026400     EXEC SQL
+026500         INSERT INTO PAYMENTCOLLECTION
+026600                   (
+026700                     POLICYNUMBER,
+026800                     CUSTOMERNUMBER,
+026900                     COLLECTIONAMOUNT,
+027000                     CYCLEDATE,
+027100                     STATUS
+027200                   )
+027300            VALUES (
+027400                     :DB2-POLICYNUM-INT,
+027500                     :DB2-CUSTOMERNUM-INT,
+027600                     :WS-INSTALMENT-AMOUNT,
+027700                     :WS-TODAY-DATE-ISO,
+027800                     'SUBMITTED'
+027900                   )
+028000     END-EXEC.
+028100     IF SQLCODE NOT EQUAL 0
+028200         DISPLAY 'LGDDC01 - COLLECTION INSERT FAILED, SQLCODE='
+028300                 SQLCODE
+028400         GO TO 9999-EXIT
+028500     END-IF.
+028600     ADD 1 TO WS-SUBMITTED-COUNT.
+028700     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+028800 2000-EXIT.
+028900     EXIT.
+029000*****************************************************************
+029100*    3000-READ-DB2 - NEXT DUE-POLICY CURSOR ROW                  *
+029200*****************************************************************
+029300 3000-READ-DB2.
+029400     EXEC SQL
+029500         FETCH DUE-POLICY
+029600           INTO :DB2-POLICYNUM-INT, :DB2-CUSTOMERNUM-INT,
+029700                :DB2-PAYMENT-INT
+029800     END-EXEC.
+029900     EVALUATE SQLCODE
+030000         WHEN 0
+030100             CONTINUE
+030200         WHEN 100
+030300             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+030400         WHEN OTHER
+030500             DISPLAY 'LGDDC01 - CURSOR FETCH ERROR, SQLCODE='
+030600                     SQLCODE
+030700             GO TO 9999-EXIT
+030800     END-EVALUATE.
+030900 3000-EXIT.
+031000     EXIT.
+031100*****************************************************************
+031200*    4000-APPLY-RETURN - APPLY ONE BUREAU OUTCOME RECORD BACK    *
+031300*    AGAINST THE POLICY'S MOST RECENT SUBMITTED COLLECTION       *
+031400*****************************************************************
+031500 4000-APPLY-RETURN.
+031600     READ DD-RETURN-FILE
+031700         AT END
+031800             MOVE 'Y' TO WS-RETN-EOF-SWITCH
+031900             GO TO 4000-EXIT
+032000     END-READ.
+032100     EVALUATE DR-OUTCOME-CODE
+032200         WHEN 'C'
+032300             MOVE 'COLLECTED' TO WS-NEW-STATUS
+032400             ADD 1 TO WS-COLLECTED-COUNT
+032500         WHEN 'F'
+032600             MOVE 'FAILED'    TO WS-NEW-STATUS
+032700             ADD 1 TO WS-FAILED-COUNT
+032800         WHEN 'R'
+032900             MOVE 'RETURNED'  TO WS-NEW-STATUS
+033000             ADD 1 TO WS-RETURNED-COUNT
+033100         WHEN OTHER
+033200             DISPLAY 'LGDDC01 - UNKNOWN RETURN OUTCOME CODE='
+033300                     DR-OUTCOME-CODE
+033400             GO TO 4000-EXIT
+033500     END-EVALUATE.
+033600     MOVE DR-POLICYNUM TO DB2-POLICYNUM-INT.
+033700     EXEC SQL
+033800         UPDATE PAYMENTCOLLECTION
+033900            SET STATUS        = :WS-NEW-STATUS,
+034000                PROCESSEDDATE = :WS-TODAY-DATE-ISO
+034100          WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+034200            AND STATUS       = 'SUBMITTED'
+034300     END-EXEC.
+034400     IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100
+034500         DISPLAY 'LGDDC01 - RETURN UPDATE FAILED, SQLCODE='
+034600                 SQLCODE
+034700         GO TO 9999-EXIT
+034800     END-IF.
+034900 4000-EXIT.
+035000     EXIT.
+035100*****************************************************************
+035200*    8000-FINALIZE - WRITE SUMMARY COUNTS AND CLOSE EVERYTHING   *
+035300*****************************************************************
+035400 8000-FINALIZE.
+035500     EXEC SQL
+035600         CLOSE DUE-POLICY
+035700     END-EXEC.
+035800     MOVE WS-SUBMITTED-COUNT TO DC-S1-COUNT.
+035900     WRITE DC-REPORT-LINE FROM DC-SUMMARY-LINE-1.
+036000     MOVE WS-COLLECTED-COUNT TO DC-S2-COUNT.
+036100     WRITE DC-REPORT-LINE FROM DC-SUMMARY-LINE-2.
+036200     MOVE WS-FAILED-COUNT    TO DC-S3-COUNT.
+036300     WRITE DC-REPORT-LINE FROM DC-SUMMARY-LINE-3.
+036400     MOVE WS-RETURNED-COUNT  TO DC-S4-COUNT.
+036500     WRITE DC-REPORT-LINE FROM DC-SUMMARY-LINE-4.
+036600     CLOSE DD-SUBMISSION-FILE.
+036700     CLOSE DD-RETURN-FILE.
+036800     CLOSE COLLECTION-REPORT-FILE.
+036900 8000-EXIT.
+037000     EXIT.
+037100*****************************************************************
+037200*    9999-EXIT - COMMON PROGRAM EXIT POINT                      *
+037300*****************************************************************
+037400 9999-EXIT.
+037500     STOP RUN.

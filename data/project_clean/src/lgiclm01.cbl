@@ -0,0 +1,170 @@
+       PROCESS SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGICLM01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGICLM01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGICLM01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             05 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +28.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+           COPY LGPOLICY.
+       01  DB2-IN-INTEGERS.
+           03 DB2-CLAIMNUM-INT         PIC S9(9) COMP.
+           03 DB2-POLICYNUM-INT        PIC S9(9) COMP.
+           03 DB2-CLAIMAMOUNT-INT      PIC S9(9)V99 COMP-3.
+           03 DB2-SETTLEDAMT-INT       PIC S9(9)V99 COMP-3.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       77  IND-SETTLEDAMT              PIC S9(4) COMP.
+       77  IND-SETTLEDDT               PIC S9(4) COMP.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCMAREA
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+           INITIALIZE DB2-IN-INTEGERS.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+           MOVE '00' TO CA-RETURN-CODE
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-FULL-CLAIM-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           IF CA-REQUEST-ID NOT = '01ICLM'
+             MOVE '99' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE CA-CLAIM-NUM TO DB2-CLAIMNUM-INT
+           PERFORM GET-CLAIM-INFO.
+           EXEC CICS RETURN END-EXEC.
+       MAINLINE-EXIT.
+           EXIT.
+       GET-CLAIM-INFO.
+           MOVE ' SELECT CLAIM' TO EM-SQLREQ
+           EXEC SQL
+               SELECT POLICYNUMBER,
+                      CLAIMDATE,
+                      CLAIMTYPE,
+                      STATUS,
+                      AMOUNT,
+                      SETTLEDAMOUNT,
+                      SETTLEDDATE,
+                      LASTCHANGED,
+                      CLAIMDESC
+                 INTO :DB2-POLICYNUM-INT,
+                      :CA-CLAIM-DATE,
+                      :CA-CLAIM-TYPE,
+                      :CA-CLAIM-STATUS,
+                      :DB2-CLAIMAMOUNT-INT,
+                      :DB2-SETTLEDAMT-INT INDICATOR :IND-SETTLEDAMT,
+                      :CA-CLAIM-SETTLED-DT INDICATOR :IND-SETTLEDDT,
+                      :CA-CLAIM-LASTCHANGED,
+                      :CA-CLAIM-DESC
+                 FROM CLAIM
+                WHERE CLAIMNUMBER = :DB2-CLAIMNUM-INT
+           END-EXEC.
+           Evaluate SQLCODE
+             When 0
+               MOVE DB2-POLICYNUM-INT   TO CA-CLAIM-POLICY-NUM
+               MOVE DB2-CLAIMAMOUNT-INT TO CA-CLAIM-AMOUNT
+               IF IND-SETTLEDAMT < 0
+                 MOVE ZEROS TO CA-CLAIM-SETTLED-AMT
+               ELSE
+                 MOVE DB2-SETTLEDAMT-INT TO CA-CLAIM-SETTLED-AMT
+               END-IF
+               IF IND-SETTLEDDT < 0
+                 MOVE SPACES TO CA-CLAIM-SETTLED-DT
+               END-IF
+               MOVE '00' TO CA-RETURN-CODE
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-Evaluate.
+           EXIT.
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGICLM01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

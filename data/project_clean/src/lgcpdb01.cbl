@@ -0,0 +1,256 @@
+       PROCESS SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGCPDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGCPDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+       01  WS-RESP                     PIC S9(8) COMP.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGCPDB01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             05 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +28.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+       01 DB2-IN-INTEGERS.
+          03 DB2-CUSTOMERNUM-INT       PIC S9(9) COMP.
+          03 DB2-POLICYNUM-INT         PIC S9(9) COMP.
+           EXEC SQL
+             INCLUDE LGPOLICY
+           END-EXEC.
+       77  LGCPVS01                    PIC X(8) VALUE 'LGCPVS01'.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+             DECLARE CANCEL_CURSOR CURSOR WITH HOLD FOR
+               SELECT LASTCHANGED
+               FROM POLICY
+               WHERE ( CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT AND
+                       POLICYNUMBER = :DB2-POLICYNUM-INT )
+               FOR UPDATE OF STATUS,
+                             CANCELDATE,
+                             CANCELREASON,
+                             LASTCHANGED
+           END-EXEC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCMAREA
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+           INITIALIZE DB2-IN-INTEGERS.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+           MOVE '00' TO CA-RETURN-CODE
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-FULL-CANCEL-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           IF CA-REQUEST-ID NOT = '01CPOL'
+             MOVE '99' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           IF CA-CAN-STATUS NOT = 'C' AND CA-CAN-STATUS NOT = 'L'
+             MOVE '95' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE CA-CUSTOMER-NUM TO DB2-CUSTOMERNUM-INT
+           MOVE CA-POLICY-NUM   TO DB2-POLICYNUM-INT
+           MOVE CA-CUSTOMER-NUM TO EM-CUSNUM
+           MOVE CA-POLICY-NUM   TO EM-POLNUM
+           PERFORM CANCEL-POLICY-DB2-INFO.
+           EXEC CICS LINK Program(LGCPVS01)
+                Commarea(DFHCOMMAREA)
+                LENGTH(225)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+             MOVE '91' TO CA-RETURN-CODE
+             PERFORM VSAM-LINK-FAILED
+           END-IF.
+           EXEC CICS RETURN END-EXEC.
+       MAINLINE-EXIT.
+           EXIT.
+       CANCEL-POLICY-DB2-INFO.
+           MOVE ' OPEN   CCURSOR ' TO EM-SQLREQ
+           EXEC SQL
+             OPEN CANCEL_CURSOR
+           END-EXEC.
+           Evaluate SQLCODE
+             When 0
+               CONTINUE
+             When -913
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+           MOVE ' FETCH  CCURSOR' TO EM-SQLREQ
+           EXEC SQL
+             FETCH CANCEL_CURSOR
+             INTO  :DB2-LASTCHANGED
+           END-EXEC.
+           IF SQLCODE = 0
+             IF CA-LASTCHANGED EQUAL TO DB2-LASTCHANGED
+               MOVE ' UPDATE POLICY  ' TO EM-SQLREQ
+               EXEC SQL
+                 UPDATE POLICY
+                   SET STATUS          = :CA-CAN-STATUS,
+                       CANCELDATE      = :CA-CAN-DATE,
+                       CANCELREASON    = :CA-CAN-REASON,
+                       LASTCHANGED     = CURRENT TIMESTAMP
+                   WHERE CURRENT OF CANCEL_CURSOR
+               END-EXEC
+               IF SQLCODE NOT EQUAL 0
+                 MOVE '90' TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+               ELSE
+                 EXEC SQL
+                   SELECT LASTCHANGED
+                     INTO :CA-LASTCHANGED
+                     FROM POLICY
+                     WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+                 END-EXEC
+                 MOVE '00' TO CA-RETURN-CODE
+               END-IF
+             ELSE
+               MOVE '02' TO CA-RETURN-CODE
+             END-IF
+           ELSE
+             IF SQLCODE EQUAL 100
+               MOVE '01' TO CA-RETURN-CODE
+             ELSE
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+             END-IF
+           END-IF.
+           PERFORM CLOSE-CCURSOR.
+           EXIT.
+       CLOSE-CCURSOR.
+           MOVE ' CLOSE  CCURSOR' TO EM-SQLREQ
+           EXEC SQL
+             CLOSE CANCEL_CURSOR
+           END-EXEC.
+           Evaluate SQLCODE
+             When 0
+               CONTINUE
+             When -501
+               CONTINUE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-Evaluate.
+           EXIT.
+       VSAM-LINK-FAILED.
+           MOVE WS-RESP TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGCPDB01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

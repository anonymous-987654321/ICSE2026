@@ -30,16 +30,36 @@
              05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
        01 CA-ERROR-MSG.
            03 FILLER                PIC X(9)  VALUE 'COMMAREA='.
-           03 CA-DATA               PIC X(90) VALUE SPACES.
+           03 CA-DATA               PIC X(260) VALUE SPACES.
+       77  EL-PROGRAM                  PIC X(8)  VALUE 'LGICDB01'.
+       77  EL-SQLCODE-SAVE             PIC S9(9) COMP.
+       77  EL-TASKNUM-INT              PIC S9(9) COMP.
+       01  WS-START-ABSTIME            PIC S9(8) COMP VALUE +0.
+       01  WS-ELAPSED-MS               PIC S9(8) COMP VALUE +0.
        01  WS-COMMAREA-LENGTHS.
-           03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +18.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
        01  DB2-IN-INTEGERS.
            03 DB2-CUSTOMERNUMBER-INT   PIC S9(9) COMP.
+       01  WS-SEARCH-FIELDS.
+           03 DB2-SRCH-LAST-NAME       PIC X(20).
+           03 DB2-SRCH-POSTCODE        PIC X(08).
+           03 DB2-SRCH-CUSTNUM-INT     PIC S9(9) COMP.
+           03 WS-SRCH-INDEX            PIC 9(02) COMP-3 VALUE 0.
+       77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-DB2-EOF                        VALUE 'Y'.
            COPY LGPOLICY.
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
+           EXEC SQL
+               DECLARE CUSTSRCH_CURSOR CURSOR FOR
+                 SELECT CUSTOMERNUMBER
+                   FROM CUSTOMER
+                  WHERE LASTNAME = :DB2-SRCH-LAST-NAME
+                    AND POSTCODE = :DB2-SRCH-POSTCODE
+                  ORDER BY CUSTOMERNUMBER
+           END-EXEC.
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            EXEC SQL
@@ -51,6 +71,8 @@
            MOVE EIBTRNID TO WS-TRANSID.
            MOVE EIBTRMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
+           EXEC CICS ASKTIME ABSTIME(WS-START-ABSTIME)
+           END-EXEC.
            IF EIBCALEN IS EQUAL TO ZERO
                MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
                PERFORM WRITE-ERROR-MESSAGE
@@ -61,18 +83,50 @@
            SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
            INITIALIZE DB2-IN-INTEGERS.
            MOVE WS-CUSTOMER-LEN        TO WS-REQUIRED-CA-LEN
-           ADD WS-CA-HEADERTRAILER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-CA-HEADER-LEN        TO WS-REQUIRED-CA-LEN
            IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
              MOVE '98' TO CA-RETURN-CODE
              EXEC CICS RETURN END-EXEC
            END-IF
-           MOVE CA-CUSTOMER-NUM TO DB2-CUSTOMERNUMBER-INT
-           MOVE CA-CUSTOMER-NUM TO EM-CUSNUM
-           PERFORM GET-CUSTOMER-INFO.
+           EVALUATE CA-REQUEST-ID
+             WHEN '01ICUS'
+               MOVE CA-CUSTOMER-NUM TO DB2-CUSTOMERNUMBER-INT
+               MOVE CA-CUSTOMER-NUM TO EM-CUSNUM
+               PERFORM GET-CUSTOMER-INFO
+             WHEN '02ICUS'
+               PERFORM SEARCH-CUSTOMER-INFO
+             WHEN OTHER
+               MOVE '99' TO CA-RETURN-CODE
+           END-EVALUATE.
        MAINLINE-END.
+           PERFORM LOG-TRANSACTION-TIMING.
            EXEC CICS RETURN END-EXEC.
        MAINLINE-EXIT.
            EXIT.
+       LOG-TRANSACTION-TIMING.
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           COMPUTE WS-ELAPSED-MS = WS-ABSTIME - WS-START-ABSTIME
+           EXEC SQL
+             INSERT INTO TRANSACTIONLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         RETURNCODE,
+                         ELAPSEDMS,
+                         LOGTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :CA-RETURN-CODE,
+                         :WS-ELAPSED-MS,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        GET-CUSTOMER-INFO.
            EXEC SQL
                SELECT FIRSTNAME,
@@ -109,8 +163,80 @@
                EXEC CICS RETURN END-EXEC
            END-Evaluate.
            EXIT.
+       SEARCH-CUSTOMER-INFO.
+           MOVE CA-SRCH-LAST-NAME TO DB2-SRCH-LAST-NAME
+           MOVE CA-SRCH-POSTCODE  TO DB2-SRCH-POSTCODE
+           MOVE 0                 TO CA-SRCH-COUNT
+           MOVE 'N'                TO WS-DB2-EOF-SWITCH
+           EXEC SQL
+               OPEN CUSTSRCH_CURSOR
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             MOVE ' OPEN CUSTSRCH' TO EM-SQLREQ
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           PERFORM FETCH-SEARCH-ROW
+               UNTIL WS-DB2-EOF
+                  OR CA-SRCH-COUNT = 10.
+           EXEC SQL
+               CLOSE CUSTSRCH_CURSOR
+           END-EXEC.
+           IF CA-SRCH-COUNT EQUAL 0
+             MOVE '01' TO CA-RETURN-CODE
+           ELSE
+             MOVE '00' TO CA-RETURN-CODE
+           END-IF.
+           EXIT.
+       FETCH-SEARCH-ROW.
+           EXEC SQL
+               FETCH CUSTSRCH_CURSOR
+                 INTO :DB2-SRCH-CUSTNUM-INT
+           END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO CA-SRCH-COUNT
+               MOVE CA-SRCH-COUNT TO WS-SRCH-INDEX
+               MOVE DB2-SRCH-CUSTNUM-INT
+                 TO CA-SRCH-RESULTS(WS-SRCH-INDEX)
+             WHEN 100
+               MOVE 'Y' TO WS-DB2-EOF-SWITCH
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE ' FETCH CUSTSRCH' TO EM-SQLREQ
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+           EXIT.
+       LOG-ERROR-HISTORY.
+           MOVE SQLCODE   TO EL-SQLCODE-SAVE
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC SQL
+             INSERT INTO ERRORLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         CUSTOMERNUM,
+                         POLICYNUM,
+                         SQLREQ,
+                         SQLCODE,
+                         ERRORTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :EM-CUSNUM,
+                         SPACES,
+                         :EM-SQLREQ,
+                         :EL-SQLCODE-SAVE,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        WRITE-ERROR-MESSAGE.
            MOVE SQLCODE TO EM-SQLRC
+           PERFORM LOG-ERROR-HISTORY
            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
            END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
@@ -124,14 +250,14 @@
                      LENGTH(LENGTH OF ERROR-MSG)
            END-EXEC.
            IF EIBCALEN > 0 THEN
-             IF EIBCALEN < 91 THEN
+             IF EIBCALEN < 261 THEN
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
                END-EXEC
              ELSE
-               MOVE DFHCOMMAREA(1:90) TO CA-DATA
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
@@ -139,3 +265,14 @@
              END-IF
            END-IF.
            EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGICDB01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

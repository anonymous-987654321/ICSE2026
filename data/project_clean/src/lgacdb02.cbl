@@ -32,7 +32,12 @@
              05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
        01  CA-ERROR-MSG.
            03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
-           03 CA-DATA                  PIC X(90) VALUE SPACES.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
+       77  EL-PROGRAM                  PIC X(8)  VALUE 'LGACDB02'.
+       77  EL-SQLCODE-SAVE             PIC S9(9) COMP.
+       77  EL-TASKNUM-INT              PIC S9(9) COMP.
+       01  WS-START-ABSTIME            PIC S9(8) COMP VALUE +0.
+       01  WS-ELAPSED-MS               PIC S9(8) COMP VALUE +0.
            COPY LGPOLICY.
        01  DB2-OUT-INTEGERS.
            03 DB2-CUSTOMERNUM-INT   PIC S9(9) COMP.
@@ -55,6 +60,8 @@
            MOVE EIBTRNID TO WS-TRANSID.
            MOVE EIBTRMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
+           EXEC CICS ASKTIME ABSTIME(WS-START-ABSTIME)
+           END-EXEC.
            IF EIBCALEN IS EQUAL TO ZERO
                MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
                PERFORM WRITE-ERROR-MESSAGE
@@ -72,9 +79,33 @@
                Move '99' To D2-RETURN-CODE
                Exec CICS Return End-EXEC
            End-Evaluate
+           PERFORM LOG-TRANSACTION-TIMING.
            EXEC CICS RETURN END-EXEC.
        MAINLINE-EXIT.
            EXIT.
+       LOG-TRANSACTION-TIMING.
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           COMPUTE WS-ELAPSED-MS = WS-ABSTIME - WS-START-ABSTIME
+           EXEC SQL
+             INSERT INTO TRANSACTIONLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         RETURNCODE,
+                         ELAPSEDMS,
+                         LOGTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :D2-RETURN-CODE,
+                         :WS-ELAPSED-MS,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        INSERT-CUSTOMER-PASSWORD.
            MOVE ' INSERT SECURITY' TO EM-SQLREQ
            EXEC SQL
@@ -94,8 +125,34 @@
              EXEC CICS RETURN END-EXEC
            END-IF
            EXIT.
+       LOG-ERROR-HISTORY.
+           MOVE SQLCODE   TO EL-SQLCODE-SAVE
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC SQL
+             INSERT INTO ERRORLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         CUSTOMERNUM,
+                         POLICYNUM,
+                         SQLREQ,
+                         SQLCODE,
+                         ERRORTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :EM-CUSNUM,
+                         SPACES,
+                         :EM-SQLREQ,
+                         :EL-SQLCODE-SAVE,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        WRITE-ERROR-MESSAGE.
            MOVE SQLCODE TO EM-SQLRC
+           PERFORM LOG-ERROR-HISTORY
            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
            END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
@@ -109,14 +166,14 @@
                      LENGTH(LENGTH OF ERROR-MSG)
            END-EXEC.
            IF EIBCALEN > 0 THEN
-             IF EIBCALEN < 91 THEN
+             IF EIBCALEN < 261 THEN
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
                END-EXEC
              ELSE
-               MOVE DFHCOMMAREA(1:90) TO CA-DATA
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)

@@ -15,6 +15,8 @@
            03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
            03 WS-CALEN                 PIC S9(4) COMP.
            03 WS-RETRY                 PIC X.
+       01  WS-RETRY-COUNT               PIC 9(01) VALUE 0.
+       01  WS-MAX-RETRIES               PIC 9(01) VALUE 3.
        01 DB2-IN-INTEGERS.
           03 DB2-CUSTOMERNUM-INT       PIC S9(9) COMP.
           03 DB2-POLICYNUM-INT         PIC S9(9) COMP.
@@ -28,6 +30,8 @@
           03 DB2-M-CC-SINT             PIC S9(4) COMP.
           03 DB2-M-PREMIUM-INT         PIC S9(9) COMP.
           03 DB2-M-ACCIDENTS-INT       PIC S9(9) COMP.
+          03 DB2-NUMPOLICIES-INT       PIC S9(4) COMP.
+       01  WS-RESP                     PIC S9(8) COMP.
        01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
        01  WS-TIME                     PIC X(8)  VALUE SPACES.
        01  WS-DATE                     PIC X(10) VALUE SPACES.
@@ -44,8 +48,13 @@
              05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
        01  CA-ERROR-MSG.
            03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
-           03 CA-DATA                  PIC X(90) VALUE SPACES.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
        77  LGUCVS01                    Pic X(8) Value 'LGUCVS01'.
+       77  EL-PROGRAM                  PIC X(8)  VALUE 'LGUCDB01'.
+       77  EL-SQLCODE-SAVE             PIC S9(9) COMP.
+       77  EL-TASKNUM-INT              PIC S9(9) COMP.
+       01  WS-START-ABSTIME            PIC S9(8) COMP VALUE +0.
+       01  WS-ELAPSED-MS               PIC S9(8) COMP VALUE +0.
            EXEC SQL
              INCLUDE LGPOLICY
            END-EXEC.
@@ -63,7 +72,10 @@
            MOVE EIBTRNID TO WS-TRANSID.
            MOVE EIBTRMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
-           MOVE SPACES   TO WS-RETRY.
+           EXEC CICS ASKTIME ABSTIME(WS-START-ABSTIME)
+           END-EXEC.
+           MOVE 'Y'      TO WS-RETRY.
+           MOVE 0        TO WS-RETRY-COUNT.
            IF EIBCALEN IS EQUAL TO ZERO
                MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
                PERFORM WRITE-ERROR-MESSAGE
@@ -74,15 +86,44 @@
            SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
            MOVE CA-CUSTOMER-NUM TO DB2-CUSTOMERNUM-INT
            MOVE CA-CUSTOMER-NUM TO EM-CUSNUM
-           PERFORM UPDATE-CUSTOMER-INFO.
+           PERFORM UPDATE-CUSTOMER-INFO UNTIL WS-RETRY = 'N'.
            EXEC CICS LINK Program(LGUCVS01)
                 Commarea(DFHCOMMAREA)
                 LENGTH(225)
+                RESP(WS-RESP)
            END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+             MOVE '91' TO CA-RETURN-CODE
+             PERFORM VSAM-LINK-FAILED
+           END-IF.
        END-PROGRAM.
+           PERFORM LOG-TRANSACTION-TIMING.
            EXEC CICS RETURN END-EXEC.
        MAINLINE-EXIT.
            EXIT.
+       LOG-TRANSACTION-TIMING.
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           COMPUTE WS-ELAPSED-MS = WS-ABSTIME - WS-START-ABSTIME
+           EXEC SQL
+             INSERT INTO TRANSACTIONLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         RETURNCODE,
+                         ELAPSEDMS,
+                         LOGTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :CA-RETURN-CODE,
+                         :WS-ELAPSED-MS,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        UPDATE-CUSTOMER-INFO.
            MOVE ' UPDATE CUST  ' TO EM-SQLREQ
              EXEC SQL
@@ -100,17 +141,107 @@
                  WHERE
                      CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
              END-EXEC
-           IF SQLCODE NOT EQUAL 0
-             IF SQLCODE EQUAL 100
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE 'N' TO WS-RETRY
+               PERFORM COUNT-CUSTOMER-POLICIES
+             WHEN 100
                MOVE '01' TO CA-RETURN-CODE
-             ELSE
+               MOVE 'N'  TO WS-RETRY
+             WHEN -911
+               PERFORM RETRY-OR-GIVE-UP
+             WHEN -913
+               PERFORM RETRY-OR-GIVE-UP
+             WHEN OTHER
                MOVE '90' TO CA-RETURN-CODE
                PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'N'  TO WS-RETRY
+           END-EVALUATE.
+           EXIT.
+       RETRY-OR-GIVE-UP.
+           ADD 1 TO WS-RETRY-COUNT.
+           IF WS-RETRY-COUNT > WS-MAX-RETRIES
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             MOVE 'N'  TO WS-RETRY
+           ELSE
+             EXEC CICS DELAY INTERVAL(0,1) END-EXEC
+             MOVE 'Y'  TO WS-RETRY
+           END-IF.
+           EXIT.
+       COUNT-CUSTOMER-POLICIES.
+           MOVE ' COUNT POLICY ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :DB2-NUMPOLICIES-INT
+               FROM POLICY
+               WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+             MOVE DB2-NUMPOLICIES-INT TO CA-NUM-POLICIES
+           END-IF.
+           EXIT.
+       VSAM-LINK-FAILED.
+           MOVE WS-RESP TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
              END-IF
            END-IF.
            EXIT.
+       LOG-ERROR-HISTORY.
+           MOVE SQLCODE   TO EL-SQLCODE-SAVE
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC SQL
+             INSERT INTO ERRORLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         CUSTOMERNUM,
+                         POLICYNUM,
+                         SQLREQ,
+                         SQLCODE,
+                         ERRORTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :EM-CUSNUM,
+                         SPACES,
+                         :EM-SQLREQ,
+                         :EL-SQLCODE-SAVE,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        WRITE-ERROR-MESSAGE.
            MOVE SQLCODE TO EM-SQLRC
+           PERFORM LOG-ERROR-HISTORY
            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
            END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
@@ -124,14 +255,14 @@
                      LENGTH(LENGTH OF ERROR-MSG)
            END-EXEC.
            IF EIBCALEN > 0 THEN
-             IF EIBCALEN < 91 THEN
+             IF EIBCALEN < 261 THEN
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
                END-EXEC
              ELSE
-               MOVE DFHCOMMAREA(1:90) TO CA-DATA
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)

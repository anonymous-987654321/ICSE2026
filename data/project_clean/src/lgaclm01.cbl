@@ -0,0 +1,210 @@
+       PROCESS SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGACLM01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGACLM01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+       01  WS-RESP                     PIC S9(8) COMP.
+       01  LastClaimNum                PIC S9(8) COMP.
+       01  GENAcount                   PIC X(16) VALUE 'GENACLAIMNUM'.
+       01  GENApool                    PIC X(8)  VALUE 'GENA'.
+       77  LGAC-NCS                    PIC X(2)  VALUE 'ON'.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGACLM01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             05 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +28.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+       01 DB2-IN-INTEGERS.
+          03 DB2-CUSTOMERNUM-INT       PIC S9(9) COMP.
+          03 DB2-POLICYNUM-INT         PIC S9(9) COMP.
+          03 DB2-CLAIMNUM-INT          PIC S9(9) COMP.
+          03 DB2-CLAIMAMOUNT-INT       PIC S9(9)V99 COMP-3.
+           COPY LGPOLICY.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCMAREA
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+           INITIALIZE DB2-IN-INTEGERS.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+           MOVE '00' TO CA-RETURN-CODE
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+           ADD WS-CA-HEADER-LEN  TO WS-REQUIRED-CA-LEN
+           ADD WS-FULL-CLAIM-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           IF CA-REQUEST-ID NOT = '01ACLM'
+             MOVE '99' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE CA-CUSTOMER-NUM     TO DB2-CUSTOMERNUM-INT
+           MOVE CA-CUSTOMER-NUM     TO EM-CUSNUM
+           MOVE CA-CLAIM-POLICY-NUM TO DB2-POLICYNUM-INT
+           MOVE CA-CLAIM-POLICY-NUM TO EM-POLNUM
+           PERFORM Obtain-CLAIM-Number.
+           PERFORM INSERT-CLAIM.
+           EXEC CICS RETURN END-EXEC.
+       MAINLINE-EXIT.
+           EXIT.
+       Obtain-CLAIM-Number.
+           EXEC CICS GET COUNTER(GENAcount)
+                         POOL(GENApool)
+                         VALUE(LastClaimNum)
+                         RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+             MOVE 'NO' TO LGAC-NCS
+             INITIALIZE DB2-CLAIMNUM-INT
+           ELSE
+             MOVE LastClaimNum TO DB2-CLAIMNUM-INT
+           END-IF.
+           EXIT.
+       INSERT-CLAIM.
+           MOVE CA-CLAIM-AMOUNT TO DB2-CLAIMAMOUNT-INT
+           MOVE ' INSERT CLAIM ' TO EM-SQLREQ
+           IF LGAC-NCS = 'ON'
+             EXEC SQL
+               INSERT INTO CLAIM
+                         ( CLAIMNUMBER,
+                           POLICYNUMBER,
+                           CLAIMDATE,
+                           CLAIMTYPE,
+                           STATUS,
+                           AMOUNT,
+                           CLAIMDESC,
+                           LASTCHANGED )
+                  VALUES ( :DB2-CLAIMNUM-INT,
+                           :DB2-POLICYNUM-INT,
+                           :CA-CLAIM-DATE,
+                           :CA-CLAIM-TYPE,
+                           'O',
+                           :DB2-CLAIMAMOUNT-INT,
+                           :CA-CLAIM-DESC,
+                           CURRENT TIMESTAMP )
+             END-EXEC
+           ELSE
+             EXEC SQL
+               INSERT INTO CLAIM
+                         ( CLAIMNUMBER,
+                           POLICYNUMBER,
+                           CLAIMDATE,
+                           CLAIMTYPE,
+                           STATUS,
+                           AMOUNT,
+                           CLAIMDESC,
+                           LASTCHANGED )
+                  VALUES ( DEFAULT,
+                           :DB2-POLICYNUM-INT,
+                           :CA-CLAIM-DATE,
+                           :CA-CLAIM-TYPE,
+                           'O',
+                           :DB2-CLAIMAMOUNT-INT,
+                           :CA-CLAIM-DESC,
+                           CURRENT TIMESTAMP )
+             END-EXEC
+           END-IF.
+           Evaluate SQLCODE
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+             When -530
+               MOVE '70' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+           IF LGAC-NCS NOT = 'ON'
+             EXEC SQL
+               SET :DB2-CLAIMNUM-INT = IDENTITY_VAL_LOCAL()
+             END-EXEC
+           END-IF.
+           MOVE DB2-CLAIMNUM-INT TO CA-CLAIM-NUM.
+           MOVE 'O'              TO CA-CLAIM-STATUS.
+           EXIT.
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGACLM01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

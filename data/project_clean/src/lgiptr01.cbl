@@ -0,0 +1,265 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGIPTR01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        MONTHLY IPT LIABILITY REPORT - SUMMARISES
+000701                 POLICY.IPTAMOUNT BY POLICYTYPE FOR THE PRIOR
+000702                 CALENDAR MONTH, FOR USE IN TAX FILINGS.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE      INIT   DESCRIPTION                               *
+001100*    08/09/26  LGIT   INITIAL VERSION                           *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT IPT-LIABILITY-FILE ASSIGN TO IPTRPT
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-IPTRPT-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  IPT-LIABILITY-FILE
+002500     RECORDING MODE IS F.
+002600 01  IR-REPORT-LINE              PIC X(133).
+002700 WORKING-STORAGE SECTION.
+002800*****************************************************************
+002900*    FILE STATUS AND SWITCHES                                  *
+003000*****************************************************************
+003100 77  WS-IPTRPT-STATUS            PIC X(02) VALUE SPACES.
+003200     88  WS-IPTRPT-OK                      VALUE '00'.
+003300 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003400     88  WS-DB2-EOF                        VALUE 'Y'.
+003500 77  WS-TYPE-COUNT               PIC 9(07) COMP-3 VALUE 0.
+003600*****************************************************************
+003700*    RUN DATE AND THE PRIOR-CALENDAR-MONTH IPT PERIOD           *
+003800*****************************************************************
+003900 01  WS-CURRENT-DATE-TIME.
+004000     05  WS-CD-YYYY              PIC 9(04).
+004100     05  WS-CD-MM                PIC 9(02).
+004200     05  WS-CD-DD                PIC 9(02).
+004300     05  FILLER                  PIC X(10).
+004400 01  WS-REPORT-DATE.
+004500     05  WS-RD-DD                PIC 9(02).
+004600     05  FILLER                  PIC X(01) VALUE '/'.
+004700     05  WS-RD-MM                PIC 9(02).
+004800     05  FILLER                  PIC X(01) VALUE '/'.
+004900     05  WS-RD-YYYY              PIC 9(04).
+005000 01  WS-THIS-MONTH-1ST           PIC 9(08).
+005100 01  WS-THIS-MONTH-1ST-INTEGER   PIC S9(09) COMP.
+005200 01  WS-PRIOR-MONTH-INTEGER      PIC S9(09) COMP.
+005300 01  WS-PRIOR-MONTH-DATE         PIC 9(08).
+005400 01  WS-PRIOR-MONTH-BRKDN        REDEFINES WS-PRIOR-MONTH-DATE.
+005500     05  WS-PML-YYYY             PIC 9(04).
+005600     05  WS-PML-MM               PIC 9(02).
+005700     05  WS-PML-DD               PIC 9(02).
+005800 01  WS-PERIOD-START-ISO         PIC X(10).
+005900 01  WS-PERIOD-START-BRKDN       REDEFINES WS-PERIOD-START-ISO.
+006000     05  WS-PS-YYYY              PIC X(04).
+006100     05  FILLER                  PIC X(01).
+006200     05  WS-PS-MM                PIC X(02).
+006300     05  FILLER                  PIC X(01).
+006400     05  WS-PS-DD                PIC X(02).
+006500 01  WS-PERIOD-END-ISO           PIC X(10).
+006600 01  WS-PERIOD-END-BRKDN         REDEFINES WS-PERIOD-END-ISO.
+006700     05  WS-PE-YYYY              PIC X(04).
+006800     05  FILLER                  PIC X(01).
+006900     05  WS-PE-MM                PIC X(02).
+007000     05  FILLER                  PIC X(01).
+007100     05  WS-PE-DD                PIC X(02).
+007200*****************************************************************
+007300*    DB2 IPT ROW (ONE ROW PER POLICYTYPE, GROUPED BY DB2)       *
+007400*****************************************************************
+007500 01  DB2-POLICYTYPE              PIC X(01).
+007600 01  DB2-POLICY-COUNT            PIC S9(9) COMP.
+007700 01  DB2-PAYMENT-SUM             PIC S9(9)V99 COMP-3.
+007800 01  DB2-IPTAMOUNT-SUM           PIC S9(9)V99 COMP-3.
+007900 01  WS-GRAND-TOTAL-PREMIUM      PIC S9(9)V99 COMP-3 VALUE 0.
+008000 01  WS-GRAND-TOTAL-IPT          PIC S9(9)V99 COMP-3 VALUE 0.
+008100*****************************************************************
+008200*    REPORT LINE LAYOUTS                                       *
+008300*****************************************************************
+008400 01  IR-HEADING-1.
+008500     05  FILLER                  PIC X(37) VALUE
+008600         'LG INSURANCE - IPT LIABILITY REPORT'.
+008700     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+008800     05  IR-H1-DATE              PIC X(10) VALUE SPACES.
+008900     05  FILLER                  PIC X(76) VALUE SPACES.
+009000 01  IR-HEADING-2.
+009100     05  FILLER                  PIC X(11) VALUE ' PERIOD    '.
+009200     05  IR-H2-START             PIC X(10) VALUE SPACES.
+009300     05  FILLER                  PIC X(4)  VALUE ' TO '.
+009400     05  IR-H2-END               PIC X(10) VALUE SPACES.
+009500     05  FILLER                  PIC X(98) VALUE SPACES.
+009600 01  IR-HEADING-3.
+009700     05  FILLER   PIC X(14) VALUE 'POLICYTYPE    '.
+009800     05  FILLER   PIC X(10) VALUE 'POLICIES  '.
+009900     05  FILLER   PIC X(16) VALUE 'TOTAL PREMIUM   '.
+010000     05  FILLER   PIC X(16) VALUE 'IPT DUE         '.
+010100     05  FILLER                  PIC X(77) VALUE SPACES.
+010200 01  IR-DETAIL-LINE.
+010300     05  IR-D-POLICYTYPE         PIC X(10).
+010400     05  FILLER                  PIC X(04) VALUE SPACES.
+010500     05  IR-D-COUNT              PIC ZZZ,ZZ9.
+010600     05  FILLER                  PIC X(03) VALUE SPACES.
+010700     05  IR-D-PREMIUM            PIC Z,ZZZ,ZZ9.99.
+010800     05  FILLER                  PIC X(02) VALUE SPACES.
+010900     05  IR-D-IPT                PIC Z,ZZZ,ZZ9.99.
+011000     05  FILLER                  PIC X(77) VALUE SPACES.
+011100 01  IR-SUMMARY-LINE.
+011200     05  FILLER                  PIC X(20) VALUE SPACES.
+011300     05  IR-S-LABEL              PIC X(36) VALUE
+011400         'POLICY TYPES LIABLE FOR IPT PERIOD'.
+011500     05  IR-S-COUNT              PIC ZZZ,ZZ9.
+011600     05  FILLER                  PIC X(70) VALUE SPACES.
+011700 01  IR-GRAND-TOTAL-LINE.
+011800     05  FILLER                  PIC X(20) VALUE SPACES.
+011900     05  IR-G-LABEL              PIC X(30) VALUE
+012000         'TOTAL PREMIUM / IPT DUE'.
+012100     05  IR-G-PREMIUM            PIC Z,ZZZ,ZZ9.99.
+012200     05  FILLER                  PIC X(02) VALUE SPACES.
+012300     05  IR-G-IPT                PIC Z,ZZZ,ZZ9.99.
+012400     05  FILLER                  PIC X(59) VALUE SPACES.
+012500     EXEC SQL
+012600         INCLUDE SQLCA
+012700     END-EXEC.
+012800*    POLICY.IPTAMOUNT IS SET AT ISSUE TIME BY LGAPDB01 USING THE
+012900*    RATE APPROPRIATE TO POLICY.POLICYTYPE - ZERO FOR ENDOWMENT
+013000*    ('E') POLICIES, WHICH ARE LIFE ASSURANCE AND IPT-EXEMPT, AND
+013100*    THE STANDARD RATE FOR ALL OTHER (GENERAL INSURANCE) LINES.
+013200     EXEC SQL
+013300         DECLARE IPT_CURSOR CURSOR FOR
+013400           SELECT POLICYTYPE,
+013500                  COUNT(*),
+013600                  SUM(PAYMENT),
+013700                  SUM(IPTAMOUNT)
+013800             FROM POLICY
+013900            WHERE ISSUEDATE BETWEEN :WS-PERIOD-START-ISO
+014000                                 AND :WS-PERIOD-END-ISO
+014100            GROUP BY POLICYTYPE
+014200            ORDER BY POLICYTYPE
+014300     END-EXEC.
+014400 LINKAGE SECTION.
+014500 PROCEDURE DIVISION.
+014600*****************************************************************
+014700*    0000-MAINLINE                                             *
+014800*****************************************************************
+014900 0000-MAINLINE SECTION.
+015000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+015100     PERFORM 2000-LIABILITY-LINE THRU 2000-EXIT
+015200         UNTIL WS-DB2-EOF.
+015300     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+015400     GO TO 9999-EXIT.
+015500 0000-MAINLINE-EXIT.
+015600     EXIT.
+015700*****************************************************************
+015800*    1000-INITIALIZE - WORK OUT THE PRIOR-MONTH IPT PERIOD,     *
+015900*    OPEN THE REPORT, PRIME THE CURSOR                          *
+016000*****************************************************************
+016100 1000-INITIALIZE.
+016200     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+016300     MOVE WS-CD-DD   TO WS-RD-DD
+016400     MOVE WS-CD-MM   TO WS-RD-MM
+016500     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+016600     MOVE WS-REPORT-DATE TO IR-H1-DATE.
+016700     MOVE WS-CD-YYYY TO WS-THIS-MONTH-1ST(1:4)
+016800     MOVE WS-CD-MM   TO WS-THIS-MONTH-1ST(5:2)
+016900     MOVE 1          TO WS-THIS-MONTH-1ST(7:2).
+017000     MOVE FUNCTION INTEGER-OF-DATE(WS-THIS-MONTH-1ST)
+017100         TO WS-THIS-MONTH-1ST-INTEGER.
+017200     COMPUTE WS-PRIOR-MONTH-INTEGER =
+017300         WS-THIS-MONTH-1ST-INTEGER - 1.
+017400     MOVE FUNCTION DATE-OF-INTEGER(WS-PRIOR-MONTH-INTEGER)
+017500         TO WS-PRIOR-MONTH-DATE.
+017600     MOVE WS-PML-YYYY TO WS-PE-YYYY
+017700     MOVE WS-PML-MM   TO WS-PE-MM
+017800     MOVE WS-PML-DD   TO WS-PE-DD
+017900     MOVE '-'         TO WS-PERIOD-END-ISO(5:1)
+018000     MOVE '-'         TO WS-PERIOD-END-ISO(8:1).
+018100     MOVE WS-PML-YYYY TO WS-PS-YYYY
+018200     MOVE WS-PML-MM   TO WS-PS-MM
+018300     MOVE '01'        TO WS-PS-DD
+018400     MOVE '-'         TO WS-PERIOD-START-ISO(5:1)
+018500     MOVE '-'         TO WS-PERIOD-START-ISO(8:1).
+018600     MOVE WS-PERIOD-START-ISO TO IR-H2-START.
+018700     MOVE WS-PERIOD-END-ISO   TO IR-H2-END.
+018800     OPEN OUTPUT IPT-LIABILITY-FILE.
+018900     IF NOT WS-IPTRPT-OK
+019000         DISPLAY 'LGIPTR01 - IPTRPT OPEN FAILED, STATUS='
+019100                 WS-IPTRPT-STATUS
+019200         GO TO 9999-EXIT
+019300     END-IF.
+019400     WRITE IR-REPORT-LINE FROM IR-HEADING-1.
+019500     WRITE IR-REPORT-LINE FROM IR-HEADING-2.
+019600     WRITE IR-REPORT-LINE FROM IR-HEADING-3.
+019700     EXEC SQL
+019800         OPEN IPT_CURSOR
+019900     END-EXEC.
+020000     IF SQLCODE NOT EQUAL 0
+020100         DISPLAY 'LGIPTR01 - CURSOR OPEN FAILED, SQLCODE='
+020200                 SQLCODE
+020300         GO TO 9999-EXIT
+020400     END-IF.
+020500     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+020600 1000-EXIT.
+020700     EXIT.
+020800*****************************************************************
+020900*    2000-LIABILITY-LINE - ONE IPT LINE PER POLICYTYPE          *
+021000*****************************************************************
+021100 2000-LIABILITY-LINE.
+021200     MOVE DB2-POLICYTYPE      TO IR-D-POLICYTYPE.
+021300     MOVE DB2-POLICY-COUNT    TO IR-D-COUNT.
+021400     MOVE DB2-PAYMENT-SUM     TO IR-D-PREMIUM.
+021500     MOVE DB2-IPTAMOUNT-SUM   TO IR-D-IPT.
+021600     WRITE IR-REPORT-LINE FROM IR-DETAIL-LINE.
+021700     ADD 1 TO WS-TYPE-COUNT.
+021800     ADD DB2-PAYMENT-SUM    TO WS-GRAND-TOTAL-PREMIUM.
+021900     ADD DB2-IPTAMOUNT-SUM  TO WS-GRAND-TOTAL-IPT.
+022000     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+022100 2000-EXIT.
+022200     EXIT.
+022300*****************************************************************
+022400*    3000-READ-DB2 - NEXT IPT CURSOR ROW                        *
+022500*****************************************************************
+022600 3000-READ-DB2.
+022700     EXEC SQL
+022800         FETCH IPT_CURSOR
+022900           INTO :DB2-POLICYTYPE, :DB2-POLICY-COUNT,
+023000                :DB2-PAYMENT-SUM, :DB2-IPTAMOUNT-SUM
+023100     END-EXEC.
+023200     EVALUATE SQLCODE
+023300         WHEN 0
+023400             CONTINUE
+023500         WHEN 100
+023600             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+023700         WHEN OTHER
+023800             DISPLAY 'LGIPTR01 - CURSOR FETCH ERROR, SQLCODE='
+023900                     SQLCODE
+024000             GO TO 9999-EXIT
+024100     END-EVALUATE.
+024200 3000-EXIT.
+024300     EXIT.
+024400*****************************************************************
+024500*    8000-FINALIZE - WRITE SUMMARY/GRAND-TOTAL LINES AND CLOSE  *
+024600*****************************************************************
+024700 8000-FINALIZE.
+024800     EXEC SQL
+024900         CLOSE IPT_CURSOR
+025000     END-EXEC.
+025100     MOVE WS-TYPE-COUNT             TO IR-S-COUNT.
+025200     WRITE IR-REPORT-LINE FROM IR-SUMMARY-LINE.
+025300     MOVE WS-GRAND-TOTAL-PREMIUM    TO IR-G-PREMIUM.
+025400     MOVE WS-GRAND-TOTAL-IPT        TO IR-G-IPT.
+025500     WRITE IR-REPORT-LINE FROM IR-GRAND-TOTAL-LINE.
+025600     CLOSE IPT-LIABILITY-FILE.
+025700 8000-EXIT.
+025800     EXIT.
+025900*****************************************************************
+026000*    9999-EXIT - COMMON PROGRAM EXIT POINT                      *
+026100*****************************************************************
+026200 9999-EXIT.
+026300     STOP RUN.

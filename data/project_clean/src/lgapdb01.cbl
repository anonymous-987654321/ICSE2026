@@ -14,6 +14,7 @@
            03 WS-FILLER                PIC X.
            03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
            03 WS-CALEN                 PIC S9(4) COMP.
+       01  WS-RESP                     PIC S9(8) COMP.
        01  ABS-TIME                    PIC S9(8) COMP VALUE +0.
        01  TIME1                       PIC X(8)  VALUE SPACES.
        01  DATE1                       PIC X(10) VALUE SPACES.
@@ -32,7 +33,7 @@
              05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
        01  CA-ERROR-MSG.
            03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
-           03 CA-DATA                  PIC X(90) VALUE SPACES.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
        01  WS-COMMAREA-LENGTHS.
            03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +28.
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
@@ -42,6 +43,16 @@
            EXEC SQL
              INCLUDE LGPOLICY
            END-EXEC.
+       01  WS-BROKER-COUNT             PIC S9(9) COMP VALUE 0.
+       01  WS-POLICY-COUNT              PIC S9(9) COMP VALUE 0.
+       01  WS-MAX-POLICIES-PER-CUST     PIC S9(9) COMP VALUE 20.
+       01  WS-IPT-RATE                  PIC S9(3)V99 COMP-3.
+       01  DB2-IPTAMOUNT                PIC S9(9)V99 COMP-3.
+       01  WS-NCD-DISCOUNT-PCT          PIC S9(3)V99 COMP-3.
+       01  WS-DRIVER-INDEX              PIC 9(01) VALUE 0.
+       01  WS-FLOOD-RISK                PIC 9(01) VALUE 0.
+       01  WS-SUBSIDENCE-RISK           PIC 9(01) VALUE 0.
+       01  WS-B-STATUS-DISP            PIC 9(01) VALUE 0.
        01 DB2-IN-INTEGERS.
            03 DB2-CUSTOMERNUM-INT      PIC S9(9) COMP.
            03 DB2-BROKERID-INT         PIC S9(9) COMP.
@@ -55,6 +66,7 @@
            03 DB2-M-CC-SINT            PIC S9(4) COMP.
            03 DB2-M-PREMIUM-int        PIC S9(9) COMP.
            03 DB2-M-ACCIDENTS-int      PIC S9(9) COMP.
+           03 DB2-M-NCD-YEARS-INT      PIC S9(4) COMP.
            03 DB2-B-FirePeril-Int      PIC S9(4) COMP.
            03 DB2-B-FirePremium-Int    PIC S9(9) COMP.
            03 DB2-B-CrimePeril-Int     PIC S9(4) COMP.
@@ -64,6 +76,10 @@
            03 DB2-B-WeatherPeril-Int   PIC S9(4) COMP.
            03 DB2-B-WeatherPremium-Int PIC S9(9) COMP.
            03 DB2-B-Status-Int         PIC S9(4) COMP.
+               88  DB2-B-STATUS-QUOTED            VALUE 0.
+               88  DB2-B-STATUS-REFERRED          VALUE 1.
+               88  DB2-B-STATUS-ACCEPTED          VALUE 2.
+               88  DB2-B-STATUS-DECLINED          VALUE 3.
            03 DB2-C-Policynum-Int      PIC S9(9) COMP.
            03 DB2-C-Num-INT            PIC S9(9) COMP Value +0.
            03 DB2-C-Paid-INT           PIC S9(9) COMP.
@@ -71,6 +87,17 @@
        01 DB2-OUT-INTEGERS.
            03 DB2-POLICYNUM-INT        PIC S9(9) COMP VALUE +0.
        01  LGAPVS01                    PIC X(8)  VALUE 'LGAPVS01'.
+       77  EL-PROGRAM                  PIC X(8)  VALUE 'LGAPDB01'.
+       77  EL-SQLCODE-SAVE             PIC S9(9) COMP.
+       77  EL-TASKNUM-INT              PIC S9(9) COMP.
+       01  WS-START-ABSTIME            PIC S9(8) COMP VALUE +0.
+       01  WS-ELAPSED-MS               PIC S9(8) COMP VALUE +0.
+       01  DB2-NOTIFY-EMAIL            PIC X(50).
+       01  LastDocNum                  PIC S9(8) COMP.
+       01  DOC-GENAcount                PIC X(16) VALUE 'GENADOCNUM'.
+       01  DOC-GENApool                 PIC X(8)  VALUE 'GENA'.
+       01  WS-DOC-REFERENCE            PIC X(21).
+       01  WS-DOC-TYPE                 PIC X(01).
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
@@ -86,6 +113,8 @@
            MOVE EIBTRMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
            MOVE EIBCALEN TO WS-CALEN.
+           EXEC CICS ASKTIME ABSTIME(WS-START-ABSTIME)
+           END-EXEC.
            INITIALIZE DB2-IN-INTEGERS.
            INITIALIZE DB2-OUT-INTEGERS.
            IF EIBCALEN IS EQUAL TO ZERO
@@ -112,14 +141,23 @@
              WHEN '01ACOM'
                ADD WS-FULL-COMM-LEN TO WS-REQUIRED-CA-LEN
                MOVE 'C' TO DB2-POLICYTYPE
+             WHEN '01QCOM'
+               ADD WS-FULL-COMM-LEN TO WS-REQUIRED-CA-LEN
+               MOVE 'C' TO DB2-POLICYTYPE
              WHEN OTHER
                MOVE '99' TO CA-RETURN-CODE
                EXEC CICS RETURN END-EXEC
            END-EVALUATE
            IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
              MOVE '98' TO CA-RETURN-CODE
              EXEC CICS RETURN END-EXEC
            END-IF
+           IF CA-REQUEST-ID EQUAL '01QCOM'
+             PERFORM QUOTE-COMMERCIAL
+             PERFORM LOG-TRANSACTION-TIMING
+             EXEC CICS RETURN END-EXEC
+           END-IF
            PERFORM INSERT-POLICY
            EVALUATE CA-REQUEST-ID
              WHEN '01AEND'
@@ -136,13 +174,109 @@
              EXEC CICS Link Program(LGAPVS01)
                   Commarea(DFHCOMMAREA)
                 LENGTH(32500)
+                RESP(WS-RESP)
              END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+             MOVE '91' TO CA-RETURN-CODE
+             PERFORM VSAM-LINK-FAILED
+           END-IF.
+           IF CA-RETURN-CODE EQUAL '00'
+             PERFORM SEND-POLICY-BOUND-NOTIFICATION
+             PERFORM GENERATE-POLICY-SCHEDULE
+           END-IF.
+           PERFORM LOG-TRANSACTION-TIMING.
            EXEC CICS RETURN END-EXEC.
        MAINLINE-EXIT.
            EXIT.
+       SEND-POLICY-BOUND-NOTIFICATION.
+           MOVE ' SELECT EMAIL' TO EM-SQLREQ
+           EXEC SQL
+             SELECT EMAILADDRESS
+               INTO :DB2-NOTIFY-EMAIL
+               FROM CUSTOMER
+              WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+           IF SQLCODE EQUAL 0 AND DB2-NOTIFY-EMAIL NOT EQUAL SPACES
+             EXEC SQL
+               INSERT INTO NOTIFICATIONQUEUE
+                         ( CUSTOMERNUM,
+                           POLICYNUM,
+                           EMAILADDRESS,
+                           NOTIFYTYPE,
+                           STATUS,
+                           QUEUEDTIME )
+                  VALUES ( :DB2-CUSTOMERNUM-INT,
+                           :DB2-POLICYNUM-INT,
+                           :DB2-NOTIFY-EMAIL,
+                           'POLICYBOUND',
+                           'PENDING',
+                           CURRENT TIMESTAMP )
+             END-EXEC
+           END-IF.
+           EXIT.
+       GENERATE-POLICY-SCHEDULE.
+           EXEC CICS GET COUNTER(DOC-GENAcount)
+                         POOL(DOC-GENApool)
+                         VALUE(LastDocNum)
+                         RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+             MOVE 1 TO LastDocNum
+           END-IF.
+           MOVE 'SCH'             TO WS-DOC-REFERENCE(1:3)
+           MOVE CA-POLICY-NUM     TO WS-DOC-REFERENCE(4:10)
+           MOVE LastDocNum        TO WS-DOC-REFERENCE(14:8)
+           MOVE 'S'               TO WS-DOC-TYPE.
+           MOVE ' INSERT DOC   ' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO POLICYDOCUMENT
+                       ( POLICYNUMBER,
+                         DOCTYPE,
+                         DOCREFERENCE,
+                         GENERATEDTIME )
+                VALUES ( :DB2-POLICYNUM-INT,
+                         :WS-DOC-TYPE,
+                         :WS-DOC-REFERENCE,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
+       LOG-TRANSACTION-TIMING.
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           COMPUTE WS-ELAPSED-MS = ABS-TIME - WS-START-ABSTIME
+           EXEC SQL
+             INSERT INTO TRANSACTIONLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         RETURNCODE,
+                         ELAPSEDMS,
+                         LOGTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :CA-RETURN-CODE,
+                         :WS-ELAPSED-MS,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        INSERT-POLICY.
+           PERFORM CHECK-POLICY-LIMIT
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF
            MOVE CA-BROKERID TO DB2-BROKERID-INT
            MOVE CA-PAYMENT TO DB2-PAYMENT-INT
+           IF DB2-BROKERID-INT NOT EQUAL ZERO
+             PERFORM VALIDATE-BROKER THRU VALIDATE-BROKER-EXIT
+             IF CA-RETURN-CODE NOT EQUAL '00'
+               EXEC CICS RETURN END-EXEC
+             END-IF
+           END-IF
+           PERFORM COMPUTE-IPT-AMOUNT
            MOVE ' INSERT POLICY' TO EM-SQLREQ
            EXEC SQL
              INSERT INTO POLICY
@@ -154,7 +288,8 @@
                          LASTCHANGED,
                          BROKERID,
                          BROKERSREFERENCE,
-                         PAYMENT           )
+                         PAYMENT,
+                         IPTAMOUNT         )
                 VALUES ( DEFAULT,
                          :DB2-CUSTOMERNUM-INT,
                          :CA-ISSUE-DATE,
@@ -163,7 +298,8 @@
                          CURRENT TIMESTAMP,
                          :DB2-BROKERID-INT,
                          :CA-BROKERSREF,
-                         :DB2-PAYMENT-INT      )
+                         :DB2-PAYMENT-INT,
+                         :DB2-IPTAMOUNT        )
            END-EXEC
            Evaluate SQLCODE
              When 0
@@ -189,6 +325,74 @@
                WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
            END-EXEC.
            EXIT.
+       COMPUTE-IPT-AMOUNT.
+           EVALUATE DB2-POLICYTYPE
+             WHEN 'E'
+               MOVE ZERO TO WS-IPT-RATE
+             WHEN OTHER
+               MOVE 12.00 TO WS-IPT-RATE
+           END-EVALUATE
+           COMPUTE DB2-IPTAMOUNT ROUNDED =
+               CA-PAYMENT * WS-IPT-RATE / (100 + WS-IPT-RATE).
+           EXIT.
+       APPLY-NCD-DISCOUNT.
+           EVALUATE TRUE
+             WHEN CA-M-NCD-YEARS EQUAL ZERO
+               MOVE ZERO  TO WS-NCD-DISCOUNT-PCT
+             WHEN CA-M-NCD-YEARS EQUAL 1
+               MOVE 15.00 TO WS-NCD-DISCOUNT-PCT
+             WHEN CA-M-NCD-YEARS EQUAL 2
+               MOVE 25.00 TO WS-NCD-DISCOUNT-PCT
+             WHEN CA-M-NCD-YEARS EQUAL 3
+               MOVE 35.00 TO WS-NCD-DISCOUNT-PCT
+             WHEN CA-M-NCD-YEARS EQUAL 4
+               MOVE 45.00 TO WS-NCD-DISCOUNT-PCT
+             WHEN OTHER
+               MOVE 60.00 TO WS-NCD-DISCOUNT-PCT
+           END-EVALUATE
+           COMPUTE DB2-M-PREMIUM-INT ROUNDED =
+               CA-M-PREMIUM - (CA-M-PREMIUM * WS-NCD-DISCOUNT-PCT / 100).
+           EXIT.
+       CHECK-POLICY-LIMIT.
+           MOVE ' SELECT PCOUNT' TO EM-SQLREQ
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :WS-POLICY-COUNT
+               FROM POLICY
+               WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+             IF WS-POLICY-COUNT NOT LESS THAN WS-MAX-POLICIES-PER-CUST
+               MOVE '97' TO CA-RETURN-CODE
+             END-IF
+           END-IF.
+           EXIT.
+       VALIDATE-BROKER.
+           MOVE ' VALIDATE BROKR' TO EM-SQLREQ
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :WS-BROKER-COUNT
+               FROM BROKER
+               WHERE BROKERID = :DB2-BROKERID-INT
+           END-EXEC
+           Evaluate SQLCODE
+             When 0
+               CONTINUE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               GO TO VALIDATE-BROKER-EXIT
+           END-Evaluate
+           IF WS-BROKER-COUNT EQUAL ZERO
+             MOVE '95' TO CA-RETURN-CODE
+           ELSE
+             MOVE '00' TO CA-RETURN-CODE
+           END-IF.
+       VALIDATE-BROKER-EXIT.
+           EXIT.
        INSERT-ENDOW.
            MOVE CA-E-TERM        TO DB2-E-TERM-SINT
            MOVE CA-E-SUM-ASSURED TO DB2-E-SUMASSURED-INT
@@ -250,6 +454,7 @@
        INSERT-HOUSE.
            MOVE CA-H-VALUE       TO DB2-H-VALUE-INT
            MOVE CA-H-BEDROOMS    TO DB2-H-BEDROOMS-SINT
+           PERFORM ASSESS-HOUSE-RISK
            MOVE ' INSERT HOUSE ' TO EM-SQLREQ
            EXEC SQL
              INSERT INTO HOUSE
@@ -259,14 +464,18 @@
                          VALUE,
                          HOUSENAME,
                          HOUSENUMBER,
-                         POSTCODE          )
+                         POSTCODE,
+                         EXCESS,
+                         RISKSCORE          )
                 VALUES ( :DB2-POLICYNUM-INT,
                          :CA-H-PROPERTY-TYPE,
                          :DB2-H-BEDROOMS-SINT,
                          :DB2-H-VALUE-INT,
                          :CA-H-HOUSE-NAME,
                          :CA-H-HOUSE-NUMBER,
-                         :CA-H-POSTCODE      )
+                         :CA-H-POSTCODE,
+                         :CA-H-EXCESS,
+                         :CA-H-RISK-SCORE   )
            END-EXEC
            IF SQLCODE NOT EQUAL 0
              MOVE '90' TO CA-RETURN-CODE
@@ -276,10 +485,12 @@
            END-IF.
            EXIT.
        INSERT-MOTOR.
+           PERFORM LOOKUP-VEHICLE-REG
            MOVE CA-M-VALUE       TO DB2-M-VALUE-INT
            MOVE CA-M-CC          TO DB2-M-CC-SINT
-           MOVE CA-M-PREMIUM     TO DB2-M-PREMIUM-INT
            MOVE CA-M-ACCIDENTS   TO DB2-M-ACCIDENTS-INT
+           MOVE CA-M-NCD-YEARS   TO DB2-M-NCD-YEARS-INT
+           PERFORM APPLY-NCD-DISCOUNT
            MOVE ' INSERT MOTOR ' TO EM-SQLREQ
            EXEC SQL
              INSERT INTO MOTOR
@@ -292,7 +503,9 @@
                          CC,
                          YEAROFMANUFACTURE,
                          PREMIUM,
-                         ACCIDENTS )
+                         ACCIDENTS,
+                         EXCESS,
+                         NCDYEARS )
                 VALUES ( :DB2-POLICYNUM-INT,
                          :CA-M-MAKE,
                          :CA-M-MODEL,
@@ -302,13 +515,76 @@
                          :DB2-M-CC-SINT,
                          :CA-M-MANUFACTURED,
                          :DB2-M-PREMIUM-INT,
-                         :DB2-M-ACCIDENTS-INT )
+                         :DB2-M-ACCIDENTS-INT,
+                         :CA-M-EXCESS,
+                         :DB2-M-NCD-YEARS-INT )
            END-EXEC
            IF SQLCODE NOT EQUAL 0
              MOVE '90' TO CA-RETURN-CODE
              PERFORM WRITE-ERROR-MESSAGE
              EXEC CICS ABEND ABCODE('LGSQ') NODUMP END-EXEC
              EXEC CICS RETURN END-EXEC
+           END-IF
+           IF CA-M-DRIVER-COUNT GREATER THAN ZERO
+             PERFORM INSERT-MOTOR-DRIVERS
+           END-IF.
+           EXIT.
+       INSERT-MOTOR-DRIVERS.
+           MOVE 1 TO WS-DRIVER-INDEX.
+           PERFORM INSERT-ONE-MOTOR-DRIVER
+               UNTIL WS-DRIVER-INDEX GREATER THAN CA-M-DRIVER-COUNT.
+           EXIT.
+       INSERT-ONE-MOTOR-DRIVER.
+           MOVE ' INSERT MDRVR ' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO MOTORDRIVER
+                       ( POLICYNUMBER,
+                         DRIVERSEQ,
+                         DRIVERNAME,
+                         DRIVERDOB,
+                         RELATIONSHIP )
+                VALUES ( :DB2-POLICYNUM-INT,
+                         :WS-DRIVER-INDEX,
+                         :CA-M-DRIVER-NAME(WS-DRIVER-INDEX),
+                         :CA-M-DRIVER-DOB(WS-DRIVER-INDEX),
+                         :CA-M-DRIVER-REL(WS-DRIVER-INDEX) )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF
+           ADD 1 TO WS-DRIVER-INDEX.
+           EXIT.
+       ASSESS-HOUSE-RISK.
+           MOVE 0 TO WS-FLOOD-RISK
+           MOVE 0 TO WS-SUBSIDENCE-RISK
+           MOVE ' SELECT RPCODE' TO EM-SQLREQ
+           EXEC SQL
+             SELECT FLOODRISK, SUBSIDENCERISK
+               INTO :WS-FLOOD-RISK, :WS-SUBSIDENCE-RISK
+               FROM RISKPOSTCODE
+               WHERE POSTCODE = :CA-H-POSTCODE
+           END-EXEC
+           IF SQLCODE EQUAL 0
+             IF WS-FLOOD-RISK > WS-SUBSIDENCE-RISK
+               MOVE WS-FLOOD-RISK TO CA-H-RISK-SCORE
+             ELSE
+               MOVE WS-SUBSIDENCE-RISK TO CA-H-RISK-SCORE
+             END-IF
+           ELSE
+             MOVE 0 TO CA-H-RISK-SCORE
+           END-IF.
+           EXIT.
+       LOOKUP-VEHICLE-REG.
+           MOVE ' SELECT VEHREG' TO EM-SQLREQ
+           EXEC SQL
+             SELECT MAKE, MODEL, CC
+               INTO :CA-M-MAKE, :CA-M-MODEL, :DB2-M-CC-SINT
+               FROM VEHICLE
+               WHERE REGNUMBER = :CA-M-REGNUMBER
+           END-EXEC
+           IF SQLCODE EQUAL 0
+             MOVE DB2-M-CC-SINT TO CA-M-CC
            END-IF.
            EXIT.
        INSERT-COMMERCIAL.
@@ -321,6 +597,10 @@
            MOVE CA-B-WeatherPeril    To DB2-B-WeatherPeril-Int
            MOVE CA-B-WeatherPremium  To DB2-B-WeatherPremium-Int
            MOVE CA-B-Status          To DB2-B-Status-Int
+           IF CA-B-CURRENCY-CODE EQUAL SPACES
+             MOVE 'GBP' TO CA-B-CURRENCY-CODE
+           END-IF
+           PERFORM UNDERWRITE-COMMERCIAL
            MOVE ' INSERT COMMER' TO EM-SQLREQ
            EXEC SQL
              INSERT INTO COMMERCIAL
@@ -344,7 +624,8 @@
                          WeatherPeril,
                          WeatherPremium,
                          Status,
-                         RejectionReason
+                         RejectionReason,
+                         CurrencyCode
                                              )
                 VALUES (
                          :DB2-POLICYNUM-INT,
@@ -366,7 +647,8 @@
                          :DB2-B-WeatherPeril-Int,
                          :DB2-B-WeatherPremium-Int,
                          :DB2-B-Status-Int,
-                         :CA-B-RejectReason
+                         :CA-B-RejectReason,
+                         :CA-B-CURRENCY-CODE
                                              )
            END-EXEC
            IF SQLCODE NOT EQUAL 0
@@ -376,8 +658,115 @@
              EXEC CICS RETURN END-EXEC
            END-IF.
            EXIT.
+       QUOTE-COMMERCIAL.
+           MOVE ZERO   TO CA-POLICY-NUM
+           MOVE SPACES TO CA-LASTCHANGED
+           MOVE CA-B-FirePeril       To DB2-B-FirePeril-Int
+           MOVE CA-B-FirePremium     To DB2-B-FirePremium-Int
+           MOVE CA-B-CrimePeril      To DB2-B-CrimePeril-Int
+           MOVE CA-B-CrimePremium    To DB2-B-CrimePremium-Int
+           MOVE CA-B-FloodPeril      To DB2-B-FloodPeril-Int
+           MOVE CA-B-FloodPremium    To DB2-B-FloodPremium-Int
+           MOVE CA-B-WeatherPeril    To DB2-B-WeatherPeril-Int
+           MOVE CA-B-WeatherPremium  To DB2-B-WeatherPremium-Int
+           MOVE CA-B-Status          To DB2-B-Status-Int
+           IF CA-B-CURRENCY-CODE EQUAL SPACES
+             MOVE 'GBP' TO CA-B-CURRENCY-CODE
+           END-IF
+           PERFORM UNDERWRITE-COMMERCIAL.
+           EXIT.
+       UNDERWRITE-COMMERCIAL.
+           MOVE SPACES TO CA-B-RejectReason
+           IF DB2-B-FirePremium-Int    < 0
+              OR DB2-B-CrimePremium-Int   < 0
+              OR DB2-B-FloodPremium-Int   < 0
+              OR DB2-B-WeatherPremium-Int < 0
+             MOVE 3 TO DB2-B-Status-Int
+             MOVE 'NEGATIVE PREMIUM SUBMITTED - DECLINED'
+               TO CA-B-RejectReason
+           ELSE
+             IF (DB2-B-FirePeril-Int = 1 AND DB2-B-FirePremium-Int = 0)
+                OR (DB2-B-CrimePeril-Int = 1
+                    AND DB2-B-CrimePremium-Int = 0)
+                OR (DB2-B-FloodPeril-Int = 1
+                    AND DB2-B-FloodPremium-Int = 0)
+                OR (DB2-B-WeatherPeril-Int = 1
+                    AND DB2-B-WeatherPremium-Int = 0)
+               MOVE 1 TO DB2-B-Status-Int
+               MOVE 'PERIL SELECTED WITH NO PREMIUM - REFERRED'
+                 TO CA-B-RejectReason
+             ELSE
+               IF DB2-B-FirePeril-Int NOT = 1
+                  AND DB2-B-CrimePeril-Int NOT = 1
+                  AND DB2-B-FloodPeril-Int NOT = 1
+                  AND DB2-B-WeatherPeril-Int NOT = 1
+                 MOVE 1 TO DB2-B-Status-Int
+                 MOVE 'NO PERILS SELECTED - REFERRED'
+                   TO CA-B-RejectReason
+               END-IF
+             END-IF
+           END-IF.
+           MOVE DB2-B-Status-Int TO WS-B-STATUS-DISP.
+           MOVE WS-B-STATUS-DISP TO CA-B-Status.
+           EXIT.
+       VSAM-LINK-FAILED.
+           MOVE WS-RESP TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE DATE1 TO EM-DATE
+           MOVE TIME1 TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-ERROR-HISTORY.
+           MOVE SQLCODE   TO EL-SQLCODE-SAVE
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC SQL
+             INSERT INTO ERRORLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         CUSTOMERNUM,
+                         POLICYNUM,
+                         SQLREQ,
+                         SQLCODE,
+                         ERRORTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :EM-CUSNUM,
+                         :EM-POLNUM,
+                         :EM-SQLREQ,
+                         :EL-SQLCODE-SAVE,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        WRITE-ERROR-MESSAGE.
            MOVE SQLCODE TO EM-SQLRC
+           PERFORM LOG-ERROR-HISTORY
            EXEC CICS ASKTIME ABSTIME(ABS-TIME)
            END-EXEC
            EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
@@ -391,14 +780,14 @@
                      LENGTH(LENGTH OF ERROR-MSG)
            END-EXEC.
            IF EIBCALEN > 0 THEN
-             IF EIBCALEN < 91 THEN
+             IF EIBCALEN < 261 THEN
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
                END-EXEC
              ELSE
-               MOVE DFHCOMMAREA(1:90) TO CA-DATA
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
@@ -406,3 +795,14 @@
              END-IF
            END-IF.
            EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGAPDB01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

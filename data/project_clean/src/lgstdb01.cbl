@@ -0,0 +1,248 @@
+       PROCESS SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGSTDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGSTDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+       01  WS-STMT-INDEX                PIC 9(02) COMP-3 VALUE 0.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-START-ABSTIME            PIC S9(8) COMP VALUE +0.
+       01  WS-ELAPSED-MS               PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGSTDB01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
+       77  EL-PROGRAM                  PIC X(8)  VALUE 'LGSTDB01'.
+       77  EL-SQLCODE-SAVE             PIC S9(9) COMP.
+       77  EL-TASKNUM-INT              PIC S9(9) COMP.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+           COPY LGPOLICY.
+       01  DB2-IN-INTEGERS.
+           03 DB2-CUSTOMERNUM-INT      PIC S9(9) COMP.
+       01  DB2-STMT-ROW.
+           03 DB2-STMT-POLICYNUM-INT   PIC S9(9) COMP.
+           03 DB2-STMT-POLICYTYPE      PIC X(01).
+           03 DB2-STMT-PAYMENT         PIC S9(7)V99 COMP-3.
+           03 DB2-STMT-EXPIRY          PIC X(10).
+           03 DB2-STMT-STATUS          PIC X(01).
+       77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-DB2-EOF                        VALUE 'Y'.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               DECLARE STMT_CURSOR CURSOR FOR
+                 SELECT PolicyNumber, PolicyType, Payment,
+                        ExpiryDate, Status
+                   FROM POLICY
+                  WHERE CustomerNumber = :DB2-CUSTOMERNUM-INT
+                  ORDER BY PolicyNumber
+           END-EXEC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCMAREA
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+           EXEC CICS ASKTIME ABSTIME(WS-START-ABSTIME)
+           END-EXEC.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+           MOVE '00' TO CA-RETURN-CODE
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-FULL-STMT-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           IF CA-REQUEST-ID NOT = '01STMT'
+             MOVE '99' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE CA-CUSTOMER-NUM TO DB2-CUSTOMERNUM-INT
+           MOVE CA-CUSTOMER-NUM TO EM-CUSNUM
+           PERFORM BUILD-CUSTOMER-STATEMENT.
+           PERFORM LOG-TRANSACTION-TIMING.
+           EXEC CICS RETURN END-EXEC.
+       MAINLINE-EXIT.
+           EXIT.
+       BUILD-CUSTOMER-STATEMENT.
+           MOVE 0     TO CA-STMT-COUNT
+           MOVE 0     TO WS-STMT-INDEX
+           MOVE 'N'   TO WS-DB2-EOF-SWITCH
+           EXEC SQL
+               OPEN STMT_CURSOR
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             MOVE ' OPEN STMT' TO EM-SQLREQ
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           PERFORM FETCH-STATEMENT-ROW
+               UNTIL WS-DB2-EOF
+                  OR CA-STMT-COUNT = 10.
+           EXEC SQL
+               CLOSE STMT_CURSOR
+           END-EXEC.
+           IF CA-STMT-COUNT EQUAL 0
+             MOVE '01' TO CA-RETURN-CODE
+           ELSE
+             MOVE '00' TO CA-RETURN-CODE
+           END-IF.
+           EXIT.
+       FETCH-STATEMENT-ROW.
+           EXEC SQL
+               FETCH STMT_CURSOR
+                 INTO :DB2-STMT-POLICYNUM-INT, :DB2-STMT-POLICYTYPE,
+                      :DB2-STMT-PAYMENT, :DB2-STMT-EXPIRY,
+                      :DB2-STMT-STATUS
+           END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO CA-STMT-COUNT
+               MOVE CA-STMT-COUNT TO WS-STMT-INDEX
+               MOVE DB2-STMT-POLICYNUM-INT
+                 TO CA-STMT-POLICYNUM(WS-STMT-INDEX)
+               MOVE DB2-STMT-POLICYTYPE
+                 TO CA-STMT-POLICYTYPE(WS-STMT-INDEX)
+               MOVE DB2-STMT-PAYMENT
+                 TO CA-STMT-PAYMENT(WS-STMT-INDEX)
+               MOVE DB2-STMT-EXPIRY
+                 TO CA-STMT-EXPIRY(WS-STMT-INDEX)
+               MOVE DB2-STMT-STATUS
+                 TO CA-STMT-STATUS(WS-STMT-INDEX)
+             WHEN 100
+               MOVE 'Y' TO WS-DB2-EOF-SWITCH
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE ' FETCH STMT' TO EM-SQLREQ
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+           EXIT.
+       LOG-TRANSACTION-TIMING.
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           COMPUTE WS-ELAPSED-MS = WS-ABSTIME - WS-START-ABSTIME
+           EXEC SQL
+             INSERT INTO TRANSACTIONLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         RETURNCODE,
+                         ELAPSEDMS,
+                         LOGTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :CA-RETURN-CODE,
+                         :WS-ELAPSED-MS,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
+       LOG-ERROR-HISTORY.
+           MOVE SQLCODE   TO EL-SQLCODE-SAVE
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC SQL
+             INSERT INTO ERRORLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         CUSTOMERNUM,
+                         POLICYNUM,
+                         SQLREQ,
+                         SQLCODE,
+                         ERRORTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :EM-CUSNUM,
+                         SPACES,
+                         :EM-SQLREQ,
+                         :EL-SQLCODE-SAVE,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           PERFORM LOG-ERROR-HISTORY
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGSTDB01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

@@ -0,0 +1,218 @@
+       PROCESS SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGICMP01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGICMP01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGICMP01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             05 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +28.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+       01  DB2-IN-INTEGERS.
+           03 DB2-CMPNUM-INT           PIC S9(9) COMP.
+           03 DB2-CUSTOMERNUM-INT      PIC S9(9) COMP.
+           03 DB2-POLICYNUM-INT        PIC S9(9) COMP.
+       01  WS-SRCH-FIELDS.
+           03 WS-SRCH-INDEX            PIC 9(02) COMP-3 VALUE 0.
+       77  IND-POLICYNUM               PIC S9(4) COMP.
+       77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-DB2-EOF                        VALUE 'Y'.
+           COPY LGPOLICY.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               DECLARE CMPSRCH_CURSOR CURSOR FOR
+                 SELECT COMPLAINTNUMBER
+                   FROM COMPLAINT
+                  WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+                  ORDER BY COMPLAINTNUMBER
+           END-EXEC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCMAREA
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+           INITIALIZE DB2-IN-INTEGERS.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+           MOVE '00' TO CA-RETURN-CODE
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-FULL-COMPLAINT-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           EVALUATE CA-REQUEST-ID
+             WHEN '01ICMP'
+               MOVE CA-CMP-NUM TO DB2-CMPNUM-INT
+               PERFORM GET-COMPLAINT-INFO
+             WHEN '02ICMP'
+               MOVE CA-CUSTOMER-NUM TO DB2-CUSTOMERNUM-INT
+               MOVE CA-CUSTOMER-NUM TO EM-CUSNUM
+               PERFORM SEARCH-COMPLAINTS-FOR-CUSTOMER
+             WHEN OTHER
+               MOVE '99' TO CA-RETURN-CODE
+           END-EVALUATE.
+           EXEC CICS RETURN END-EXEC.
+       MAINLINE-EXIT.
+           EXIT.
+       GET-COMPLAINT-INFO.
+           MOVE ' SELECT COMPLNT' TO EM-SQLREQ
+           EXEC SQL
+               SELECT CUSTOMERNUMBER,
+                      POLICYNUMBER,
+                      COMPLAINTDATE,
+                      STATUS,
+                      LASTCHANGED,
+                      COMPLAINTDESC
+                 INTO :DB2-CUSTOMERNUM-INT,
+                      :DB2-POLICYNUM-INT INDICATOR :IND-POLICYNUM,
+                      :CA-CMP-DATE,
+                      :CA-CMP-STATUS,
+                      :CA-CMP-LASTCHANGED,
+                      :CA-CMP-DESC
+                 FROM COMPLAINT
+                WHERE COMPLAINTNUMBER = :DB2-CMPNUM-INT
+           END-EXEC.
+           Evaluate SQLCODE
+             When 0
+               MOVE DB2-CUSTOMERNUM-INT TO CA-CUSTOMER-NUM
+               IF IND-POLICYNUM < 0
+                 MOVE ZEROS TO CA-CMP-POLICY-NUM
+               ELSE
+                 MOVE DB2-POLICYNUM-INT TO CA-CMP-POLICY-NUM
+               END-IF
+               MOVE '00' TO CA-RETURN-CODE
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-Evaluate.
+           EXIT.
+       SEARCH-COMPLAINTS-FOR-CUSTOMER.
+           MOVE 0   TO CA-CMP-SRCH-COUNT
+           MOVE 'N' TO WS-DB2-EOF-SWITCH
+           EXEC SQL
+               OPEN CMPSRCH_CURSOR
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             MOVE ' OPEN CMPSRCH' TO EM-SQLREQ
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           PERFORM FETCH-SEARCH-ROW
+               UNTIL WS-DB2-EOF
+                  OR CA-CMP-SRCH-COUNT = 10.
+           EXEC SQL
+               CLOSE CMPSRCH_CURSOR
+           END-EXEC.
+           IF CA-CMP-SRCH-COUNT EQUAL 0
+             MOVE '01' TO CA-RETURN-CODE
+           ELSE
+             MOVE '00' TO CA-RETURN-CODE
+           END-IF.
+           EXIT.
+       FETCH-SEARCH-ROW.
+           EXEC SQL
+               FETCH CMPSRCH_CURSOR
+                 INTO :DB2-CMPNUM-INT
+           END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO CA-CMP-SRCH-COUNT
+               MOVE CA-CMP-SRCH-COUNT TO WS-SRCH-INDEX
+               MOVE DB2-CMPNUM-INT
+                 TO CA-CMP-SRCH-RESULTS(WS-SRCH-INDEX)
+             WHEN 100
+               MOVE 'Y' TO WS-DB2-EOF-SWITCH
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE ' FETCH CMPSRCH' TO EM-SQLREQ
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+           EXIT.
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGICMP01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

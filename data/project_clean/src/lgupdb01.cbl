@@ -15,6 +15,9 @@
            03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
            03 WS-CALEN                 PIC S9(4) COMP.
            03 WS-RETRY                 PIC X.
+       01  WS-RETRY-COUNT               PIC 9(01) VALUE 0.
+       01  WS-MAX-RETRIES               PIC 9(01) VALUE 3.
+       01  WS-RESP                     PIC S9(8) COMP.
        01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
        01  WS-TIME                     PIC X(8)  VALUE SPACES.
        01  WS-DATE                     PIC X(10) VALUE SPACES.
@@ -33,7 +36,7 @@
              05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
        01  CA-ERROR-MSG.
            03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
-           03 CA-DATA                  PIC X(90) VALUE SPACES.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
        01  WS-COMMAREA-LENGTHS.
            03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +28.
            03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
@@ -53,6 +56,16 @@
           03 DB2-M-CC-SINT             PIC S9(4) COMP.
           03 DB2-M-PREMIUM-INT         PIC S9(9) COMP.
           03 DB2-M-ACCIDENTS-INT       PIC S9(9) COMP.
+          03 DB2-M-NCD-YEARS-INT       PIC S9(4) COMP.
+          03 DB2-B-FirePeril-Int       PIC S9(4) COMP.
+          03 DB2-B-FirePremium-Int     PIC S9(9) COMP.
+          03 DB2-B-CrimePeril-Int      PIC S9(4) COMP.
+          03 DB2-B-CrimePremium-Int    PIC S9(9) COMP.
+          03 DB2-B-FloodPeril-Int      PIC S9(4) COMP.
+          03 DB2-B-FloodPremium-Int    PIC S9(9) COMP.
+          03 DB2-B-WeatherPeril-Int    PIC S9(4) COMP.
+          03 DB2-B-WeatherPremium-Int  PIC S9(9) COMP.
+       77  DB2-B-CURRENT-STATUS         PIC S9(4) COMP.
            EXEC SQL
              INCLUDE LGPOLICY
            END-EXEC.
@@ -60,6 +73,14 @@
        77  IND-BROKERSREF              PIC S9(4) COMP.
        77  IND-PAYMENT                 PIC S9(4) COMP.
        77  LGUPVS01                    Pic X(8) value 'LGUPVS01'.
+       77  WS-BROKER-COUNT             PIC S9(9) COMP VALUE 0.
+       77  WS-NCD-DISCOUNT-PCT         PIC S9(3)V99 COMP-3.
+       77  WS-DRIVER-INDEX             PIC 9(01) VALUE 0.
+       77  EL-PROGRAM                  PIC X(8)  VALUE 'LGUPDB01'.
+       77  EL-SQLCODE-SAVE             PIC S9(9) COMP.
+       77  EL-TASKNUM-INT              PIC S9(9) COMP.
+       01  WS-START-ABSTIME            PIC S9(8) COMP VALUE +0.
+       01  WS-ELAPSED-MS               PIC S9(8) COMP VALUE +0.
            EXEC SQL
              INCLUDE SQLCA
            END-EXEC.
@@ -90,6 +111,8 @@
            MOVE EIBTRNID TO WS-TRANSID.
            MOVE EIBTRMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
+           EXEC CICS ASKTIME ABSTIME(WS-START-ABSTIME)
+           END-EXEC.
            MOVE SPACES   TO WS-RETRY.
            INITIALIZE DB2-POLICY.
            INITIALIZE DB2-IN-INTEGERS.
@@ -109,11 +132,40 @@
            EXEC CICS LINK Program(LGUPVS01)
                 Commarea(DFHCOMMAREA)
                 LENGTH(225)
+                RESP(WS-RESP)
            END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+             MOVE '91' TO CA-RETURN-CODE
+             PERFORM VSAM-LINK-FAILED
+           END-IF.
        END-PROGRAM.
+           PERFORM LOG-TRANSACTION-TIMING.
            EXEC CICS RETURN END-EXEC.
        MAINLINE-EXIT.
            EXIT.
+       LOG-TRANSACTION-TIMING.
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           COMPUTE WS-ELAPSED-MS = WS-ABSTIME - WS-START-ABSTIME
+           EXEC SQL
+             INSERT INTO TRANSACTIONLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         RETURNCODE,
+                         ELAPSEDMS,
+                         LOGTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :CA-RETURN-CODE,
+                         :WS-ELAPSED-MS,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        FETCH-DB2-POLICY-ROW.
            MOVE ' FETCH  ROW   ' TO EM-SQLREQ
            EXEC SQL
@@ -127,25 +179,17 @@
            END-EXEC
            EXIT.
        UPDATE-POLICY-DB2-INFO.
-           MOVE ' OPEN   PCURSOR ' TO EM-SQLREQ
-           EXEC SQL
-             OPEN POLICY_CURSOR
-           END-EXEC
-           Evaluate SQLCODE
-             When 0
-               MOVE '00' TO CA-RETURN-CODE
-             When -913
-               MOVE '90' TO CA-RETURN-CODE
-               PERFORM WRITE-ERROR-MESSAGE
-               EXEC CICS RETURN END-EXEC
-             When Other
-               MOVE '90' TO CA-RETURN-CODE
-               PERFORM WRITE-ERROR-MESSAGE
-               EXEC CICS RETURN END-EXEC
-           END-Evaluate.
+           MOVE 'Y' TO WS-RETRY
+           MOVE 0   TO WS-RETRY-COUNT
+           PERFORM OPEN-POLICY-CURSOR UNTIL WS-RETRY = 'N'.
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF
            PERFORM FETCH-DB2-POLICY-ROW
            IF SQLCODE = 0
              IF CA-LASTCHANGED EQUAL TO DB2-LASTCHANGED
+             PERFORM SNAPSHOT-POLICY-ROW
+             IF CA-RETURN-CODE EQUAL '00'
              EVALUATE CA-REQUEST-ID
                WHEN '01UEND'
                  PERFORM UPDATE-ENDOW-DB2-INFO
@@ -153,13 +197,23 @@
                  PERFORM UPDATE-HOUSE-DB2-INFO
                WHEN '01UMOT'
                  PERFORM UPDATE-MOTOR-DB2-INFO
+               WHEN '01UCOM'
+                 PERFORM UPDATE-COMMERCIAL-DB2-INFO
              END-EVALUATE
+             END-IF
               IF CA-RETURN-CODE NOT EQUAL '00'
                 PERFORM CLOSE-PCURSOR
                 EXEC CICS RETURN END-EXEC
               END-IF
                MOVE CA-BROKERID      TO DB2-BROKERID-INT
                MOVE CA-PAYMENT       TO DB2-PAYMENT-INT
+               IF DB2-BROKERID-INT NOT EQUAL ZERO
+                 PERFORM VALIDATE-BROKER THRU VALIDATE-BROKER-EXIT
+                 IF CA-RETURN-CODE NOT EQUAL '00'
+                   PERFORM CLOSE-PCURSOR
+                   EXEC CICS RETURN END-EXEC
+                 END-IF
+               END-IF
                MOVE ' UPDATE POLICY  ' TO EM-SQLREQ
                EXEC SQL
                  UPDATE POLICY
@@ -183,6 +237,7 @@
                END-IF
              ELSE
                MOVE '02' TO CA-RETURN-CODE
+               PERFORM RETURN-CURRENT-DB2-ROW
              END-IF
            ELSE
              IF SQLCODE EQUAL 100
@@ -193,6 +248,71 @@
              END-IF
            END-IF.
            PERFORM CLOSE-PCURSOR.
+       SNAPSHOT-POLICY-ROW.
+           MOVE ' INSERT POLHIST' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO POLICY_HISTORY
+                 SELECT * FROM POLICY
+                  WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+           EXIT.
+       OPEN-POLICY-CURSOR.
+           MOVE ' OPEN   PCURSOR ' TO EM-SQLREQ
+           EXEC SQL
+             OPEN POLICY_CURSOR
+           END-EXEC
+           Evaluate SQLCODE
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+               MOVE 'N'  TO WS-RETRY
+             When -911
+               PERFORM RETRY-OR-GIVE-UP
+             When -913
+               PERFORM RETRY-OR-GIVE-UP
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'N'  TO WS-RETRY
+           END-Evaluate.
+           EXIT.
+       RETRY-OR-GIVE-UP.
+           ADD 1 TO WS-RETRY-COUNT.
+           IF WS-RETRY-COUNT > WS-MAX-RETRIES
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             MOVE 'N'  TO WS-RETRY
+           ELSE
+             EXEC CICS DELAY INTERVAL(0,1) END-EXEC
+             MOVE 'Y'  TO WS-RETRY
+           END-IF.
+           EXIT.
+       VALIDATE-BROKER.
+           MOVE ' VALIDATE BROKR' TO EM-SQLREQ
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :WS-BROKER-COUNT
+               FROM BROKER
+               WHERE BROKERID = :DB2-BROKERID-INT
+           END-EXEC
+           Evaluate SQLCODE
+             When 0
+               CONTINUE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               GO TO VALIDATE-BROKER-EXIT
+           END-Evaluate
+           IF WS-BROKER-COUNT EQUAL ZERO
+             MOVE '95' TO CA-RETURN-CODE
+           ELSE
+             MOVE '00' TO CA-RETURN-CODE
+           END-IF.
+       VALIDATE-BROKER-EXIT.
+           EXIT.
        CLOSE-PCURSOR.
            MOVE ' CLOSE  PCURSOR' TO EM-SQLREQ
            EXEC SQL
@@ -211,23 +331,156 @@
                EXEC CICS RETURN END-EXEC
            END-Evaluate.
            EXIT.
+       RETURN-CURRENT-DB2-ROW.
+           MOVE DB2-ISSUEDATE   TO CA-ISSUE-DATE
+           MOVE DB2-EXPIRYDATE  TO CA-EXPIRY-DATE
+           MOVE DB2-LASTCHANGED TO CA-LASTCHANGED
+           MOVE DB2-BROKERID-INT TO CA-BROKERID
+           MOVE DB2-BROKERSREF  TO CA-BROKERSREF
+           MOVE DB2-PAYMENT-INT TO CA-PAYMENT
+           EVALUATE CA-REQUEST-ID
+             WHEN '01UEND'
+               PERFORM RETURN-CURRENT-ENDOW-ROW
+             WHEN '01UHOU'
+               PERFORM RETURN-CURRENT-HOUSE-ROW
+             WHEN '01UMOT'
+               PERFORM RETURN-CURRENT-MOTOR-ROW
+             WHEN '01UCOM'
+               PERFORM RETURN-CURRENT-COMMERCIAL-ROW
+           END-EVALUATE.
+           EXIT.
+       RETURN-CURRENT-ENDOW-ROW.
+           MOVE ' SELECT CUR-E ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT WITHPROFITS, EQUITIES, MANAGEDFUND, FUNDNAME,
+                    TERM, SUMASSURED, LIFEASSURED
+               INTO :CA-E-WITH-PROFITS, :CA-E-EQUITIES,
+                    :CA-E-MANAGED-FUND, :CA-E-FUND-NAME,
+                    :DB2-E-TERM-SINT, :DB2-E-SUMASSURED-INT,
+                    :CA-E-LIFE-ASSURED
+               FROM ENDOWMENT
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE EQUAL 0
+             MOVE DB2-E-TERM-SINT      TO CA-E-TERM
+             MOVE DB2-E-SUMASSURED-INT TO CA-E-SUM-ASSURED
+           END-IF.
+           EXIT.
+       RETURN-CURRENT-HOUSE-ROW.
+           MOVE ' SELECT CUR-H ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT PROPERTYTYPE, BEDROOMS, VALUE, HOUSENAME,
+                    HOUSENUMBER, POSTCODE
+               INTO :CA-H-PROPERTY-TYPE, :DB2-H-BEDROOMS-SINT,
+                    :DB2-H-VALUE-INT, :CA-H-HOUSE-NAME,
+                    :CA-H-HOUSE-NUMBER, :CA-H-POSTCODE
+               FROM HOUSE
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE EQUAL 0
+             MOVE DB2-H-BEDROOMS-SINT TO CA-H-BEDROOMS
+             MOVE DB2-H-VALUE-INT     TO CA-H-VALUE
+           END-IF.
+           EXIT.
+       RETURN-CURRENT-MOTOR-ROW.
+           MOVE ' SELECT CUR-M ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT MAKE, MODEL, VALUE, REGNUMBER, COLOUR, CC,
+                    YEAROFMANUFACTURE, PREMIUM, ACCIDENTS, NCDYEARS
+               INTO :CA-M-MAKE, :CA-M-MODEL, :DB2-M-VALUE-INT,
+                    :CA-M-REGNUMBER, :CA-M-COLOUR, :DB2-M-CC-SINT,
+                    :CA-M-MANUFACTURED, :DB2-M-PREMIUM-INT,
+                    :DB2-M-ACCIDENTS-INT, :DB2-M-NCD-YEARS-INT
+               FROM MOTOR
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE EQUAL 0
+             MOVE DB2-M-VALUE-INT     TO CA-M-VALUE
+             MOVE DB2-M-CC-SINT       TO CA-M-CC
+             MOVE DB2-M-PREMIUM-INT   TO CA-M-PREMIUM
+             MOVE DB2-M-ACCIDENTS-INT TO CA-M-ACCIDENTS
+             MOVE DB2-M-NCD-YEARS-INT TO CA-M-NCD-YEARS
+           END-IF.
+           EXIT.
+       RETURN-CURRENT-COMMERCIAL-ROW.
+           MOVE ' SELECT CUR-C ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT Address, Zipcode, LatitudeN, LongitudeW, Customer,
+                    PropertyType, FirePeril, FirePremium, CrimePeril,
+                    CrimePremium, FloodPeril, FloodPremium,
+                    WeatherPeril, WeatherPremium, Status,
+                    RejectionReason, CurrencyCode
+               INTO :CA-B-Address, :CA-B-Postcode, :CA-B-Latitude,
+                    :CA-B-Longitude, :CA-B-Customer, :CA-B-PropType,
+                    :DB2-B-FirePeril-Int, :DB2-B-FirePremium-Int,
+                    :DB2-B-CrimePeril-Int, :DB2-B-CrimePremium-Int,
+                    :DB2-B-FloodPeril-Int, :DB2-B-FloodPremium-Int,
+                    :DB2-B-WeatherPeril-Int, :DB2-B-WeatherPremium-Int,
+                    :CA-B-Status, :CA-B-RejectReason,
+                    :CA-B-CURRENCY-CODE
+               FROM COMMERCIAL
+              WHERE PolicyNumber = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE EQUAL 0
+             MOVE DB2-B-FirePeril-Int      TO CA-B-FirePeril
+             MOVE DB2-B-FirePremium-Int    TO CA-B-FirePremium
+             MOVE DB2-B-CrimePeril-Int     TO CA-B-CrimePeril
+             MOVE DB2-B-CrimePremium-Int   TO CA-B-CrimePremium
+             MOVE DB2-B-FloodPeril-Int     TO CA-B-FloodPeril
+             MOVE DB2-B-FloodPremium-Int   TO CA-B-FloodPremium
+             MOVE DB2-B-WeatherPeril-Int   TO CA-B-WeatherPeril
+             MOVE DB2-B-WeatherPremium-Int TO CA-B-WeatherPremium
+           END-IF.
+           EXIT.
        UPDATE-ENDOW-DB2-INFO.
+           MOVE ' INSERT ENDHIST' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO ENDOWMENT_HISTORY
+                 SELECT * FROM ENDOWMENT
+                  WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             GO TO UPDATE-ENDOW-DB2-INFO-EXIT
+           END-IF
            MOVE CA-E-TERM        TO DB2-E-TERM-SINT
            MOVE CA-E-SUM-ASSURED TO DB2-E-SUMASSURED-INT
            MOVE ' UPDATE ENDOW ' TO EM-SQLREQ
-           EXEC SQL
-             UPDATE ENDOWMENT
-               SET
-                 WITHPROFITS   = :CA-E-WITH-PROFITS,
-                   EQUITIES    = :CA-E-EQUITIES,
-                   MANAGEDFUND = :CA-E-MANAGED-FUND,
-                   FUNDNAME    = :CA-E-FUND-NAME,
-                   TERM        = :DB2-E-TERM-SINT,
-                   SUMASSURED  = :DB2-E-SUMASSURED-INT,
-                   LIFEASSURED = :CA-E-LIFE-ASSURED
-               WHERE
-                   POLICYNUMBER = :DB2-POLICYNUM-INT
-           END-EXEC
+           COMPUTE WS-VARY-LEN = EIBCALEN -
+               (WS-CA-HEADER-LEN + WS-FULL-ENDOW-LEN)
+           IF WS-VARY-LEN IS GREATER THAN ZERO
+              MOVE CA-E-PADDING-DATA
+                  TO WS-VARY-CHAR(1:WS-VARY-LEN)
+              EXEC SQL
+                UPDATE ENDOWMENT
+                  SET
+                    WITHPROFITS   = :CA-E-WITH-PROFITS,
+                      EQUITIES    = :CA-E-EQUITIES,
+                      MANAGEDFUND = :CA-E-MANAGED-FUND,
+                      FUNDNAME    = :CA-E-FUND-NAME,
+                      TERM        = :DB2-E-TERM-SINT,
+                      SUMASSURED  = :DB2-E-SUMASSURED-INT,
+                      LIFEASSURED = :CA-E-LIFE-ASSURED,
+                      PADDINGDATA = :WS-VARY-FIELD
+                  WHERE
+                      POLICYNUMBER = :DB2-POLICYNUM-INT
+              END-EXEC
+           ELSE
+              EXEC SQL
+                UPDATE ENDOWMENT
+                  SET
+                    WITHPROFITS   = :CA-E-WITH-PROFITS,
+                      EQUITIES    = :CA-E-EQUITIES,
+                      MANAGEDFUND = :CA-E-MANAGED-FUND,
+                      FUNDNAME    = :CA-E-FUND-NAME,
+                      TERM        = :DB2-E-TERM-SINT,
+                      SUMASSURED  = :DB2-E-SUMASSURED-INT,
+                      LIFEASSURED = :CA-E-LIFE-ASSURED
+                  WHERE
+                      POLICYNUMBER = :DB2-POLICYNUM-INT
+              END-EXEC
+           END-IF
            IF SQLCODE NOT EQUAL 0
              IF SQLCODE EQUAL 100
                MOVE '01' TO CA-RETURN-CODE
@@ -236,8 +489,20 @@
                PERFORM WRITE-ERROR-MESSAGE
              END-IF
            END-IF.
+       UPDATE-ENDOW-DB2-INFO-EXIT.
            EXIT.
        UPDATE-HOUSE-DB2-INFO.
+           MOVE ' INSERT HOUHIST' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO HOUSE_HISTORY
+                 SELECT * FROM HOUSE
+                  WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             GO TO UPDATE-HOUSE-DB2-INFO-EXIT
+           END-IF
            MOVE CA-H-BEDROOMS    TO DB2-H-BEDROOMS-SINT
            MOVE CA-H-VALUE       TO DB2-H-VALUE-INT
            MOVE ' UPDATE HOUSE ' TO EM-SQLREQ
@@ -249,7 +514,8 @@
                     VALUE        = :DB2-H-VALUE-INT,
                     HOUSENAME    = :CA-H-HOUSE-NAME,
                     HOUSENUMBER  = :CA-H-HOUSE-NUMBER,
-                    POSTCODE     = :CA-H-POSTCODE
+                    POSTCODE     = :CA-H-POSTCODE,
+                    EXCESS       = :CA-H-EXCESS
                WHERE
                     POLICYNUMBER = :DB2-POLICYNUM-INT
            END-EXEC
@@ -261,12 +527,25 @@
                PERFORM WRITE-ERROR-MESSAGE
              END-IF
            END-IF.
+       UPDATE-HOUSE-DB2-INFO-EXIT.
            EXIT.
        UPDATE-MOTOR-DB2-INFO.
+           MOVE ' INSERT MOTHIST' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO MOTOR_HISTORY
+                 SELECT * FROM MOTOR
+                  WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             GO TO UPDATE-MOTOR-DB2-INFO-EXIT
+           END-IF
            MOVE CA-M-CC          TO DB2-M-CC-SINT
            MOVE CA-M-VALUE       TO DB2-M-VALUE-INT
-           MOVE CA-M-PREMIUM     TO DB2-M-PREMIUM-INT
            MOVE CA-M-ACCIDENTS   TO DB2-M-ACCIDENTS-INT
+           MOVE CA-M-NCD-YEARS   TO DB2-M-NCD-YEARS-INT
+           PERFORM APPLY-NCD-DISCOUNT
            MOVE ' UPDATE MOTOR ' TO EM-SQLREQ
            EXEC SQL
              UPDATE MOTOR
@@ -279,7 +558,9 @@
                     CC                = :DB2-M-CC-SINT,
                     YEAROFMANUFACTURE = :CA-M-MANUFACTURED,
                     PREMIUM           = :DB2-M-PREMIUM-INT,
-                    ACCIDENTS         = :DB2-M-ACCIDENTS-INT
+                    ACCIDENTS         = :DB2-M-ACCIDENTS-INT,
+                    EXCESS            = :CA-M-EXCESS,
+                    NCDYEARS          = :DB2-M-NCD-YEARS-INT
                WHERE
                     POLICYNUMBER      = :DB2-POLICYNUM-INT
            END-EXEC
@@ -290,10 +571,209 @@
                MOVE '90' TO CA-RETURN-CODE
                PERFORM WRITE-ERROR-MESSAGE
              END-IF
+           END-IF
+           IF CA-RETURN-CODE EQUAL '00' AND CA-M-DRIVER-COUNT > ZERO
+             PERFORM REPLACE-MOTOR-DRIVERS
+           END-IF.
+       UPDATE-MOTOR-DB2-INFO-EXIT.
+           EXIT.
+       APPLY-NCD-DISCOUNT.
+           EVALUATE TRUE
+             WHEN CA-M-NCD-YEARS EQUAL ZERO
+               MOVE ZERO  TO WS-NCD-DISCOUNT-PCT
+             WHEN CA-M-NCD-YEARS EQUAL 1
+               MOVE 15.00 TO WS-NCD-DISCOUNT-PCT
+             WHEN CA-M-NCD-YEARS EQUAL 2
+               MOVE 25.00 TO WS-NCD-DISCOUNT-PCT
+             WHEN CA-M-NCD-YEARS EQUAL 3
+               MOVE 35.00 TO WS-NCD-DISCOUNT-PCT
+             WHEN CA-M-NCD-YEARS EQUAL 4
+               MOVE 45.00 TO WS-NCD-DISCOUNT-PCT
+             WHEN OTHER
+               MOVE 60.00 TO WS-NCD-DISCOUNT-PCT
+           END-EVALUATE
+           COMPUTE DB2-M-PREMIUM-INT ROUNDED =
+               CA-M-PREMIUM - (CA-M-PREMIUM * WS-NCD-DISCOUNT-PCT / 100).
+           EXIT.
+       REPLACE-MOTOR-DRIVERS.
+           MOVE ' DELETE MDRVR ' TO EM-SQLREQ
+           EXEC SQL
+             DELETE FROM MOTORDRIVER
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             GO TO REPLACE-MOTOR-DRIVERS-EXIT
+           END-IF
+           MOVE 1 TO WS-DRIVER-INDEX
+           PERFORM INSERT-ONE-MOTOR-DRIVER
+               UNTIL WS-DRIVER-INDEX GREATER THAN CA-M-DRIVER-COUNT.
+       REPLACE-MOTOR-DRIVERS-EXIT.
+           EXIT.
+       INSERT-ONE-MOTOR-DRIVER.
+           MOVE ' INSERT MDRVR ' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO MOTORDRIVER
+                       ( POLICYNUMBER,
+                         DRIVERSEQ,
+                         DRIVERNAME,
+                         DRIVERDOB,
+                         RELATIONSHIP )
+                VALUES ( :DB2-POLICYNUM-INT,
+                         :WS-DRIVER-INDEX,
+                         :CA-M-DRIVER-NAME(WS-DRIVER-INDEX),
+                         :CA-M-DRIVER-DOB(WS-DRIVER-INDEX),
+                         :CA-M-DRIVER-REL(WS-DRIVER-INDEX) )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF
+           ADD 1 TO WS-DRIVER-INDEX.
+           EXIT.
+       UPDATE-COMMERCIAL-DB2-INFO.
+           PERFORM CHECK-COMMERCIAL-STATUS
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             GO TO UPDATE-COMMERCIAL-DB2-INFO-EXIT
+           END-IF
+           MOVE ' INSERT COMHIST' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO COMMERCIAL_HISTORY
+                 SELECT * FROM COMMERCIAL
+                  WHERE PolicyNumber = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             GO TO UPDATE-COMMERCIAL-DB2-INFO-EXIT
+           END-IF
+           MOVE CA-B-FirePeril       TO DB2-B-FirePeril-Int
+           MOVE CA-B-FirePremium     TO DB2-B-FirePremium-Int
+           MOVE CA-B-CrimePeril      TO DB2-B-CrimePeril-Int
+           MOVE CA-B-CrimePremium    TO DB2-B-CrimePremium-Int
+           MOVE CA-B-FloodPeril      TO DB2-B-FloodPeril-Int
+           MOVE CA-B-FloodPremium    TO DB2-B-FloodPremium-Int
+           MOVE CA-B-WeatherPeril    TO DB2-B-WeatherPeril-Int
+           MOVE CA-B-WeatherPremium  TO DB2-B-WeatherPremium-Int
+           IF CA-B-CURRENCY-CODE EQUAL SPACES
+             MOVE 'GBP' TO CA-B-CURRENCY-CODE
+           END-IF
+           MOVE ' UPDATE COMM  ' TO EM-SQLREQ
+           EXEC SQL
+             UPDATE COMMERCIAL
+               SET
+                    Address         = :CA-B-Address,
+                    Zipcode         = :CA-B-Postcode,
+                    LatitudeN       = :CA-B-Latitude,
+                    LongitudeW      = :CA-B-Longitude,
+                    Customer        = :CA-B-Customer,
+                    PropertyType    = :CA-B-PropType,
+                    FirePeril       = :DB2-B-FirePeril-Int,
+                    FirePremium     = :DB2-B-FirePremium-Int,
+                    CrimePeril      = :DB2-B-CrimePeril-Int,
+                    CrimePremium    = :DB2-B-CrimePremium-Int,
+                    FloodPeril      = :DB2-B-FloodPeril-Int,
+                    FloodPremium    = :DB2-B-FloodPremium-Int,
+                    WeatherPeril    = :DB2-B-WeatherPeril-Int,
+                    WeatherPremium  = :DB2-B-WeatherPremium-Int,
+                    Status          = :CA-B-Status,
+                    RejectionReason = :CA-B-RejectReason,
+                    CurrencyCode    = :CA-B-CURRENCY-CODE
+               WHERE
+                    PolicyNumber    = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             IF SQLCODE EQUAL 100
+               MOVE '01' TO CA-RETURN-CODE
+             ELSE
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+             END-IF
+           END-IF.
+       UPDATE-COMMERCIAL-DB2-INFO-EXIT.
+           EXIT.
+       CHECK-COMMERCIAL-STATUS.
+           MOVE ' SELECT CSTAT ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT Status
+               INTO :DB2-B-CURRENT-STATUS
+               FROM COMMERCIAL
+               WHERE PolicyNumber = :DB2-POLICYNUM-INT
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+             IF DB2-B-CURRENT-STATUS EQUAL 3
+               MOVE '96' TO CA-RETURN-CODE
+             ELSE
+               IF DB2-B-CURRENT-STATUS EQUAL 2
+                  AND CA-B-Status NOT EQUAL 2
+                  AND CA-B-Status NOT EQUAL 3
+                 MOVE '96' TO CA-RETURN-CODE
+               END-IF
+             END-IF
+           END-IF.
+           EXIT.
+       VSAM-LINK-FAILED.
+           MOVE WS-RESP TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
            END-IF.
            EXIT.
+       LOG-ERROR-HISTORY.
+           MOVE SQLCODE   TO EL-SQLCODE-SAVE
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC SQL
+             INSERT INTO ERRORLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         CUSTOMERNUM,
+                         POLICYNUM,
+                         SQLREQ,
+                         SQLCODE,
+                         ERRORTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :EM-CUSNUM,
+                         :EM-POLNUM,
+                         :EM-SQLREQ,
+                         :EL-SQLCODE-SAVE,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        WRITE-ERROR-MESSAGE.
            MOVE SQLCODE TO EM-SQLRC
+           PERFORM LOG-ERROR-HISTORY
            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
            END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
@@ -307,14 +787,14 @@
                      LENGTH(LENGTH OF ERROR-MSG)
            END-EXEC.
            IF EIBCALEN > 0 THEN
-             IF EIBCALEN < 91 THEN
+             IF EIBCALEN < 261 THEN
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
                END-EXEC
              ELSE
-               MOVE DFHCOMMAREA(1:90) TO CA-DATA
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)

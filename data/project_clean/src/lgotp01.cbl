@@ -0,0 +1,209 @@
+       PROCESS SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGOTP01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGOTP01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGOTP01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
+           COPY LGPOLICY.
+       01  DB2-IN-INTEGERS.
+           03 DB2-CUSTOMERNUM-INT      PIC S9(9) COMP.
+       01  DB2-PHONE-MOBILE             PIC X(12).
+       01  WS-OTP-SEED                  PIC 9(07).
+       01  WS-OTP-GENERATED              PIC X(06).
+       01  DB2-OTP-STORED                PIC X(06).
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE LGCMAREA
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+           INITIALIZE DB2-IN-INTEGERS.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+           MOVE '00' TO CA-RETURN-CODE
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-FULL-OTP-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE CA-CUSTOMER-NUM TO DB2-CUSTOMERNUM-INT
+           MOVE CA-CUSTOMER-NUM TO EM-CUSNUM
+           EVALUATE CA-REQUEST-ID
+             WHEN '04GOTP'
+               PERFORM GENERATE-OTP
+             WHEN '04VOTP'
+               PERFORM VERIFY-OTP
+             WHEN OTHER
+               MOVE '99' TO CA-RETURN-CODE
+           END-EVALUATE
+           EXEC CICS RETURN END-EXEC.
+       MAINLINE-EXIT.
+           EXIT.
+       GENERATE-OTP.
+           MOVE ' SELECT PHONE ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT PHONEMOBILE
+               INTO :DB2-PHONE-MOBILE
+               FROM CUSTOMER
+               WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '01' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+           COMPUTE WS-OTP-SEED = FUNCTION MOD(EIBTASKN * 104879 +
+                                  DB2-CUSTOMERNUM-INT, 1000000)
+           MOVE WS-OTP-SEED TO WS-OTP-GENERATED
+           MOVE ' DELETE OTP   ' TO EM-SQLREQ
+           EXEC SQL
+             DELETE FROM OTPCHALLENGE
+               WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+           MOVE ' INSERT OTP   ' TO EM-SQLREQ
+           EXEC SQL
+             INSERT INTO OTPCHALLENGE
+                       ( CUSTOMERNUMBER,
+                         OTPCODE,
+                         GENERATEDTIME,
+                         VERIFIED )
+                VALUES ( :DB2-CUSTOMERNUM-INT,
+                         :WS-OTP-GENERATED,
+                         CURRENT TIMESTAMP,
+                         'N'      )
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+      *    INTEGRATION POINT: HAND WS-OTP-GENERATED AND
+      *    DB2-PHONE-MOBILE TO THE SMS GATEWAY HERE, THE SAME WAY
+      *    REQ 032's EMAIL-ON-BIND HOOK HANDS OFF TO NOTIFICATIONS
+             MOVE 'S' TO CA-OTP-RESULT
+           END-IF.
+           EXIT.
+       VERIFY-OTP.
+           MOVE ' SELECT OTP   ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT OTPCODE
+               INTO :DB2-OTP-STORED
+               FROM OTPCHALLENGE
+               WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+                 AND VERIFIED = 'N'
+           END-EXEC
+           EVALUATE SQLCODE
+             WHEN 0
+               IF CA-OTP-CODE EQUAL DB2-OTP-STORED
+                 PERFORM MARK-OTP-VERIFIED
+                 MOVE 'Y' TO CA-OTP-RESULT
+                 MOVE '00' TO CA-RETURN-CODE
+               ELSE
+                 MOVE 'N' TO CA-OTP-RESULT
+                 MOVE '01' TO CA-RETURN-CODE
+               END-IF
+             WHEN 100
+               MOVE 'N' TO CA-OTP-RESULT
+               MOVE '01' TO CA-RETURN-CODE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
+           EXIT.
+       MARK-OTP-VERIFIED.
+           MOVE ' UPDATE OTP   ' TO EM-SQLREQ
+           EXEC SQL
+             UPDATE OTPCHALLENGE
+                SET VERIFIED = 'Y'
+              WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+                AND OTPCODE = :DB2-OTP-STORED
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+           EXIT.
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLRC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           IF EIBCALEN > 0 THEN
+             IF EIBCALEN < 261 THEN
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             ELSE
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
+               EXEC CICS LINK PROGRAM('LGSTSQ')
+                         COMMAREA(CA-ERROR-MSG)
+                         LENGTH(LENGTH OF CA-ERROR-MSG)
+               END-EXEC
+             END-IF
+           END-IF.
+           EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGOTP01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

@@ -0,0 +1,470 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGARCH01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        DATA-RETENTION ARCHIVAL - MOVES POLICIES EXPIRED
+000750                 MORE THAN N YEARS AGO OFF THE LIVE TABLES.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE      INIT   DESCRIPTION                               *
+001100*    08/09/26  LGIT   INITIAL VERSION                           *
+001150*    08/09/26  LGIT   ADDED CHECKPOINT/RESTART SO AN INTERRUPTED *
+001160*                     RUN RESUMES AFTER ITS LAST POLICY RATHER  *
+001170*                     THAN REPROCESSING FROM THE START          *
+001180*    08/09/26  LGIT   CHECKPOINT ROW IS NOW KEYED BY JOBNAME    *
+001190*                     ALONE SO A RESTART ON A LATER CALENDAR    *
+001195*                     DAY STILL PICKS UP THE LAST KEY, AND THE  *
+001196*                     REPORT FILE IS OPENED EXTEND RATHER THAN  *
+001197*                     OUTPUT ON A GENUINE RESTART SO ITS EARLIER*
+001198*                     DETAIL LINES SURVIVE THE RESUME           *
+001199*    08/09/26  LGIT   CHECKPOINT ADVANCE IS NOW COMMITTED EVERY  *
+001199*                    100 POLICIES (AND AT END OF JOB) SO THE    *
+001199*                    LASTKEYPROCESSED VALUE SURVIVES AN ABEND   *
+001199*                    INSTEAD OF BEING BACKED OUT WITH THE REST  *
+001199*                    OF THE UNCOMMITTED UNIT OF WORK            *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT ARCHIVE-REPORT-FILE ASSIGN TO ARCHRPT
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-ARCHRPT-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  ARCHIVE-REPORT-FILE
+002500     RECORDING MODE IS F.
+002600 01  AR-REPORT-LINE              PIC X(133).
+002700 WORKING-STORAGE SECTION.
+002800*****************************************************************
+002900*    FILE STATUS, SWITCHES, AND THE RETENTION WINDOW             *
+003000*****************************************************************
+003100 77  WS-ARCHRPT-STATUS           PIC X(02) VALUE SPACES.
+003200     88  WS-ARCHRPT-OK                     VALUE '00'.
+003300 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003400     88  WS-DB2-EOF                       VALUE 'Y'.
+003500 77  WS-RETENTION-YEARS          PIC 9(03) VALUE 7.
+003600 77  WS-ARCHIVED-COUNT           PIC 9(07) COMP-3 VALUE 0.
+003700 77  WS-ERROR-COUNT              PIC 9(07) COMP-3 VALUE 0.
+003710*****************************************************************
+003720*    CHECKPOINT/RESTART - LETS A RUN THAT ABENDS PART WAY        *
+003730*    THROUGH PICK UP AFTER THE LAST POLICY IT PROCESSED RATHER   *
+003740*    THAN REPROCESSING ALREADY-ARCHIVED POLICIES ON RERUN        *
+003750*****************************************************************
+003760 77  WS-JOBNAME                  PIC X(08) VALUE 'LGARCH01'.
+003770 77  WS-CKPT-LASTKEY             PIC S9(9) COMP VALUE 0.
+003780 77  WS-CKPT-STATUS              PIC X(01) VALUE SPACE.
+003785     88  WS-CKPT-COMPLETE                  VALUE 'C'.
+003786 77  WS-CKPT-RUNDATE             PIC X(10) VALUE SPACES.
+003787 77  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+003788     88  WS-IS-RESTART                     VALUE 'Y'.
+003789 77  WS-CKPT-COMMIT-INTERVAL     PIC 9(04) VALUE 100.
+003789 77  WS-CKPT-COMMIT-COUNT        PIC 9(04) VALUE 0.
+003790 01  WS-RUNDATE-ISO              PIC X(10).
+003795 01  WS-RUNDATE-BREAKDOWN        REDEFINES WS-RUNDATE-ISO.
+003796     05  WS-RDI-YYYY             PIC X(04).
+003797     05  FILLER                  PIC X(01).
+003798     05  WS-RDI-MM               PIC X(02).
+003799     05  FILLER                  PIC X(01).
+003800     05  WS-RDI-DD               PIC X(02).
+003801*****************************************************************
+003900*    RUN DATE AND RETENTION CUTOFF DATE                         *
+004000*****************************************************************
+004100 01  WS-CURRENT-DATE-TIME.
+004200     05  WS-CD-YYYY              PIC 9(04).
+004300     05  WS-CD-MM                PIC 9(02).
+004400     05  WS-CD-DD                PIC 9(02).
+004500     05  FILLER                  PIC X(10).
+004600 01  WS-CUTOFF-YYYYMMDD          PIC 9(08).
+004700 01  WS-CUTOFF-YYYYMMDD-BRKDN    REDEFINES WS-CUTOFF-YYYYMMDD.
+004800     05  WS-CY-YYYY              PIC X(04).
+004900     05  WS-CY-MM                PIC X(02).
+005000     05  WS-CY-DD                PIC X(02).
+005100 01  WS-CUTOFF-DATE-ISO          PIC X(10).
+005200 01  WS-CUTOFF-DATE-BREAKDOWN    REDEFINES WS-CUTOFF-DATE-ISO.
+005300     05  WS-CDI-YYYY             PIC X(04).
+005400     05  FILLER                  PIC X(01).
+005500     05  WS-CDI-MM               PIC X(02).
+005600     05  FILLER                  PIC X(01).
+005700     05  WS-CDI-DD               PIC X(02).
+005900 01  WS-REPORT-DATE.
+006000     05  WS-RD-DD                PIC 9(02).
+006100     05  FILLER                  PIC X(01) VALUE '/'.
+006200     05  WS-RD-MM                PIC 9(02).
+006300     05  FILLER                  PIC X(01) VALUE '/'.
+006400     05  WS-RD-YYYY              PIC 9(04).
+006500*****************************************************************
+006600*    DB2 POLICY ROW SELECTED FOR ARCHIVAL                       *
+006700*****************************************************************
+006800 01  DB2-POLICYNUMBER-INT        PIC S9(9) COMP.
+006900 01  DB2-CUSTOMERNUM-INT         PIC S9(9) COMP.
+007000 01  DB2-POLICYTYPE              PIC X(01).
+007100 01  DB2-EXPIRYDATE              PIC X(10).
+007200*****************************************************************
+007300*    REPORT LINE LAYOUTS                                        *
+007400*****************************************************************
+007500 01  AR-HEADING-1.
+007600     05  FILLER                  PIC X(40) VALUE
+007700         'LG INSURANCE - POLICY ARCHIVAL RUN'.
+007800     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+007900     05  AR-H1-DATE              PIC X(10) VALUE SPACES.
+008000     05  FILLER                  PIC X(73) VALUE SPACES.
+008100 01  AR-DETAIL-LINE.
+008200     05  AR-D-POLICYNUM          PIC 9(10).
+008300     05  FILLER                  PIC X(01) VALUE SPACE.
+008400     05  AR-D-CUSTOMERNUM        PIC 9(10).
+008500     05  FILLER                  PIC X(01) VALUE SPACE.
+008600     05  AR-D-TYPE               PIC X(01).
+008700     05  FILLER                  PIC X(01) VALUE SPACE.
+008800     05  AR-D-EXPIRYDATE         PIC X(10).
+008900     05  FILLER                  PIC X(01) VALUE SPACE.
+009000     05  AR-D-RESULT             PIC X(20).
+009100     05  FILLER                  PIC X(77) VALUE SPACES.
+009200 01  AR-SUMMARY-LINE.
+009300     05  FILLER                  PIC X(20) VALUE SPACES.
+009400     05  AR-S-LABEL              PIC X(30) VALUE
+009500         'POLICIES ARCHIVED'.
+009600     05  AR-S-COUNT              PIC ZZZ,ZZ9.
+009700     05  FILLER                  PIC X(10) VALUE SPACES.
+009800     05  AR-S-LABEL2             PIC X(20) VALUE
+009900         'ARCHIVAL ERRORS'.
+010000     05  AR-S-COUNT2             PIC ZZZ,ZZ9.
+010100     05  FILLER                  PIC X(46) VALUE SPACES.
+010200     EXEC SQL
+010300         INCLUDE SQLCA
+010400     END-EXEC.
+010500     EXEC SQL
+010600         DECLARE ARCHIVE_CURSOR CURSOR FOR
+010700           SELECT POLICYNUMBER, CUSTOMERNUMBER, POLICYTYPE,
+010800                  EXPIRYDATE
+010900             FROM POLICY
+011000            WHERE EXPIRYDATE < :WS-CUTOFF-DATE-ISO
+011010              AND POLICYNUMBER > :WS-CKPT-LASTKEY
+011100            ORDER BY POLICYNUMBER
+011200     END-EXEC.
+011300 LINKAGE SECTION.
+011400 PROCEDURE DIVISION.
+011500*****************************************************************
+011600*    0000-MAINLINE                                              *
+011700*****************************************************************
+011800 0000-MAINLINE SECTION.
+011900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012000     PERFORM 2000-ARCHIVE-ONE THRU 2000-EXIT
+012100         UNTIL WS-DB2-EOF.
+012200     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+012300     GO TO 9999-EXIT.
+012400 0000-MAINLINE-EXIT.
+012500     EXIT.
+012600*****************************************************************
+012700*    1000-INITIALIZE - WORK OUT THE RETENTION CUTOFF DATE        *
+012800*****************************************************************
+012900 1000-INITIALIZE.
+013000     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+013100     MOVE WS-CD-DD   TO WS-RD-DD
+013200     MOVE WS-CD-MM   TO WS-RD-MM
+013300     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+013400     MOVE WS-REPORT-DATE TO AR-H1-DATE.
+013500     COMPUTE WS-CUTOFF-YYYYMMDD =
+013600         (WS-CD-YYYY - WS-RETENTION-YEARS) * 10000
+013700             + (WS-CD-MM * 100) + WS-CD-DD.
+014000     MOVE WS-CY-YYYY TO WS-CDI-YYYY
+014100     MOVE WS-CY-MM   TO WS-CDI-MM
+014200     MOVE WS-CY-DD   TO WS-CDI-DD
+014300     MOVE '-'        TO WS-CUTOFF-DATE-ISO(5:1)
+014400     MOVE '-'        TO WS-CUTOFF-DATE-ISO(8:1).
+014410     MOVE WS-CD-YYYY TO WS-RDI-YYYY
+014420     MOVE WS-CD-MM   TO WS-RDI-MM
+014430     MOVE WS-CD-DD   TO WS-RDI-DD
+014440     MOVE '-'        TO WS-RUNDATE-ISO(5:1)
+014450     MOVE '-'        TO WS-RUNDATE-ISO(8:1).
+014460     PERFORM 1500-ESTABLISH-CHECKPOINT THRU 1500-EXIT.
+014470     IF WS-IS-RESTART
+014480         OPEN EXTEND ARCHIVE-REPORT-FILE
+014490     ELSE
+014495         OPEN OUTPUT ARCHIVE-REPORT-FILE
+014499     END-IF.
+014500     IF NOT WS-ARCHRPT-OK
+014700         DISPLAY 'LGARCH01 - ARCHRPT OPEN FAILED, STATUS='
+014800                 WS-ARCHRPT-STATUS
+014900         GO TO 9999-EXIT
+015000     END-IF.
+015050     IF NOT WS-IS-RESTART
+015100         WRITE AR-REPORT-LINE FROM AR-HEADING-1
+015150     END-IF.
+015200     EXEC SQL
+015300         OPEN ARCHIVE_CURSOR
+015400     END-EXEC.
+015500     IF SQLCODE NOT EQUAL 0
+015600         DISPLAY 'LGARCH01 - CURSOR OPEN FAILED, SQLCODE='
+015700                 SQLCODE
+015800         GO TO 9999-EXIT
+015900     END-IF.
+016000     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+016100 1000-EXIT.
+016200     EXIT.
+016210*****************************************************************
+016220*    1500-ESTABLISH-CHECKPOINT - FIND OR START THIS JOB'S ONE     *
+016230*    IN-FLIGHT BATCHCHECKPOINT ROW, KEYED BY JOBNAME ALONE SO A   *
+016240*    RESTART THAT CROSSES MIDNIGHT STILL FINDS IT. A ROW MARKED   *
+016250*    COMPLETE WITH TODAY'S RUNDATE MEANS TODAY'S RUN ALREADY      *
+016260*    FINISHED - NOTHING MORE TO DO. A ROW MARKED COMPLETE WITH AN *
+016265*    EARLIER RUNDATE IS A NEW DAY'S RUN AND STARTS FRESH. A ROW   *
+016266*    LEFT RUNNING MEANS A PRIOR RUN WAS INTERRUPTED -             *
+016270*    WS-CKPT-LASTKEY PICKS THE CURSOR UP AFTER THE LAST POLICY    *
+016275*    THAT RUN PROCESSED, AND WS-IS-RESTART TELLS 1000-INITIALIZE  *
+016276*    TO EXTEND RATHER THAN OVERWRITE THE REPORT FILE              *
+016280*****************************************************************
+016290 1500-ESTABLISH-CHECKPOINT.
+016300     EXEC SQL
+016310         SELECT LASTKEYPROCESSED, STATUS, RUNDATE
+016320           INTO :WS-CKPT-LASTKEY, :WS-CKPT-STATUS,
+016325                :WS-CKPT-RUNDATE
+016330           FROM BATCHCHECKPOINT
+016340          WHERE JOBNAME = :WS-JOBNAME
+016360     END-EXEC.
+016370     EVALUATE SQLCODE
+016380         WHEN 0
+016385             IF WS-CKPT-COMPLETE AND
+016386                WS-CKPT-RUNDATE EQUAL WS-RUNDATE-ISO
+016400                 DISPLAY 'LGARCH01 - ALREADY COMPLETE FOR '
+016410                         WS-RUNDATE-ISO
+016420                 GO TO 9999-EXIT
+016425             END-IF
+016430             IF WS-CKPT-COMPLETE
+016435                 MOVE 0   TO WS-CKPT-LASTKEY
+016436                 MOVE 'R' TO WS-CKPT-STATUS
+016437                 EXEC SQL
+016438                     UPDATE BATCHCHECKPOINT
+016439                        SET LASTKEYPROCESSED = 0,
+016441                            STATUS = 'R',
+016442                            RUNDATE = :WS-RUNDATE-ISO,
+016443                            CHECKPOINTTIME = CURRENT TIMESTAMP
+016444                      WHERE JOBNAME = :WS-JOBNAME
+016445                 END-EXEC
+016446             ELSE
+016447                 SET WS-IS-RESTART TO TRUE
+016448                 EXEC SQL
+016449                     UPDATE BATCHCHECKPOINT
+016450                        SET RUNDATE = :WS-RUNDATE-ISO,
+016451                            CHECKPOINTTIME = CURRENT TIMESTAMP
+016452                      WHERE JOBNAME = :WS-JOBNAME
+016453                 END-EXEC
+016454             END-IF
+016440         WHEN 100
+016450             MOVE 0   TO WS-CKPT-LASTKEY
+016460             MOVE 'R' TO WS-CKPT-STATUS
+016470             EXEC SQL
+016480                 INSERT INTO BATCHCHECKPOINT
+016490                           ( JOBNAME, RUNDATE, LASTKEYPROCESSED,
+016500                             STATUS, CHECKPOINTTIME )
+016510                    VALUES ( :WS-JOBNAME, :WS-RUNDATE-ISO, 0,
+016520                             'R', CURRENT TIMESTAMP )
+016530             END-EXEC
+016540         WHEN OTHER
+016550             DISPLAY 'LGARCH01 - CKPT LOOKUP FAILED, SQLCODE='
+016560                     SQLCODE
+016570             GO TO 9999-EXIT
+016580     END-EVALUATE.
+016590 1500-EXIT.
+016600     EXIT.
+016300*****************************************************************
+016400*    2000-ARCHIVE-ONE - COPY POLICY AND ITS TYPE-SPECIFIC ROW    *
+016500*    TO THE MATCHING _HISTORY TABLE, THEN DELETE THE LIVE ROWS   *
+016600*****************************************************************
+016700 2000-ARCHIVE-ONE.
+016800     MOVE DB2-POLICYNUMBER-INT TO AR-D-POLICYNUM.
+016900     MOVE DB2-CUSTOMERNUM-INT  TO AR-D-CUSTOMERNUM.
+017000     MOVE DB2-POLICYTYPE       TO AR-D-TYPE.
+017100     MOVE DB2-EXPIRYDATE       TO AR-D-EXPIRYDATE.
+017200     EXEC SQL
+017300         INSERT INTO POLICY_HISTORY
+017400             SELECT * FROM POLICY
+017500              WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+017600     END-EXEC.
+017700     IF SQLCODE NOT EQUAL 0
+017800         MOVE 'ERROR - POLICY COPY' TO AR-D-RESULT
+017900         ADD 1 TO WS-ERROR-COUNT
+018000     ELSE
+018100         EVALUATE DB2-POLICYTYPE
+018200             WHEN 'E'
+018300                 PERFORM ARCHIVE-ENDOWMENT-ROW
+018400             WHEN 'H'
+018500                 PERFORM ARCHIVE-HOUSE-ROW
+018600             WHEN 'M'
+018700                 PERFORM ARCHIVE-MOTOR-ROW
+018800             WHEN 'C'
+018900                 PERFORM ARCHIVE-COMMERCIAL-ROW
+019000             WHEN OTHER
+019100                 MOVE 'ERROR - UNKNOWN TYPE' TO AR-D-RESULT
+019200                 ADD 1 TO WS-ERROR-COUNT
+019300         END-EVALUATE
+019400     END-IF.
+019500     WRITE AR-REPORT-LINE FROM AR-DETAIL-LINE.
+019510     EXEC SQL
+019520         UPDATE BATCHCHECKPOINT
+019530            SET LASTKEYPROCESSED = :DB2-POLICYNUMBER-INT,
+019540                CHECKPOINTTIME = CURRENT TIMESTAMP
+019550          WHERE JOBNAME = :WS-JOBNAME
+019570     END-EXEC.
+019580     ADD 1 TO WS-CKPT-COMMIT-COUNT.
+019585     IF WS-CKPT-COMMIT-COUNT >= WS-CKPT-COMMIT-INTERVAL
+019590         EXEC SQL
+019592             COMMIT
+019594         END-EXEC
+019596         MOVE 0 TO WS-CKPT-COMMIT-COUNT
+019598     END-IF.
+019600     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+019700 2000-EXIT.
+019800     EXIT.
+019900*****************************************************************
+020000*    ARCHIVE-ENDOWMENT-ROW                                      *
+020100*****************************************************************
+020200 ARCHIVE-ENDOWMENT-ROW.
+020300     EXEC SQL
+020400         INSERT INTO ENDOWMENT_HISTORY
+020500             SELECT * FROM ENDOWMENT
+020600              WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+020700     END-EXEC.
+020800     IF SQLCODE NOT EQUAL 0
+020900         MOVE 'ERROR - ENDOW COPY' TO AR-D-RESULT
+021000         ADD 1 TO WS-ERROR-COUNT
+021100     ELSE
+021200         EXEC SQL
+021300             DELETE FROM ENDOWMENT
+021400              WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+021500         END-EXEC
+021600         EXEC SQL
+021700             DELETE FROM POLICY
+021800              WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+021900         END-EXEC
+022000         MOVE 'ARCHIVED' TO AR-D-RESULT
+022100         ADD 1 TO WS-ARCHIVED-COUNT
+022200     END-IF.
+022300     EXIT.
+022400*****************************************************************
+022500*    ARCHIVE-HOUSE-ROW                                          *
+022600*****************************************************************
+022700 ARCHIVE-HOUSE-ROW.
+022800     EXEC SQL
+022900         INSERT INTO HOUSE_HISTORY
+023000             SELECT * FROM HOUSE
+023100              WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+023200     END-EXEC.
+023300     IF SQLCODE NOT EQUAL 0
+023400         MOVE 'ERROR - HOUSE COPY' TO AR-D-RESULT
+023500         ADD 1 TO WS-ERROR-COUNT
+023600     ELSE
+023700         EXEC SQL
+023800             DELETE FROM HOUSE
+023900              WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+024000         END-EXEC
+024100         EXEC SQL
+024200             DELETE FROM POLICY
+024300              WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+024400         END-EXEC
+024500         MOVE 'ARCHIVED' TO AR-D-RESULT
+024600         ADD 1 TO WS-ARCHIVED-COUNT
+024700     END-IF.
+024800     EXIT.
+024900*****************************************************************
+025000*    ARCHIVE-MOTOR-ROW                                          *
+025100*****************************************************************
+025200 ARCHIVE-MOTOR-ROW.
+025300     EXEC SQL
+025400         INSERT INTO MOTOR_HISTORY
+025500             SELECT * FROM MOTOR
+025600              WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+025700     END-EXEC.
+025800     IF SQLCODE NOT EQUAL 0
+025900         MOVE 'ERROR - MOTOR COPY' TO AR-D-RESULT
+026000         ADD 1 TO WS-ERROR-COUNT
+026100     ELSE
+026200         EXEC SQL
+026300             DELETE FROM MOTOR
+026400              WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+026500         END-EXEC
+026600         EXEC SQL
+026700             DELETE FROM POLICY
+026800              WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+026900         END-EXEC
+027000         MOVE 'ARCHIVED' TO AR-D-RESULT
+027100         ADD 1 TO WS-ARCHIVED-COUNT
+027200     END-IF.
+027300     EXIT.
+027400*****************************************************************
+027500*    ARCHIVE-COMMERCIAL-ROW                                     *
+027600*****************************************************************
+027700 ARCHIVE-COMMERCIAL-ROW.
+027800     EXEC SQL
+027900         INSERT INTO COMMERCIAL_HISTORY
+028000             SELECT * FROM COMMERCIAL
+028100              WHERE PolicyNumber = :DB2-POLICYNUMBER-INT
+028200     END-EXEC.
+028300     IF SQLCODE NOT EQUAL 0
+028400         MOVE 'ERROR - COMM COPY' TO AR-D-RESULT
+028500         ADD 1 TO WS-ERROR-COUNT
+028600     ELSE
+028700         EXEC SQL
+028800             DELETE FROM COMMERCIAL
+028900              WHERE PolicyNumber = :DB2-POLICYNUMBER-INT
+029000         END-EXEC
+029100         EXEC SQL
+029200             DELETE FROM POLICY
+029300              WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+029400         END-EXEC
+029500         MOVE 'ARCHIVED' TO AR-D-RESULT
+029600         ADD 1 TO WS-ARCHIVED-COUNT
+029700     END-IF.
+029800     EXIT.
+029900*****************************************************************
+030000*    3000-READ-DB2 - NEXT ARCHIVE CURSOR ROW                    *
+030100*****************************************************************
+030200 3000-READ-DB2.
+030300     EXEC SQL
+030400         FETCH ARCHIVE_CURSOR
+030500           INTO :DB2-POLICYNUMBER-INT, :DB2-CUSTOMERNUM-INT,
+030600                :DB2-POLICYTYPE, :DB2-EXPIRYDATE
+030700     END-EXEC.
+030800     EVALUATE SQLCODE
+030900         WHEN 0
+031000             CONTINUE
+031100         WHEN 100
+031200             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+031300         WHEN OTHER
+031400             DISPLAY 'LGARCH01 - CURSOR FETCH ERROR, SQLCODE='
+031500                     SQLCODE
+031600             GO TO 9999-EXIT
+031700     END-EVALUATE.
+031800 3000-EXIT.
+031900     EXIT.
+032000*****************************************************************
+032100*    8000-FINALIZE - WRITE SUMMARY COUNTS AND CLOSE UP           *
+032200*****************************************************************
+032300 8000-FINALIZE.
+032400     EXEC SQL
+032500         CLOSE ARCHIVE_CURSOR
+032600     END-EXEC.
+032610     EXEC SQL
+032620         UPDATE BATCHCHECKPOINT
+032630            SET STATUS = 'C',
+032640                CHECKPOINTTIME = CURRENT TIMESTAMP
+032650          WHERE JOBNAME = :WS-JOBNAME
+032670     END-EXEC.
+032680     EXEC SQL
+032685         COMMIT
+032690     END-EXEC.
+032700     MOVE WS-ARCHIVED-COUNT TO AR-S-COUNT.
+032800     MOVE WS-ERROR-COUNT   TO AR-S-COUNT2.
+032900     WRITE AR-REPORT-LINE FROM AR-SUMMARY-LINE.
+033000     CLOSE ARCHIVE-REPORT-FILE.
+033100 8000-EXIT.
+033200     EXIT.
+033300*****************************************************************
+033400*    9999-EXIT - COMMON PROGRAM EXIT POINT                      *
+033500*****************************************************************
+033600 9999-EXIT.
+033700     STOP RUN.

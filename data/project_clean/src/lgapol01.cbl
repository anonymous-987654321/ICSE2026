@@ -1,3 +1,4 @@
+       PROCESS SQL
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LGAPOL01.
        ENVIRONMENT DIVISION.
@@ -24,11 +25,18 @@
            03 EM-VARIABLE              PIC X(21) VALUE SPACES.
        01  CA-ERROR-MSG.
            03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
-           03 CA-DATA                  PIC X(90) VALUE SPACES.
+           03 CA-DATA                  PIC X(260) VALUE SPACES.
        01  LGAPDB01                    PIC X(8)  VALUE 'LGAPDB01'.
        01  WS-COMMAREA-LENGTHS.
            03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +28.
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+       77  EL-PROGRAM                  PIC X(8)  VALUE 'LGAPOL01'.
+       77  EL-TASKNUM-INT              PIC S9(9) COMP.
+       01  WS-START-ABSTIME            PIC S9(8) COMP VALUE +0.
+       01  WS-ELAPSED-MS               PIC S9(8) COMP VALUE +0.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
        LINKAGE SECTION.
        01  DFHCOMMAREA.
              Copy LGCMAREA.
@@ -39,6 +47,8 @@
            MOVE EIBTRMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
            MOVE EIBCALEN TO WS-CALEN.
+           EXEC CICS ASKTIME ABSTIME(WS-START-ABSTIME)
+           END-EXEC.
            IF EIBCALEN IS EQUAL TO ZERO
                MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
                PERFORM WRITE-ERROR-MESSAGE
@@ -48,6 +58,7 @@
            SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
            ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
            IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             PERFORM LOG-COMMAREA-REJECT
              MOVE '98' TO CA-RETURN-CODE
              EXEC CICS RETURN END-EXEC
            END-IF
@@ -55,10 +66,59 @@
                 Commarea(DFHCOMMAREA)
                 LENGTH(32500)
            END-EXEC.
+           PERFORM LOG-TRANSACTION-TIMING.
            EXEC CICS RETURN END-EXEC.
        MAINLINE-EXIT.
            EXIT.
+       LOG-TRANSACTION-TIMING.
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           COMPUTE WS-ELAPSED-MS = ABS-TIME - WS-START-ABSTIME
+           EXEC SQL
+             INSERT INTO TRANSACTIONLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         RETURNCODE,
+                         ELAPSEDMS,
+                         LOGTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         :CA-RETURN-CODE,
+                         :WS-ELAPSED-MS,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
+       LOG-ERROR-HISTORY.
+           MOVE WS-TASKNUM TO EL-TASKNUM-INT
+           EXEC SQL
+             INSERT INTO ERRORLOG
+                       ( PROGRAMNAME,
+                         TRANSID,
+                         TERMID,
+                         TASKNUM,
+                         CUSTOMERNUM,
+                         POLICYNUM,
+                         SQLREQ,
+                         SQLCODE,
+                         ERRORTIME )
+                VALUES ( :EL-PROGRAM,
+                         :WS-TRANSID,
+                         :WS-TERMID,
+                         :EL-TASKNUM-INT,
+                         SPACES,
+                         SPACES,
+                         SPACES,
+                         0,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.
        WRITE-ERROR-MESSAGE.
+           PERFORM LOG-ERROR-HISTORY
            EXEC CICS ASKTIME ABSTIME(ABS-TIME)
            END-EXEC
            EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
@@ -72,14 +132,14 @@
                      LENGTH(LENGTH OF ERROR-MSG)
            END-EXEC.
            IF EIBCALEN > 0 THEN
-             IF EIBCALEN < 91 THEN
+             IF EIBCALEN < 261 THEN
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
                END-EXEC
              ELSE
-               MOVE DFHCOMMAREA(1:90) TO CA-DATA
+               MOVE DFHCOMMAREA(1:260) TO CA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
@@ -87,3 +147,14 @@
              END-IF
            END-IF.
            EXIT.
+       LOG-COMMAREA-REJECT.
+           EXEC SQL
+             INSERT INTO COMMAREJECT
+                       ( ProgramName, TransId, TermId, TaskNum,
+                         RequestId, CalenReceived, CalenRequired,
+                         RejectTime )
+                VALUES ( 'LGAPOL01', :WS-TRANSID, :WS-TERMID,
+                         :WS-TASKNUM, CA-REQUEST-ID, :WS-CALEN,
+                         :WS-REQUIRED-CA-LEN, CURRENT TIMESTAMP )
+           END-EXEC.
+           EXIT.

@@ -0,0 +1,328 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGBDX01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        REGULATORY BORDEREAU EXTRACT - FOR EACH POLICY
+000701                 WRITTEN IN THE PRIOR CALENDAR MONTH, JOINS POLICY
+000702                 TO ITS TYPE-SPECIFIC CHILD ROW (ENDOWMENT, HOUSE,
+000703                 MOTOR OR COMMERCIAL) AND WRITES ONE FLAT EXTRACT
+000704                 LINE PER POLICY FOR SUBMISSION TO THE REGULATOR.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE      INIT   DESCRIPTION                               *
+001100*    08/09/26  LGIT   INITIAL VERSION                           *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT BORDEREAU-EXTRACT-FILE ASSIGN TO BDXRPT
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-BDXRPT-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  BORDEREAU-EXTRACT-FILE
+002500     RECORDING MODE IS F.
+002600 01  BX-REPORT-LINE              PIC X(133).
+002700 WORKING-STORAGE SECTION.
+002800*****************************************************************
+002900*    FILE STATUS AND SWITCHES                                  *
+003000*****************************************************************
+003100 77  WS-BDXRPT-STATUS            PIC X(02) VALUE SPACES.
+003200     88  WS-BDXRPT-OK                      VALUE '00'.
+003300 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003400     88  WS-DB2-EOF                        VALUE 'Y'.
+003500 77  WS-LINE-COUNT               PIC 9(07) COMP-3 VALUE 0.
+003600*****************************************************************
+003700*    RUN DATE AND THE PRIOR-CALENDAR-MONTH EXTRACT PERIOD        *
+003800*****************************************************************
+003900 01  WS-CURRENT-DATE-TIME.
+004000     05  WS-CD-YYYY              PIC 9(04).
+004100     05  WS-CD-MM                PIC 9(02).
+004200     05  WS-CD-DD                PIC 9(02).
+004300     05  FILLER                  PIC X(10).
+004400 01  WS-REPORT-DATE.
+004500     05  WS-RD-DD                PIC 9(02).
+004600     05  FILLER                  PIC X(01) VALUE '/'.
+004700     05  WS-RD-MM                PIC 9(02).
+004800     05  FILLER                  PIC X(01) VALUE '/'.
+004900     05  WS-RD-YYYY              PIC 9(04).
+005000 01  WS-THIS-MONTH-1ST           PIC 9(08).
+005100 01  WS-THIS-MONTH-1ST-INTEGER   PIC S9(09) COMP.
+005200 01  WS-PRIOR-MONTH-INTEGER      PIC S9(09) COMP.
+005300 01  WS-PRIOR-MONTH-DATE         PIC 9(08).
+005400 01  WS-PRIOR-MONTH-BRKDN        REDEFINES WS-PRIOR-MONTH-DATE.
+005500     05  WS-PML-YYYY             PIC 9(04).
+005600     05  WS-PML-MM               PIC 9(02).
+005700     05  WS-PML-DD               PIC 9(02).
+005800 01  WS-PERIOD-START-ISO         PIC X(10).
+005900 01  WS-PERIOD-START-BRKDN       REDEFINES WS-PERIOD-START-ISO.
+006000     05  WS-PS-YYYY              PIC X(04).
+006100     05  FILLER                  PIC X(01).
+006200     05  WS-PS-MM                PIC X(02).
+006300     05  FILLER                  PIC X(01).
+006400     05  WS-PS-DD                PIC X(02).
+006500 01  WS-PERIOD-END-ISO           PIC X(10).
+006600 01  WS-PERIOD-END-BRKDN         REDEFINES WS-PERIOD-END-ISO.
+006700     05  WS-PE-YYYY              PIC X(04).
+006800     05  FILLER                  PIC X(01).
+006900     05  WS-PE-MM                PIC X(02).
+007000     05  FILLER                  PIC X(01).
+007100     05  WS-PE-DD                PIC X(02).
+007200*****************************************************************
+007300*    DB2 BORDEREAU ROW - ONE ROW PER POLICY, POLICY JOINED TO    *
+007400*    WHICHEVER CHILD TABLE ITS POLICYTYPE POINTS AT. DB2-RISK-   *
+007500*    VALUE-INT CARRIES SUMASSURED FOR ENDOWMENT, VALUE FOR HOUSE *
+007600*    AND MOTOR, AND THE SUM OF THE FOUR PERIL PREMIUMS FOR       *
+007700*    COMMERCIAL, WHICH HAS NO SINGLE SUM-INSURED FIGURE.         *
+007800*****************************************************************
+007900 01  DB2-POLICYNUM-INT           PIC S9(9) COMP.
+008000 01  DB2-POLICYTYPE              PIC X(01).
+008100 01  DB2-CUSTOMERNUM-INT         PIC S9(9) COMP.
+008200 01  DB2-ISSUEDATE               PIC X(10).
+008300 01  DB2-EXPIRYDATE              PIC X(10).
+008400 01  DB2-PAYMENT-INT             PIC S9(9)V99 COMP-3.
+008500 01  DB2-IPTAMOUNT-INT           PIC S9(9)V99 COMP-3.
+008600 01  DB2-BROKERID-INT            PIC S9(9) COMP.
+008700 01  DB2-RISKVALUE-INT           PIC S9(9)V99 COMP-3.
+008800*****************************************************************
+008900*    REPORT LINE LAYOUTS                                       *
+009000*****************************************************************
+009100 01  BX-HEADING-1.
+009200     05  FILLER                  PIC X(39) VALUE
+009300         'LG INSURANCE - REGULATORY BORDEREAU EXTRACT'.
+009400     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+009500     05  BX-H1-DATE              PIC X(10) VALUE SPACES.
+009600     05  FILLER                  PIC X(74) VALUE SPACES.
+009700 01  BX-HEADING-2.
+009800     05  FILLER                  PIC X(11) VALUE ' PERIOD    '.
+009900     05  BX-H2-START             PIC X(10) VALUE SPACES.
+010000     05  FILLER                  PIC X(4)  VALUE ' TO '.
+010100     05  BX-H2-END               PIC X(10) VALUE SPACES.
+010200     05  FILLER                  PIC X(98) VALUE SPACES.
+010300 01  BX-HEADING-3.
+010400     05  FILLER   PIC X(12) VALUE 'POLICYNUM   '.
+010500     05  FILLER   PIC X(05) VALUE 'TYPE '.
+010600     05  FILLER   PIC X(12) VALUE 'CUSTOMER    '.
+010700     05  FILLER   PIC X(12) VALUE 'ISSUED      '.
+010800     05  FILLER   PIC X(12) VALUE 'EXPIRES     '.
+010900     05  FILLER   PIC X(14) VALUE 'PREMIUM       '.
+011000     05  FILLER   PIC X(12) VALUE 'IPT         '.
+011100     05  FILLER   PIC X(10) VALUE 'BROKERID  '.
+011200     05  FILLER   PIC X(14) VALUE 'RISK VALUE    '.
+011300     05  FILLER                  PIC X(08) VALUE SPACES.
+011400 01  BX-DETAIL-LINE.
+011500     05  BX-D-POLICYNUM          PIC Z(9)9.
+011600     05  FILLER                  PIC X(02) VALUE SPACES.
+011700     05  BX-D-TYPE               PIC X(04).
+011800     05  FILLER                  PIC X(01) VALUE SPACE.
+011900     05  BX-D-CUSTOMER           PIC Z(8)9.
+012000     05  FILLER                  PIC X(02) VALUE SPACES.
+012100     05  BX-D-ISSUED             PIC X(10).
+012200     05  FILLER                  PIC X(02) VALUE SPACES.
+012300     05  BX-D-EXPIRES            PIC X(10).
+012400     05  FILLER                  PIC X(02) VALUE SPACES.
+012500     05  BX-D-PREMIUM            PIC Z,ZZZ,ZZ9.99.
+012600     05  FILLER                  PIC X(02) VALUE SPACES.
+012700     05  BX-D-IPT                PIC ZZ,ZZ9.99.
+012800     05  FILLER                  PIC X(02) VALUE SPACES.
+012900     05  BX-D-BROKERID           PIC Z(8)9.
+013000     05  FILLER                  PIC X(02) VALUE SPACES.
+013100     05  BX-D-RISKVALUE          PIC Z,ZZZ,ZZ9.99.
+013200     05  FILLER                  PIC X(08) VALUE SPACES.
+013300 01  BX-SUMMARY-LINE.
+013400     05  FILLER                  PIC X(20) VALUE SPACES.
+013500     05  BX-S-LABEL              PIC X(36) VALUE
+013600         'POLICIES EXTRACTED THIS PERIOD'.
+013700     05  BX-S-COUNT              PIC ZZZ,ZZ9.
+013800     05  FILLER                  PIC X(70) VALUE SPACES.
+013900     EXEC SQL
+014000         INCLUDE SQLCA
+014100     END-EXEC.
+014200*    FOUR LEGS UNIONED TOGETHER, ONE PER POLICYTYPE, EACH JOINING
+014300*    POLICY TO ITS OWN CHILD TABLE - THE SAME JOIN LGUPDB01/
+014400*    LGIPDB01 ALREADY USE TO FETCH A POLICY'S TYPE-SPECIFIC ROW.
+014500     EXEC SQL
+014600         DECLARE BORDEREAU_CURSOR CURSOR FOR
+014700           SELECT POLICY.POLICYNUMBER,  POLICY.POLICYTYPE,
+014800                  POLICY.CUSTOMERNUMBER,
+014900                  POLICY.ISSUEDATE,      POLICY.EXPIRYDATE,
+015000                  POLICY.PAYMENT,        POLICY.IPTAMOUNT,
+015100                  POLICY.BROKERID,       ENDOWMENT.SUMASSURED
+015200             FROM POLICY, ENDOWMENT
+015300            WHERE POLICY.POLICYNUMBER = ENDOWMENT.POLICYNUMBER
+015400              AND POLICY.ISSUEDATE BETWEEN :WS-PERIOD-START-ISO
+015500                                        AND :WS-PERIOD-END-ISO
+015600           UNION ALL
+015700           SELECT POLICY.POLICYNUMBER,  POLICY.POLICYTYPE,
+015800                  POLICY.CUSTOMERNUMBER,
+015900                  POLICY.ISSUEDATE,      POLICY.EXPIRYDATE,
+016000                  POLICY.PAYMENT,        POLICY.IPTAMOUNT,
+016100                  POLICY.BROKERID,       HOUSE.VALUE
+016200             FROM POLICY, HOUSE
+016300            WHERE POLICY.POLICYNUMBER = HOUSE.POLICYNUMBER
+016400              AND POLICY.ISSUEDATE BETWEEN :WS-PERIOD-START-ISO
+016500                                        AND :WS-PERIOD-END-ISO
+016600           UNION ALL
+016700           SELECT POLICY.POLICYNUMBER,  POLICY.POLICYTYPE,
+016800                  POLICY.CUSTOMERNUMBER,
+016900                  POLICY.ISSUEDATE,      POLICY.EXPIRYDATE,
+017000                  POLICY.PAYMENT,        POLICY.IPTAMOUNT,
+017100                  POLICY.BROKERID,       MOTOR.VALUE
+017200             FROM POLICY, MOTOR
+017300            WHERE POLICY.POLICYNUMBER = MOTOR.POLICYNUMBER
+017400              AND POLICY.ISSUEDATE BETWEEN :WS-PERIOD-START-ISO
+017500                                        AND :WS-PERIOD-END-ISO
+017600           UNION ALL
+017700           SELECT POLICY.POLICYNUMBER,  POLICY.POLICYTYPE,
+017800                  POLICY.CUSTOMERNUMBER,
+017900                  POLICY.ISSUEDATE,      POLICY.EXPIRYDATE,
+018000                  POLICY.PAYMENT,        POLICY.IPTAMOUNT,
+018100                  POLICY.BROKERID,
+018200                  COMMERCIAL.FIREPREMIUM + COMMERCIAL.CRIMEPREMIUM
+018300                  + COMMERCIAL.FLOODPREMIUM
+018400                  + COMMERCIAL.WEATHERPREMIUM
+018500             FROM POLICY, COMMERCIAL
+018600            WHERE POLICY.POLICYNUMBER = COMMERCIAL.POLICYNUMBER
+018700              AND POLICY.ISSUEDATE BETWEEN :WS-PERIOD-START-ISO
+018800                                        AND :WS-PERIOD-END-ISO
+018900            ORDER BY 1
+019000     END-EXEC.
+019100 LINKAGE SECTION.
+019200 PROCEDURE DIVISION.
+019300*****************************************************************
+019400*    0000-MAINLINE                                             *
+019500*****************************************************************
+019600 0000-MAINLINE SECTION.
+019700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+019800     PERFORM 2000-EXTRACT-LINE THRU 2000-EXIT
+019900         UNTIL WS-DB2-EOF.
+020000     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+020100     GO TO 9999-EXIT.
+020200 0000-MAINLINE-EXIT.
+020300     EXIT.
+020400*****************************************************************
+020500*    1000-INITIALIZE - WORK OUT THE PRIOR-MONTH EXTRACT PERIOD,  *
+020600*    OPEN THE REPORT, PRIME THE CURSOR                          *
+020700*****************************************************************
+020800 1000-INITIALIZE.
+020900     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+021000     MOVE WS-CD-DD   TO WS-RD-DD
+021100     MOVE WS-CD-MM   TO WS-RD-MM
+021200     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+021300     MOVE WS-REPORT-DATE TO BX-H1-DATE.
+021400     MOVE WS-CD-YYYY TO WS-THIS-MONTH-1ST(1:4)
+021500     MOVE WS-CD-MM   TO WS-THIS-MONTH-1ST(5:2)
+021600     MOVE 1          TO WS-THIS-MONTH-1ST(7:2).
+021700     MOVE FUNCTION INTEGER-OF-DATE(WS-THIS-MONTH-1ST)
+021800         TO WS-THIS-MONTH-1ST-INTEGER.
+021900     COMPUTE WS-PRIOR-MONTH-INTEGER =
+022000         WS-THIS-MONTH-1ST-INTEGER - 1.
+022100     MOVE FUNCTION DATE-OF-INTEGER(WS-PRIOR-MONTH-INTEGER)
+022200         TO WS-PRIOR-MONTH-DATE.
+022300     MOVE WS-PML-YYYY TO WS-PE-YYYY
+022400     MOVE WS-PML-MM   TO WS-PE-MM
+022500     MOVE WS-PML-DD   TO WS-PE-DD
+022600     MOVE '-'         TO WS-PERIOD-END-ISO(5:1)
+022700     MOVE '-'         TO WS-PERIOD-END-ISO(8:1).
+022800     MOVE WS-PML-YYYY TO WS-PS-YYYY
+022900     MOVE WS-PML-MM   TO WS-PS-MM
+023000     MOVE '01'        TO WS-PS-DD
+023100     MOVE '-'         TO WS-PERIOD-START-ISO(5:1)
+023200     MOVE '-'         TO WS-PERIOD-START-ISO(8:1).
+023300     MOVE WS-PERIOD-START-ISO TO BX-H2-START.
+023400     MOVE WS-PERIOD-END-ISO   TO BX-H2-END.
+023500     OPEN OUTPUT BORDEREAU-EXTRACT-FILE.
+023600     IF NOT WS-BDXRPT-OK
+023700         DISPLAY 'LGBDX01 - BDXRPT OPEN FAILED, STATUS='
+023800                 WS-BDXRPT-STATUS
+023900         GO TO 9999-EXIT
+024000     END-IF.
+024100     WRITE BX-REPORT-LINE FROM BX-HEADING-1.
+024200     WRITE BX-REPORT-LINE FROM BX-HEADING-2.
+024300     WRITE BX-REPORT-LINE FROM BX-HEADING-3.
+024400     EXEC SQL
+024500         OPEN BORDEREAU_CURSOR
+024600     END-EXEC.
+024700     IF SQLCODE NOT EQUAL 0
+024800         DISPLAY 'LGBDX01 - CURSOR OPEN FAILED, SQLCODE='
+024900                 SQLCODE
+025000         GO TO 9999-EXIT
+025100     END-IF.
+025200     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+025300 1000-EXIT.
+025400     EXIT.
+025500*****************************************************************
+025600*    2000-EXTRACT-LINE - ONE BORDEREAU LINE PER POLICY           *
+025700*****************************************************************
+025800 2000-EXTRACT-LINE.
+025900     MOVE DB2-POLICYNUM-INT   TO BX-D-POLICYNUM.
+026000     EVALUATE DB2-POLICYTYPE
+026100         WHEN 'E'
+026200             MOVE 'ENDW' TO BX-D-TYPE
+026300         WHEN 'H'
+026400             MOVE 'HOUS' TO BX-D-TYPE
+026500         WHEN 'M'
+026600             MOVE 'MOTR' TO BX-D-TYPE
+026700         WHEN 'C'
+026800             MOVE 'COMM' TO BX-D-TYPE
+026900         WHEN OTHER
+027000             MOVE SPACES TO BX-D-TYPE
+027100     END-EVALUATE.
+027200     MOVE DB2-CUSTOMERNUM-INT TO BX-D-CUSTOMER.
+027300     MOVE DB2-ISSUEDATE       TO BX-D-ISSUED.
+027400     MOVE DB2-EXPIRYDATE      TO BX-D-EXPIRES.
+027500     MOVE DB2-PAYMENT-INT     TO BX-D-PREMIUM.
+027600     MOVE DB2-IPTAMOUNT-INT   TO BX-D-IPT.
+027700     MOVE DB2-BROKERID-INT    TO BX-D-BROKERID.
+027800     MOVE DB2-RISKVALUE-INT   TO BX-D-RISKVALUE.
+027900     WRITE BX-REPORT-LINE FROM BX-DETAIL-LINE.
+028000     ADD 1 TO WS-LINE-COUNT.
+028100     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+028200 2000-EXIT.
+028300     EXIT.
+028400*****************************************************************
+028500*    3000-READ-DB2 - NEXT BORDEREAU CURSOR ROW                   *
+028600*****************************************************************
+028700 3000-READ-DB2.
+028800     EXEC SQL
+028900         FETCH BORDEREAU_CURSOR
+029000           INTO :DB2-POLICYNUM-INT,   :DB2-POLICYTYPE,
+029100                :DB2-CUSTOMERNUM-INT,
+029200                :DB2-ISSUEDATE,       :DB2-EXPIRYDATE,
+029300                :DB2-PAYMENT-INT,     :DB2-IPTAMOUNT-INT,
+029400                :DB2-BROKERID-INT,    :DB2-RISKVALUE-INT
+029500     END-EXEC.
+029600     EVALUATE SQLCODE
+029700         WHEN 0
+029800             CONTINUE
+029900         WHEN 100
+030000             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+030100         WHEN OTHER
+030200             DISPLAY 'LGBDX01 - CURSOR FETCH ERROR, SQLCODE='
+030300                     SQLCODE
+030400             GO TO 9999-EXIT
+030500     END-EVALUATE.
+030600 3000-EXIT.
+030700     EXIT.
+030800*****************************************************************
+030900*    8000-FINALIZE - WRITE SUMMARY LINE AND CLOSE                *
+031000*****************************************************************
+031100 8000-FINALIZE.
+031200     EXEC SQL
+031300         CLOSE BORDEREAU_CURSOR
+031400     END-EXEC.
+031500     MOVE WS-LINE-COUNT             TO BX-S-COUNT.
+031600     WRITE BX-REPORT-LINE FROM BX-SUMMARY-LINE.
+031700     CLOSE BORDEREAU-EXTRACT-FILE.
+031800 8000-EXIT.
+031900     EXIT.
+032000*****************************************************************
+032100*    9999-EXIT - COMMON PROGRAM EXIT POINT                      *
+032200*****************************************************************
+032300 9999-EXIT.
+032400     STOP RUN.

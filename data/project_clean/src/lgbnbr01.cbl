@@ -0,0 +1,214 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGBNBR01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        DAILY NEW BUSINESS REPORT BY POLICY TYPE.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE      INIT   DESCRIPTION                               *
+001100*    08/09/26  LGIT   INITIAL VERSION                           *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT NEWBUS-REPORT-FILE ASSIGN TO NBSRPT
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-NBSRPT-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  NEWBUS-REPORT-FILE
+002500     RECORDING MODE IS F.
+002600 01  NR-REPORT-LINE              PIC X(133).
+002700 WORKING-STORAGE SECTION.
+002800*****************************************************************
+002900*    FILE STATUS AND SWITCHES                                  *
+003000*****************************************************************
+003100 77  WS-NBSRPT-STATUS            PIC X(02) VALUE SPACES.
+003200     88  WS-NBSRPT-OK                      VALUE '00'.
+003300 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003400     88  WS-DB2-EOF                        VALUE 'Y'.
+003500*****************************************************************
+003600*    RUN DATE                                                  *
+003700*****************************************************************
+003800 01  WS-CURRENT-DATE-TIME.
+003900     05  WS-CD-YYYY              PIC 9(04).
+004000     05  WS-CD-MM                PIC 9(02).
+004100     05  WS-CD-DD                PIC 9(02).
+004200     05  FILLER                  PIC X(10).
+004300 01  WS-RUN-DATE-ISO.
+004301     05  WS-RDI-YYYY             PIC 9(04).
+004302     05  FILLER                  PIC X(01) VALUE '-'.
+004303     05  WS-RDI-MM               PIC 9(02).
+004304     05  FILLER                  PIC X(01) VALUE '-'.
+004305     05  WS-RDI-DD               PIC 9(02).
+004400 01  WS-REPORT-DATE.
+004500     05  WS-RD-DD                PIC 9(02).
+004600     05  FILLER                  PIC X(01) VALUE '/'.
+004700     05  WS-RD-MM                PIC 9(02).
+004800     05  FILLER                  PIC X(01) VALUE '/'.
+004900     05  WS-RD-YYYY              PIC 9(04).
+005000*****************************************************************
+005100*    DB2 POLICY ROW AND ACCUMULATORS PER TYPE                  *
+005200*****************************************************************
+005300 01  DB2-POLICYTYPE              PIC X(01).
+005400 01  DB2-PAYMENT-INT             PIC S9(9) COMP.
+005500 01  WS-TYPE-COUNTS.
+005600     05  WS-END-COUNT            PIC 9(07) COMP-3 VALUE 0.
+005700     05  WS-HOU-COUNT            PIC 9(07) COMP-3 VALUE 0.
+005800     05  WS-MOT-COUNT            PIC 9(07) COMP-3 VALUE 0.
+005900     05  WS-COM-COUNT            PIC 9(07) COMP-3 VALUE 0.
+006000 01  WS-TYPE-PAYMENTS.
+006100     05  WS-END-PAYMENT          PIC S9(09)V99 COMP-3 VALUE 0.
+006200     05  WS-HOU-PAYMENT          PIC S9(09)V99 COMP-3 VALUE 0.
+006300     05  WS-MOT-PAYMENT          PIC S9(09)V99 COMP-3 VALUE 0.
+006400     05  WS-COM-PAYMENT          PIC S9(09)V99 COMP-3 VALUE 0.
+006500*****************************************************************
+006600*    REPORT LINE LAYOUTS                                       *
+006700*****************************************************************
+006800 01  RR-HEADING-1.
+006900     05  FILLER                  PIC X(40) VALUE
+007000         'LG INSURANCE - DAILY NEW BUSINESS REPORT'.
+007100     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+007200     05  RR-H1-DATE              PIC X(10) VALUE SPACES.
+007300     05  FILLER                  PIC X(73) VALUE SPACES.
+007400 01  RR-HEADING-2.
+007410     05  FILLER   PIC X(16) VALUE 'POLICY TYPE     '.
+007420     05  FILLER   PIC X(10) VALUE 'COUNT     '.
+007430     05  FILLER   PIC X(16) VALUE 'TOTAL PAYMENT   '.
+007800     05  FILLER                  PIC X(91) VALUE SPACES.
+007900 01  RR-DETAIL-LINE.
+008000     05  RR-D-TYPE               PIC X(16) VALUE SPACES.
+008100     05  RR-D-COUNT              PIC ZZZ,ZZ9.
+008200     05  FILLER                  PIC X(07) VALUE SPACES.
+008300     05  RR-D-PAYMENT            PIC Z,ZZZ,ZZ9.99.
+008400     05  FILLER                  PIC X(80) VALUE SPACES.
+008500     EXEC SQL
+008600         INCLUDE SQLCA
+008700     END-EXEC.
+008800     EXEC SQL
+008900         DECLARE NEWBUS_CURSOR CURSOR FOR
+009000           SELECT POLICYTYPE, PAYMENT
+009100             FROM POLICY
+009200            WHERE ISSUEDATE = :WS-RUN-DATE-ISO
+009300     END-EXEC.
+009400 LINKAGE SECTION.
+009500 PROCEDURE DIVISION.
+009600*****************************************************************
+009700*    0000-MAINLINE                                             *
+009800*****************************************************************
+009900 0000-MAINLINE SECTION.
+010000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010100     PERFORM 2000-ACCUMULATE-POLICY THRU 2000-EXIT
+010200         UNTIL WS-DB2-EOF.
+010300     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+010400     GO TO 9999-EXIT.
+010500 0000-MAINLINE-EXIT.
+010600     EXIT.
+010700*****************************************************************
+010800*    1000-INITIALIZE - OPEN REPORT, PRIME CURSOR                *
+010900*****************************************************************
+011000 1000-INITIALIZE.
+011100     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+011200     MOVE WS-CD-DD   TO WS-RD-DD
+011300     MOVE WS-CD-MM   TO WS-RD-MM
+011400     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+011500     MOVE WS-REPORT-DATE TO RR-H1-DATE.
+011650     MOVE WS-CD-YYYY TO WS-RDI-YYYY
+011660     MOVE WS-CD-MM   TO WS-RDI-MM
+011670     MOVE WS-CD-DD   TO WS-RDI-DD.
+011700     OPEN OUTPUT NEWBUS-REPORT-FILE.
+011800     IF NOT WS-NBSRPT-OK
+011900         DISPLAY 'LGBNBR01 - NBSRPT OPEN FAILED, STATUS='
+012000                 WS-NBSRPT-STATUS
+012100         GO TO 9999-EXIT
+012200     END-IF.
+012300     WRITE NR-REPORT-LINE FROM RR-HEADING-1.
+012400     WRITE NR-REPORT-LINE FROM RR-HEADING-2.
+012500     EXEC SQL
+012600         OPEN NEWBUS_CURSOR
+012700     END-EXEC.
+012800     IF SQLCODE NOT EQUAL 0
+012900         DISPLAY 'LGBNBR01 - CURSOR OPEN FAILED, SQLCODE='
+013000                 SQLCODE
+013100         GO TO 9999-EXIT
+013200     END-IF.
+013300     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+013400 1000-EXIT.
+013500     EXIT.
+013600*****************************************************************
+013700*    2000-ACCUMULATE-POLICY - TOTAL COUNT/PAYMENT BY TYPE       *
+013800*****************************************************************
+013900 2000-ACCUMULATE-POLICY.
+014000     EVALUATE DB2-POLICYTYPE
+014100         WHEN 'E'
+014200             ADD 1 TO WS-END-COUNT
+014300             ADD DB2-PAYMENT-INT TO WS-END-PAYMENT
+014400         WHEN 'H'
+014500             ADD 1 TO WS-HOU-COUNT
+014600             ADD DB2-PAYMENT-INT TO WS-HOU-PAYMENT
+014700         WHEN 'M'
+014800             ADD 1 TO WS-MOT-COUNT
+014900             ADD DB2-PAYMENT-INT TO WS-MOT-PAYMENT
+015000         WHEN 'C'
+015100             ADD 1 TO WS-COM-COUNT
+015200             ADD DB2-PAYMENT-INT TO WS-COM-PAYMENT
+015300     END-EVALUATE.
+015400     PERFORM 3000-READ-DB2 THRU 3000-EXIT.
+015500 2000-EXIT.
+015600     EXIT.
+015700*****************************************************************
+015800*    3000-READ-DB2 - NEXT NEW-BUSINESS CURSOR ROW               *
+015900*****************************************************************
+016000 3000-READ-DB2.
+016100     EXEC SQL
+016200         FETCH NEWBUS_CURSOR
+016300           INTO :DB2-POLICYTYPE, :DB2-PAYMENT-INT
+016400     END-EXEC.
+016500     EVALUATE SQLCODE
+016600         WHEN 0
+016700             CONTINUE
+016800         WHEN 100
+016900             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+017000         WHEN OTHER
+017100             DISPLAY 'LGBNBR01 - CURSOR FETCH ERROR, SQLCODE='
+017200                     SQLCODE
+017300             GO TO 9999-EXIT
+017400     END-EVALUATE.
+017500 3000-EXIT.
+017600     EXIT.
+017700*****************************************************************
+017800*    8000-FINALIZE - WRITE PER-TYPE TOTALS AND CLOSE UP         *
+017900*****************************************************************
+018000 8000-FINALIZE.
+018100     EXEC SQL
+018200         CLOSE NEWBUS_CURSOR
+018300     END-EXEC.
+018400     MOVE 'ENDOWMENT'     TO RR-D-TYPE.
+018500     MOVE WS-END-COUNT    TO RR-D-COUNT.
+018600     MOVE WS-END-PAYMENT  TO RR-D-PAYMENT.
+018700     WRITE NR-REPORT-LINE FROM RR-DETAIL-LINE.
+018800     MOVE 'HOUSE'         TO RR-D-TYPE.
+018900     MOVE WS-HOU-COUNT    TO RR-D-COUNT.
+019000     MOVE WS-HOU-PAYMENT  TO RR-D-PAYMENT.
+019100     WRITE NR-REPORT-LINE FROM RR-DETAIL-LINE.
+019200     MOVE 'MOTOR'         TO RR-D-TYPE.
+019300     MOVE WS-MOT-COUNT    TO RR-D-COUNT.
+019400     MOVE WS-MOT-PAYMENT  TO RR-D-PAYMENT.
+019500     WRITE NR-REPORT-LINE FROM RR-DETAIL-LINE.
+019600     MOVE 'COMMERCIAL'    TO RR-D-TYPE.
+019700     MOVE WS-COM-COUNT    TO RR-D-COUNT.
+019800     MOVE WS-COM-PAYMENT  TO RR-D-PAYMENT.
+019900     WRITE NR-REPORT-LINE FROM RR-DETAIL-LINE.
+020000     CLOSE NEWBUS-REPORT-FILE.
+020100 8000-EXIT.
+020200     EXIT.
+020300*****************************************************************
+020400*    9999-EXIT - COMMON PROGRAM EXIT POINT                      *
+020500*****************************************************************
+020600 9999-EXIT.
+020700     STOP RUN.

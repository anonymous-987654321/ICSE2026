@@ -0,0 +1,255 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGANST01.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        ANNUAL CONSOLIDATED STATEMENT MAILING - FOR
+000701                 EVERY CUSTOMER WHO HOLDS ONE OR MORE POLICIES,
+000702                 PRINTS ONE STATEMENT LISTING EVERY POLICY HELD
+000703                 WITH ITS PREMIUM, EXPIRY DATE AND STATUS. USES
+000704                 THE SAME DB2 QUERY AND LAYOUT THE ON-DEMAND
+000705                 STATEMENT TRANSACTION LGSTDB01 USES, SO A
+000706                 CUSTOMER'S MAILED STATEMENT AND THEIR ON-SCREEN
+000707                 STATEMENT ALWAYS AGREE.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE      INIT   DESCRIPTION                               *
+001100*    08/09/26  LGIT   INITIAL VERSION                           *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT STATEMENT-REPORT-FILE ASSIGN TO ANSTMT
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-ANSTMT-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  STATEMENT-REPORT-FILE
+002500     RECORDING MODE IS F.
+002600 01  AR-REPORT-LINE              PIC X(133).
+002700 WORKING-STORAGE SECTION.
+002800*****************************************************************
+002900*    FILE STATUS AND SWITCHES                                  *
+003000*****************************************************************
+003100 77  WS-ANSTMT-STATUS            PIC X(02) VALUE SPACES.
+003200     88  WS-ANSTMT-OK                      VALUE '00'.
+003300 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003400     88  WS-DB2-EOF                        VALUE 'Y'.
+003500 77  WS-CUSTOMER-COUNT           PIC 9(07) COMP-3 VALUE 0.
+003600 77  WS-POLICY-COUNT             PIC 9(07) COMP-3 VALUE 0.
+003700*****************************************************************
+003800*    PREVIOUS-CUSTOMER BREAK FIELD - -1 NEVER MATCHES A REAL     *
+003900*    CUSTOMER NUMBER SO THE FIRST ROW FETCHED ALWAYS STARTS A    *
+004000*    NEW STATEMENT                                               *
+004100*****************************************************************
+004200 77  WS-PREV-CUSTOMERNUM         PIC S9(9) COMP VALUE -1.
+004300*****************************************************************
+004400*    RUN DATE                                                   *
+004500*****************************************************************
+004600 01  WS-CURRENT-DATE-TIME.
+004700     05  WS-CD-YYYY              PIC 9(04).
+004800     05  WS-CD-MM                PIC 9(02).
+004900     05  WS-CD-DD                PIC 9(02).
+005000     05  FILLER                  PIC X(10).
+005100 01  WS-REPORT-DATE.
+005200     05  WS-RD-DD                PIC 9(02).
+005300     05  FILLER                  PIC X(01) VALUE '/'.
+005400     05  WS-RD-MM                PIC 9(02).
+005500     05  FILLER                  PIC X(01) VALUE '/'.
+005600     05  WS-RD-YYYY              PIC 9(04).
+005700*****************************************************************
+005800*    DB2 CUSTOMER/POLICY JOIN ROW - ONE ROW PER POLICY, ORDERED  *
+005900*    BY CUSTOMER SO EVERY CUSTOMER'S POLICIES ARRIVE TOGETHER    *
+006000*****************************************************************
+006100 01  DB2-CUSTOMERNUM-INT         PIC S9(9) COMP.
+006200 01  DB2-FIRSTNAME               PIC X(15).
+006300 01  DB2-LASTNAME                PIC X(20).
+006400 01  DB2-HOUSENAME               PIC X(20).
+006500 01  DB2-HOUSENUMBER             PIC X(04).
+006600 01  DB2-POSTCODE                PIC X(08).
+006700 01  DB2-POLICYNUM-INT           PIC S9(9) COMP.
+006800 01  DB2-POLICYTYPE              PIC X(01).
+006900 01  DB2-PAYMENT                 PIC S9(7)V99 COMP-3.
+007000 01  DB2-EXPIRYDATE              PIC X(10).
+007100 01  DB2-STATUS                  PIC X(01).
+007200*****************************************************************
+007300*    REPORT LINE LAYOUTS                                        *
+007400*****************************************************************
+007500 01  AR-HEADING-1.
+007600     05  FILLER                  PIC X(40) VALUE
+007700         'LG INSURANCE - ANNUAL STATEMENT MAILING'.
+007800     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+007900     05  AR-H1-DATE              PIC X(10) VALUE SPACES.
+008000     05  FILLER                  PIC X(72) VALUE SPACES.
+008100 01  AR-CUSTOMER-HEADING.
+008200     05  FILLER                  PIC X(20) VALUE SPACES.
+008300     05  AR-CH-NAME              PIC X(36) VALUE SPACES.
+008400     05  AR-CH-ADDRESS           PIC X(44) VALUE SPACES.
+008500     05  FILLER                  PIC X(33) VALUE SPACES.
+008600 01  AR-POLICY-COLUMN-HEADING.
+008700     05  FILLER                  PIC X(20) VALUE SPACES.
+008800     05  FILLER                  PIC X(60) VALUE
+008900         'POLICY NO   TYPE   PREMIUM     EXPIRY      STATUS'.
+009000     05  FILLER                  PIC X(53) VALUE SPACES.
+009100 01  AR-POLICY-DETAIL-LINE.
+009200     05  FILLER                  PIC X(20) VALUE SPACES.
+009300     05  AR-PD-POLICYNUM         PIC Z(9)9.
+009400     05  FILLER                  PIC X(03) VALUE SPACES.
+009500     05  AR-PD-POLICYTYPE        PIC X(01).
+009600     05  FILLER                  PIC X(06) VALUE SPACES.
+009700     05  AR-PD-PAYMENT           PIC Z,ZZZ,ZZ9.99.
+009800     05  FILLER                  PIC X(04) VALUE SPACES.
+009900     05  AR-PD-EXPIRY            PIC X(10).
+010000     05  FILLER                  PIC X(06) VALUE SPACES.
+010100     05  AR-PD-STATUS            PIC X(01).
+010200     05  FILLER                  PIC X(52) VALUE SPACES.
+010300 01  AR-SUMMARY-LINE.
+010400     05  FILLER                  PIC X(20) VALUE SPACES.
+010500     05  AR-S-LABEL1             PIC X(24) VALUE
+010600         'STATEMENTS MAILED'.
+010700     05  AR-S-COUNT1             PIC ZZZ,ZZ9.
+010800     05  FILLER                  PIC X(04) VALUE SPACES.
+010900     05  AR-S-LABEL2             PIC X(24) VALUE
+011000         'TOTAL POLICIES LISTED'.
+011100     05  AR-S-COUNT2             PIC ZZZ,ZZ9.
+011200     05  FILLER                  PIC X(48) VALUE SPACES.
+011300     EXEC SQL
+011400         INCLUDE SQLCA
+011500     END-EXEC.
+011600     EXEC SQL
+011700         DECLARE STATEMENT_CURSOR CURSOR FOR
+011800           SELECT CUSTOMER.CustomerNumber, CUSTOMER.FirstName,
+011900                  CUSTOMER.LastName, CUSTOMER.HouseName,
+012000                  CUSTOMER.HouseNumber, CUSTOMER.Postcode,
+012100                  POLICY.PolicyNumber, POLICY.PolicyType,
+012200                  POLICY.Payment, POLICY.ExpiryDate,
+012300                  POLICY.Status
+012400             FROM CUSTOMER, POLICY
+012500            WHERE CUSTOMER.CustomerNumber = POLICY.CustomerNumber
+012600            ORDER BY CUSTOMER.CustomerNumber, POLICY.PolicyNumber
+012700     END-EXEC.
+012800 LINKAGE SECTION.
+012900 PROCEDURE DIVISION.
+013000*****************************************************************
+013100*    0000-MAINLINE                                              *
+013200*****************************************************************
+013300 0000-MAINLINE SECTION.
+013400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013500     PERFORM 2000-STATEMENT-LINE THRU 2000-EXIT
+013600         UNTIL WS-DB2-EOF.
+013700     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+013800     GO TO 9999-EXIT.
+013900 0000-MAINLINE-EXIT.
+014000     EXIT.
+014100*****************************************************************
+014200*    1000-INITIALIZE - OPEN THE REPORT AND THE STATEMENT CURSOR   *
+014300*****************************************************************
+014400 1000-INITIALIZE.
+014500     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+014600     MOVE WS-CD-DD   TO WS-RD-DD
+014700     MOVE WS-CD-MM   TO WS-RD-MM
+014800     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+014900     MOVE WS-REPORT-DATE TO AR-H1-DATE.
+015000     OPEN OUTPUT STATEMENT-REPORT-FILE.
+015100     IF NOT WS-ANSTMT-OK
+015200         DISPLAY 'LGANST01 - ANSTMT OPEN FAILED, STATUS='
+015300                 WS-ANSTMT-STATUS
+015400         GO TO 9999-EXIT
+015500     END-IF.
+015600     WRITE AR-REPORT-LINE FROM AR-HEADING-1.
+015700     EXEC SQL
+015800         OPEN STATEMENT_CURSOR
+015900     END-EXEC.
+016000     IF SQLCODE NOT EQUAL 0
+016100         DISPLAY 'LGANST01 - STATEMENT CURSOR OPEN FAILED, SQLCODE='
+016200                 SQLCODE
+016300         GO TO 9999-EXIT
+016400     END-IF.
+016500     PERFORM 3000-FETCH-STATEMENT-ROW THRU 3000-EXIT.
+016600 1000-EXIT.
+016700     EXIT.
+016800*****************************************************************
+016900*    2000-STATEMENT-LINE - ONE HEADING PER NEW CUSTOMER, ONE     *
+017000*    DETAIL LINE PER POLICY                                      *
+017100*****************************************************************
+017200 2000-STATEMENT-LINE.
+017300     IF DB2-CUSTOMERNUM-INT NOT EQUAL WS-PREV-CUSTOMERNUM
+017400         PERFORM 2100-WRITE-CUSTOMER-HEADING THRU 2100-EXIT
+017500         MOVE DB2-CUSTOMERNUM-INT TO WS-PREV-CUSTOMERNUM
+017600     END-IF.
+017700     ADD 1 TO WS-POLICY-COUNT.
+017800     MOVE DB2-POLICYNUM-INT      TO AR-PD-POLICYNUM.
+017900     MOVE DB2-POLICYTYPE         TO AR-PD-POLICYTYPE.
+018000     MOVE DB2-PAYMENT            TO AR-PD-PAYMENT.
+018100     MOVE DB2-EXPIRYDATE         TO AR-PD-EXPIRY.
+018200     MOVE DB2-STATUS             TO AR-PD-STATUS.
+018300     WRITE AR-REPORT-LINE FROM AR-POLICY-DETAIL-LINE.
+018400     PERFORM 3000-FETCH-STATEMENT-ROW THRU 3000-EXIT.
+018500 2000-EXIT.
+018600     EXIT.
+018700*****************************************************************
+018800*    2100-WRITE-CUSTOMER-HEADING - NAME/ADDRESS BANNER FOR THE   *
+018900*    NEXT CUSTOMER'S STATEMENT                                   *
+019000*****************************************************************
+019100 2100-WRITE-CUSTOMER-HEADING.
+019200     ADD 1 TO WS-CUSTOMER-COUNT.
+019300     STRING DB2-FIRSTNAME DELIMITED BY SIZE
+019400            ' '           DELIMITED BY SIZE
+019500            DB2-LASTNAME  DELIMITED BY SIZE
+019600            INTO AR-CH-NAME.
+019700     STRING DB2-HOUSENUMBER DELIMITED BY SIZE
+019800            ' '            DELIMITED BY SIZE
+019900            DB2-HOUSENAME  DELIMITED BY SIZE
+020000            ' '            DELIMITED BY SIZE
+020100            DB2-POSTCODE   DELIMITED BY SIZE
+020200            INTO AR-CH-ADDRESS.
+020300     WRITE AR-REPORT-LINE FROM AR-CUSTOMER-HEADING.
+020400     WRITE AR-REPORT-LINE FROM AR-POLICY-COLUMN-HEADING.
+020500 2100-EXIT.
+020600     EXIT.
+020700*****************************************************************
+020800*    3000-FETCH-STATEMENT-ROW - NEXT CUSTOMER/POLICY JOIN ROW     *
+020900*****************************************************************
+021000 3000-FETCH-STATEMENT-ROW.
+021100     EXEC SQL
+021200         FETCH STATEMENT_CURSOR
+021300           INTO :DB2-CUSTOMERNUM-INT, :DB2-FIRSTNAME,
+021400                :DB2-LASTNAME, :DB2-HOUSENAME,
+021500                :DB2-HOUSENUMBER, :DB2-POSTCODE,
+021600                :DB2-POLICYNUM-INT, :DB2-POLICYTYPE,
+021700                :DB2-PAYMENT, :DB2-EXPIRYDATE, :DB2-STATUS
+021800     END-EXEC.
+021900     EVALUATE SQLCODE
+022000         WHEN 0
+022100             CONTINUE
+022200         WHEN 100
+022300             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+022400         WHEN OTHER
+022500             DISPLAY 'LGANST01 - STATEMENT FETCH ERROR, SQLCODE='
+022600                     SQLCODE
+022700             GO TO 9999-EXIT
+022800     END-EVALUATE.
+022900 3000-EXIT.
+023000     EXIT.
+023100*****************************************************************
+023200*    8000-FINALIZE - WRITE THE SUMMARY LINE AND CLOSE UP          *
+023300*****************************************************************
+023400 8000-FINALIZE.
+023500     EXEC SQL
+023600         CLOSE STATEMENT_CURSOR
+023700     END-EXEC.
+023800     MOVE WS-CUSTOMER-COUNT TO AR-S-COUNT1.
+023900     MOVE WS-POLICY-COUNT   TO AR-S-COUNT2.
+024000     WRITE AR-REPORT-LINE FROM AR-SUMMARY-LINE.
+024100     CLOSE STATEMENT-REPORT-FILE.
+024200 8000-EXIT.
+024300     EXIT.
+024400*****************************************************************
+024500*    9999-EXIT - COMMON PROGRAM EXIT POINT                       *
+024600*****************************************************************
+024700 9999-EXIT.
+024800     STOP RUN.

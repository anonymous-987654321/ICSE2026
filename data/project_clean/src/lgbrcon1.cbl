@@ -0,0 +1,299 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LGBRCON1.
+000300 AUTHOR.         LG INSURANCE IT - BATCH SUPPORT.
+000400 INSTALLATION.   LG INSURANCE.
+000500 DATE-WRITTEN.   08/08/2026.
+000600 DATE-COMPILED.
+000700 REMARKS.        NIGHTLY DB2/VSAM POLICY RECONCILIATION REPORT.
+000800*****************************************************************
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE      INIT   DESCRIPTION                                *
+001100*    08/08/26  LGIT   INITIAL VERSION                            *
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.    IBM-370.
+001600 OBJECT-COMPUTER.    IBM-370.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT POLICY-VSAM-FILE ASSIGN TO POLVSAM
+002000         ORGANIZATION IS INDEXED
+002100         ACCESS MODE IS SEQUENTIAL
+002200         RECORD KEY IS PV-POLICY-KEY
+002300         FILE STATUS IS WS-POLVSAM-STATUS.
+002400     SELECT RECON-REPORT-FILE ASSIGN TO RECRPT
+002500         ORGANIZATION IS SEQUENTIAL
+002600         FILE STATUS IS WS-RECRPT-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  POLICY-VSAM-FILE
+003000     RECORDING MODE IS F.
+003100     COPY LGPOLVS.
+003200 FD  RECON-REPORT-FILE
+003300     RECORDING MODE IS F.
+003400 01  RR-REPORT-LINE              PIC X(133).
+003500 WORKING-STORAGE SECTION.
+003600*****************************************************************
+003700*    FILE STATUS AND SWITCHES                                   *
+003800*****************************************************************
+003900 77  WS-POLVSAM-STATUS           PIC X(02) VALUE SPACES.
+004000     88  WS-POLVSAM-OK                     VALUE '00'.
+004100     88  WS-POLVSAM-EOF                    VALUE '10'.
+004200 77  WS-RECRPT-STATUS            PIC X(02) VALUE SPACES.
+004300     88  WS-RECRPT-OK                      VALUE '00'.
+004400 77  WS-VSAM-EOF-SWITCH          PIC X(01) VALUE 'N'.
+004410     88  WS-VSAM-EOF                       VALUE 'Y'.
+004420 77  WS-DB2-EOF-SWITCH           PIC X(01) VALUE 'N'.
+004430     88  WS-DB2-EOF                        VALUE 'Y'.
+004800*****************************************************************
+004900*    RECONCILIATION COUNTERS                                    *
+005000*****************************************************************
+005100 77  WS-MATCH-COUNT              PIC 9(07) COMP-3 VALUE 0.
+005200 77  WS-MISMATCH-COUNT           PIC 9(07) COMP-3 VALUE 0.
+005300 77  WS-DB2-ONLY-COUNT           PIC 9(07) COMP-3 VALUE 0.
+005400 77  WS-VSAM-ONLY-COUNT          PIC 9(07) COMP-3 VALUE 0.
+005500 77  WS-TOTAL-READ-COUNT         PIC 9(07) COMP-3 VALUE 0.
+005600*****************************************************************
+005700*    RUN DATE / TIME                                            *
+005800*****************************************************************
+005900 01  WS-CURRENT-DATE-TIME.
+006000     05  WS-CD-YYYY              PIC 9(04).
+006100     05  WS-CD-MM                PIC 9(02).
+006200     05  WS-CD-DD                PIC 9(02).
+006300     05  WS-CD-HH                PIC 9(02).
+006400     05  WS-CD-MIN               PIC 9(02).
+006500     05  WS-CD-SEC               PIC 9(02).
+006600     05  FILLER                  PIC X(06).
+006700 01  WS-REPORT-DATE.
+006800     05  WS-RD-DD                PIC 9(02).
+006900     05  FILLER                  PIC X(01) VALUE '/'.
+007000     05  WS-RD-MM                PIC 9(02).
+007100     05  FILLER                  PIC X(01) VALUE '/'.
+007200     05  WS-RD-YYYY              PIC 9(04).
+007300*****************************************************************
+007400*    DB2 POLICY CURSOR ROW                                      *
+007500*****************************************************************
+007600 01  DB2-POLICY-ROW.
+007700     05  DB2-POLICYNUMBER-INT    PIC S9(9) COMP.
+007800     05  DB2-CUSTOMERNUM-INT     PIC S9(9) COMP.
+007900     05  DB2-STATUS              PIC X(01).
+008000     05  DB2-ISSUEDATE           PIC X(10).
+008100     05  DB2-EXPIRYDATE          PIC X(10).
+008200     05  DB2-LASTCHANGED         PIC X(26).
+009300*****************************************************************
+009400*    REPORT LINE LAYOUTS                                        *
+009500*****************************************************************
+009600 01  RR-HEADING-1.
+009700     05  FILLER                  PIC X(40) VALUE
+009800         'LG INSURANCE - POLICY DB2/VSAM RECON'.
+009900     05  FILLER                  PIC X(10) VALUE ' RUN DATE '.
+010000     05  RR-H1-DATE              PIC X(10) VALUE SPACES.
+010100     05  FILLER                  PIC X(73) VALUE SPACES.
+010200 01  RR-HEADING-2.
+010300     05  FILLER                  PIC X(10) VALUE 'POLICYNUM '.
+010400     05  FILLER                  PIC X(12) VALUE 'CUSTOMERNUM '.
+010500     05  FILLER                  PIC X(10) VALUE 'EXCEPTION '.
+010600     05  FILLER                  PIC X(101) VALUE SPACES.
+010700 01  RR-DETAIL-LINE.
+010800     05  RR-D-POLICYNUM          PIC 9(10).
+010900     05  FILLER                  PIC X(01) VALUE SPACE.
+011000     05  RR-D-CUSTOMERNUM        PIC 9(10).
+011100     05  FILLER                  PIC X(01) VALUE SPACE.
+011200     05  RR-D-EXCEPTION          PIC X(30).
+011300     05  FILLER                  PIC X(80) VALUE SPACES.
+011400 01  RR-SUMMARY-LINE.
+011500     05  FILLER                  PIC X(20) VALUE SPACES.
+011600     05  RR-S-LABEL              PIC X(30) VALUE SPACES.
+011700     05  RR-S-COUNT              PIC ZZZ,ZZ9.
+011800     05  FILLER                  PIC X(76) VALUE SPACES.
+011850     EXEC SQL
+011860         INCLUDE SQLCA
+011870     END-EXEC.
+011880     EXEC SQL
+011890         DECLARE POLICY_RECON_CURSOR CURSOR FOR
+011900           SELECT POLICYNUMBER, CUSTOMERNUMBER, STATUS,
+011910                  ISSUEDATE, EXPIRYDATE, LASTCHANGED
+011920             FROM POLICY
+011930            ORDER BY POLICYNUMBER
+011940     END-EXEC.
+011950 LINKAGE SECTION.
+012000 PROCEDURE DIVISION.
+012100*****************************************************************
+012200*    0000-MAINLINE                                              *
+012300*****************************************************************
+012400 0000-MAINLINE SECTION.
+012500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012600     PERFORM 2000-RECONCILE-POLICIES THRU 2000-EXIT
+012700         UNTIL WS-VSAM-EOF AND WS-DB2-EOF.
+012800     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+012900     GO TO 9999-EXIT.
+013000 0000-MAINLINE-EXIT.
+013100     EXIT.
+013200*****************************************************************
+013300*    1000-INITIALIZE - OPEN FILES AND CURSOR, PRIME READS        *
+013400*****************************************************************
+013500 1000-INITIALIZE.
+013600     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+013700     MOVE WS-CD-DD   TO WS-RD-DD.
+013800     MOVE WS-CD-MM   TO WS-RD-MM.
+013900     MOVE WS-CD-YYYY TO WS-RD-YYYY.
+014000     MOVE WS-REPORT-DATE TO RR-H1-DATE.
+014100     OPEN INPUT POLICY-VSAM-FILE.
+014200     IF NOT WS-POLVSAM-OK
+014300         DISPLAY 'LGBRCON1 - POLVSAM OPEN FAILED, STATUS='
+014400                 WS-POLVSAM-STATUS
+014500         GO TO 9999-EXIT
+014600     END-IF.
+014700     OPEN OUTPUT RECON-REPORT-FILE.
+014800     IF NOT WS-RECRPT-OK
+014900         DISPLAY 'LGBRCON1 - RECRPT OPEN FAILED, STATUS='
+015000                 WS-RECRPT-STATUS
+015100         GO TO 9999-EXIT
+015200     END-IF.
+015300     WRITE RR-REPORT-LINE FROM RR-HEADING-1.
+015400     WRITE RR-REPORT-LINE FROM RR-HEADING-2.
+015500     EXEC SQL
+015600         OPEN POLICY_RECON_CURSOR
+015700     END-EXEC.
+015800     IF SQLCODE NOT EQUAL 0
+015900         DISPLAY 'LGBRCON1 - CURSOR OPEN FAILED, SQLCODE='
+016000                 SQLCODE
+016100         GO TO 9999-EXIT
+016200     END-IF.
+016300     PERFORM 3000-READ-VSAM THRU 3000-EXIT.
+016400     PERFORM 4000-READ-DB2 THRU 4000-EXIT.
+016500 1000-EXIT.
+016600     EXIT.
+016700*****************************************************************
+016800*    2000-RECONCILE-POLICIES - MATCH/MERGE VSAM VS DB2           *
+016900*****************************************************************
+017000 2000-RECONCILE-POLICIES.
+017100     EVALUATE TRUE
+017200         WHEN WS-VSAM-EOF
+017300             MOVE 'DB2 POLICY NOT IN VSAM MIRROR' TO
+017400                 RR-D-EXCEPTION
+017500             MOVE DB2-POLICYNUMBER-INT TO RR-D-POLICYNUM
+017600             MOVE DB2-CUSTOMERNUM-INT  TO RR-D-CUSTOMERNUM
+017700             WRITE RR-REPORT-LINE FROM RR-DETAIL-LINE
+017800             ADD 1 TO WS-DB2-ONLY-COUNT
+017900             PERFORM 4000-READ-DB2 THRU 4000-EXIT
+018000         WHEN WS-DB2-EOF
+018100             MOVE 'VSAM RECORD NOT IN DB2 POLICY' TO
+018200                 RR-D-EXCEPTION
+018300             MOVE PV-POLICYNUMBER      TO RR-D-POLICYNUM
+018400             MOVE PV-CUSTOMERNUMBER    TO RR-D-CUSTOMERNUM
+018500             WRITE RR-REPORT-LINE FROM RR-DETAIL-LINE
+019000             ADD 1 TO WS-VSAM-ONLY-COUNT
+019100             PERFORM 3000-READ-VSAM THRU 3000-EXIT
+019200         WHEN PV-POLICYNUMBER < DB2-POLICYNUMBER-INT
+019300             MOVE 'VSAM RECORD NOT IN DB2 POLICY' TO
+019400                 RR-D-EXCEPTION
+019500             MOVE PV-POLICYNUMBER      TO RR-D-POLICYNUM
+019600             MOVE PV-CUSTOMERNUMBER    TO RR-D-CUSTOMERNUM
+019700             WRITE RR-REPORT-LINE FROM RR-DETAIL-LINE
+019800             ADD 1 TO WS-VSAM-ONLY-COUNT
+019900             PERFORM 3000-READ-VSAM THRU 3000-EXIT
+020000         WHEN DB2-POLICYNUMBER-INT < PV-POLICYNUMBER
+020100             MOVE 'DB2 POLICY NOT IN VSAM MIRROR' TO
+020200                 RR-D-EXCEPTION
+020300             MOVE DB2-POLICYNUMBER-INT TO RR-D-POLICYNUM
+020400             MOVE DB2-CUSTOMERNUM-INT  TO RR-D-CUSTOMERNUM
+020500             WRITE RR-REPORT-LINE FROM RR-DETAIL-LINE
+020600             ADD 1 TO WS-DB2-ONLY-COUNT
+020700             PERFORM 4000-READ-DB2 THRU 4000-EXIT
+020800         WHEN OTHER
+020900             PERFORM 2500-COMPARE-MATCHED-KEYS THRU 2500-EXIT
+021000             PERFORM 3000-READ-VSAM THRU 3000-EXIT
+021100             PERFORM 4000-READ-DB2 THRU 4000-EXIT
+021200     END-EVALUATE.
+021300 2000-EXIT.
+021400     EXIT.
+021500*****************************************************************
+021600*    2500-COMPARE-MATCHED-KEYS - SAME POLICYNUMBER ON BOTH SIDES *
+021700*****************************************************************
+021800 2500-COMPARE-MATCHED-KEYS.
+021900     IF PV-STATUS NOT = DB2-STATUS
+022000         OR PV-LASTCHANGED NOT = DB2-LASTCHANGED
+022100         MOVE 'STATUS/LASTCHANGED MISMATCH' TO RR-D-EXCEPTION
+022200         MOVE PV-POLICYNUMBER      TO RR-D-POLICYNUM
+022300         MOVE PV-CUSTOMERNUMBER    TO RR-D-CUSTOMERNUM
+022400         WRITE RR-REPORT-LINE FROM RR-DETAIL-LINE
+022500         ADD 1 TO WS-MISMATCH-COUNT
+022600     ELSE
+022700         ADD 1 TO WS-MATCH-COUNT
+022800     END-IF.
+022900 2500-EXIT.
+023000     EXIT.
+023100*****************************************************************
+023200*    3000-READ-VSAM - NEXT SEQUENTIAL POLICY VSAM RECORD         *
+023300*****************************************************************
+023400 3000-READ-VSAM.
+023500     IF WS-VSAM-EOF
+023600         GO TO 3000-EXIT
+023700     END-IF.
+023800     READ POLICY-VSAM-FILE NEXT RECORD
+023900         AT END
+024000             MOVE 'Y' TO WS-VSAM-EOF-SWITCH
+024100     END-READ.
+024200     IF NOT WS-POLVSAM-OK AND NOT WS-POLVSAM-EOF
+024300         DISPLAY 'LGBRCON1 - POLVSAM READ ERROR, STATUS='
+024400                 WS-POLVSAM-STATUS
+024500         GO TO 9999-EXIT
+024600     END-IF.
+025000     ADD 1 TO WS-TOTAL-READ-COUNT.
+025100 3000-EXIT.
+025200     EXIT.
+025300*****************************************************************
+025400*    4000-READ-DB2 - NEXT DB2 POLICY CURSOR ROW                  *
+025500*****************************************************************
+025600 4000-READ-DB2.
+025700     IF WS-DB2-EOF
+025800         GO TO 4000-EXIT
+025900     END-IF.
+026000     EXEC SQL
+026100         FETCH POLICY_RECON_CURSOR
+026200           INTO :DB2-POLICYNUMBER-INT, :DB2-CUSTOMERNUM-INT,
+026300                :DB2-STATUS, :DB2-ISSUEDATE, :DB2-EXPIRYDATE,
+026400                :DB2-LASTCHANGED
+026500     END-EXEC.
+026600     EVALUATE SQLCODE
+026700         WHEN 0
+026800             CONTINUE
+026900         WHEN 100
+027000             MOVE 'Y' TO WS-DB2-EOF-SWITCH
+027100         WHEN OTHER
+027200             DISPLAY 'LGBRCON1 - CURSOR FETCH ERROR, SQLCODE='
+027300                     SQLCODE
+027400             GO TO 9999-EXIT
+027500     END-EVALUATE.
+027900     ADD 1 TO WS-TOTAL-READ-COUNT.
+028000 4000-EXIT.
+028100     EXIT.
+028200*****************************************************************
+028300*    8000-FINALIZE - CLOSE UP AND WRITE SUMMARY TOTALS           *
+028400*****************************************************************
+028500 8000-FINALIZE.
+028600     EXEC SQL
+028700         CLOSE POLICY_RECON_CURSOR
+028800     END-EXEC.
+028900     MOVE 'MATCHED RECORDS'          TO RR-S-LABEL.
+029000     MOVE WS-MATCH-COUNT             TO RR-S-COUNT.
+029100     WRITE RR-REPORT-LINE FROM RR-SUMMARY-LINE.
+029200     MOVE 'MISMATCHED RECORDS'       TO RR-S-LABEL.
+029300     MOVE WS-MISMATCH-COUNT          TO RR-S-COUNT.
+029400     WRITE RR-REPORT-LINE FROM RR-SUMMARY-LINE.
+029500     MOVE 'DB2 ONLY (MISSING VSAM)'  TO RR-S-LABEL.
+029600     MOVE WS-DB2-ONLY-COUNT          TO RR-S-COUNT.
+029700     WRITE RR-REPORT-LINE FROM RR-SUMMARY-LINE.
+029800     MOVE 'VSAM ONLY (MISSING DB2)'  TO RR-S-LABEL.
+029900     MOVE WS-VSAM-ONLY-COUNT         TO RR-S-COUNT.
+030000     WRITE RR-REPORT-LINE FROM RR-SUMMARY-LINE.
+030100     CLOSE POLICY-VSAM-FILE.
+030200     CLOSE RECON-REPORT-FILE.
+030300 8000-EXIT.
+030400     EXIT.
+030500*****************************************************************
+030600*    9999-EXIT - COMMON PROGRAM EXIT POINT                       *
+030700*****************************************************************
+030800 9999-EXIT.
+030900     STOP RUN.

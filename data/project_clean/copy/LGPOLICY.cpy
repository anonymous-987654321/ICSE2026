@@ -0,0 +1,25 @@
+      *****************************************************
+      *  LGPOLICY                                         *
+      *  WORKING-STORAGE CONSTANTS AND DB2 HOST VARIABLES  *
+      *  SHARED BY THE LG INSURANCE SUITE                  *
+      *****************************************************
+       01  WS-COMMAREA-TYPE-LENGTHS.
+           03 WS-CUSTOMER-LEN          PIC S9(4) COMP VALUE +141.
+           03 WS-FULL-ENDOW-LEN        PIC S9(4) COMP VALUE +116.
+           03 WS-FULL-HOUSE-LEN        PIC S9(4) COMP VALUE +122.
+           03 WS-FULL-MOTOR-LEN        PIC S9(4) COMP VALUE +238.
+           03 WS-FULL-COMM-LEN         PIC S9(4) COMP VALUE +223.
+           03 WS-FULL-CLAIM-LEN        PIC S9(4) COMP VALUE +116.
+           03 WS-DOC-REQUEST-LEN       PIC S9(4) COMP VALUE +32.
+           03 WS-FULL-COMPLAINT-LEN    PIC S9(4) COMP VALUE +87.
+           03 WS-FULL-CANCEL-LEN       PIC S9(4) COMP VALUE +115.
+           03 WS-FULL-AUTH-LEN         PIC S9(4) COMP VALUE +70.
+           03 WS-FULL-OTP-LEN          PIC S9(4) COMP VALUE +8.
+           03 WS-FULL-CNTR-LEN         PIC S9(4) COMP VALUE +62.
+           03 WS-FULL-STMT-LEN         PIC S9(4) COMP VALUE +312.
+       01  DB2-POLICY.
+           03 DB2-POLICYTYPE           PIC X(01).
+           03 DB2-ISSUEDATE            PIC X(10).
+           03 DB2-EXPIRYDATE           PIC X(10).
+           03 DB2-LASTCHANGED          PIC X(26).
+           03 DB2-BROKERSREF           PIC X(08).

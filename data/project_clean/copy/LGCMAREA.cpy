@@ -0,0 +1,178 @@
+      *****************************************************
+      *  LGCMAREA                                        *
+      *  DFHCOMMAREA LAYOUT FOR THE LG INSURANCE SUITE    *
+      *  COMMON HEADER FOLLOWED BY REQUEST-SPECIFIC        *
+      *  REDEFINITIONS - SAME PATTERN FOR ALL LG programs  *
+      *****************************************************
+           03  CA-REQUEST-ID            PIC X(06).
+           03  CA-RETURN-CODE           PIC X(02).
+           03  CA-CUSTOMER-NUM          PIC 9(10).
+      *---------------------------------------------------*
+      *    CUSTOMER ADD / INQUIRE / UPDATE SHAPE           *
+      *---------------------------------------------------*
+           03  CA-CUSTOMER-INFO.
+               05  CA-FIRST-NAME        PIC X(15).
+               05  CA-LAST-NAME         PIC X(20).
+               05  CA-DOB               PIC X(10).
+               05  CA-HOUSE-NAME        PIC X(20).
+               05  CA-HOUSE-NUM         PIC X(04).
+               05  CA-POSTCODE          PIC X(08).
+               05  CA-PHONE-MOBILE      PIC X(12).
+               05  CA-PHONE-HOME        PIC X(12).
+               05  CA-EMAIL-ADDRESS     PIC X(40).
+      *---------------------------------------------------*
+      *    CUSTOMER_SECURE AUTHENTICATION CHECK SHAPE      *
+      *---------------------------------------------------*
+           03  CA-AUTH-INFO REDEFINES CA-CUSTOMER-INFO.
+               05  CA-AUTH-PASSWORD     PIC X(32).
+               05  CA-AUTH-RESULT       PIC X(01).
+               05  CA-AUTH-ATTEMPTS     PIC 9(04).
+               05  CA-AUTH-NEW-PASSWORD PIC X(32).
+               05  CA-AUTH-OTP-VERIFIED PIC X(01).
+      *---------------------------------------------------*
+      *    SMS/OTP STEP-UP VERIFICATION SHAPE              *
+      *---------------------------------------------------*
+           03  CA-OTP-INFO REDEFINES CA-CUSTOMER-INFO.
+               05  CA-OTP-ACTION        PIC X(01).
+               05  CA-OTP-CODE          PIC X(06).
+               05  CA-OTP-RESULT        PIC X(01).
+      *---------------------------------------------------*
+      *    CUSTOMER NAME/POSTCODE SEARCH SHAPE             *
+      *---------------------------------------------------*
+           03  CA-SEARCH-INFO REDEFINES CA-CUSTOMER-INFO.
+               05  CA-SRCH-LAST-NAME    PIC X(20).
+               05  CA-SRCH-POSTCODE     PIC X(08).
+               05  CA-SRCH-COUNT        PIC 9(02).
+               05  CA-SRCH-RESULTS      OCCURS 10 TIMES
+                                        PIC 9(10).
+      *---------------------------------------------------*
+      *    NAMED COUNTER HEALTH / RESET REPORT SHAPE       *
+      *---------------------------------------------------*
+           03  CA-CNTR-INFO REDEFINES CA-CUSTOMER-INFO.
+               05  CA-CNTR-NAME         PIC X(16).
+               05  CA-CNTR-POOL         PIC X(08).
+               05  CA-CNTR-ACTION       PIC X(01).
+               05  CA-CNTR-STATUS       PIC X(01).
+               05  CA-CNTR-CURRENT      PIC 9(09).
+               05  CA-CNTR-MINIMUM      PIC 9(09).
+               05  CA-CNTR-MAXIMUM      PIC 9(09).
+               05  CA-CNTR-RESET-TO     PIC 9(09).
+      *---------------------------------------------------*
+      *    CLAIM ADD / INQUIRE / UPDATE SHAPE              *
+      *---------------------------------------------------*
+           03  CA-CLAIM-INFO REDEFINES CA-CUSTOMER-INFO.
+               05  CA-CLAIM-NUM         PIC 9(10).
+               05  CA-CLAIM-POLICY-NUM  PIC 9(10).
+               05  CA-CLAIM-DATE        PIC X(10).
+               05  CA-CLAIM-TYPE        PIC X(01).
+               05  CA-CLAIM-STATUS      PIC X(01).
+               05  CA-CLAIM-AMOUNT      PIC 9(07)V99.
+               05  CA-CLAIM-SETTLED-AMT PIC 9(07)V99.
+               05  CA-CLAIM-SETTLED-DT  PIC X(10).
+               05  CA-CLAIM-LASTCHANGED PIC X(26).
+               05  CA-CLAIM-DESC        PIC X(40).
+      *---------------------------------------------------*
+      *    COMPLAINT ADD / INQUIRE / UPDATE SHAPE          *
+      *---------------------------------------------------*
+           03  CA-COMPLAINT-INFO REDEFINES CA-CUSTOMER-INFO.
+               05  CA-CMP-NUM           PIC 9(10).
+               05  CA-CMP-POLICY-NUM    PIC 9(10).
+               05  CA-CMP-DATE          PIC X(10).
+               05  CA-CMP-STATUS        PIC X(01).
+               05  CA-CMP-LASTCHANGED   PIC X(26).
+               05  CA-CMP-DESC          PIC X(40).
+      *---------------------------------------------------*
+      *    COMPLAINT SEARCH-BY-CUSTOMER SHAPE              *
+      *---------------------------------------------------*
+           03  CA-CMP-SEARCH-INFO REDEFINES CA-CUSTOMER-INFO.
+               05  CA-CMP-SRCH-COUNT    PIC 9(02).
+               05  CA-CMP-SRCH-RESULTS  OCCURS 10 TIMES
+                                        PIC 9(10).
+      *---------------------------------------------------*
+      *    POLICY SCHEDULE/DOCUMENT GENERATION SHAPE       *
+      *---------------------------------------------------*
+           03  CA-DOC-INFO REDEFINES CA-CUSTOMER-INFO.
+               05  CA-DOC-POLICY-NUM    PIC 9(10).
+               05  CA-DOC-TYPE          PIC X(01).
+               05  CA-DOC-REFERENCE     PIC X(21).
+      *---------------------------------------------------*
+      *    POLICY ADD / INQUIRE / UPDATE SHAPE             *
+      *---------------------------------------------------*
+           03  CA-POLICY-INFO REDEFINES CA-CUSTOMER-INFO.
+               05  CA-POLICY-NUM        PIC 9(10).
+               05  CA-NUM-POLICIES      PIC 9(02).
+               05  CA-BROKERID          PIC 9(09).
+               05  CA-PAYMENT           PIC 9(07)V99.
+               05  CA-ISSUE-DATE        PIC X(10).
+               05  CA-EXPIRY-DATE       PIC X(10).
+               05  CA-BROKERSREF        PIC X(08).
+               05  CA-LASTCHANGED       PIC X(26).
+               05  CA-TYPE-DATA.
+                   07  CA-ENDOW-DATA.
+                       09  CA-E-WITH-PROFITS   PIC X(01).
+                       09  CA-E-EQUITIES       PIC X(01).
+                       09  CA-E-MANAGED-FUND   PIC X(01).
+                       09  CA-E-FUND-NAME      PIC X(10).
+                       09  CA-E-TERM           PIC 9(02).
+                       09  CA-E-SUM-ASSURED    PIC 9(07).
+                       09  CA-E-LIFE-ASSURED   PIC X(20).
+                   07  CA-HOUSE-DATA REDEFINES CA-ENDOW-DATA.
+                       09  CA-H-PROPERTY-TYPE  PIC X(01).
+                       09  CA-H-BEDROOMS       PIC 9(02).
+                       09  CA-H-VALUE          PIC 9(07).
+                       09  CA-H-HOUSE-NAME     PIC X(20).
+                       09  CA-H-HOUSE-NUMBER   PIC X(04).
+                       09  CA-H-POSTCODE       PIC X(08).
+                       09  CA-H-EXCESS         PIC 9(05).
+                       09  CA-H-RISK-SCORE     PIC 9(01).
+                   07  CA-MOTOR-DATA REDEFINES CA-ENDOW-DATA.
+                       09  CA-M-MAKE           PIC X(15).
+                       09  CA-M-MODEL          PIC X(15).
+                       09  CA-M-VALUE          PIC 9(07).
+                       09  CA-M-REGNUMBER      PIC X(08).
+                       09  CA-M-COLOUR         PIC X(10).
+                       09  CA-M-CC             PIC 9(04).
+                       09  CA-M-MANUFACTURED   PIC 9(04).
+                       09  CA-M-PREMIUM        PIC 9(07).
+                       09  CA-M-ACCIDENTS      PIC 9(02).
+                       09  CA-M-EXCESS         PIC 9(05).
+                       09  CA-M-NCD-YEARS      PIC 9(02).
+                       09  CA-M-DRIVER-COUNT   PIC 9(01).
+                       09  CA-M-DRIVERS        OCCURS 2 TIMES.
+                           11  CA-M-DRIVER-NAME PIC X(20).
+                           11  CA-M-DRIVER-DOB  PIC X(10).
+                           11  CA-M-DRIVER-REL  PIC X(12).
+                   07  CA-COMM-DATA REDEFINES CA-ENDOW-DATA.
+                       09  CA-B-ADDRESS          PIC X(30).
+                       09  CA-B-POSTCODE         PIC X(08).
+                       09  CA-B-LATITUDE         PIC S9(3)V9(4).
+                       09  CA-B-LONGITUDE        PIC S9(3)V9(4).
+                       09  CA-B-CUSTOMER         PIC X(30).
+                       09  CA-B-PROPTYPE         PIC X(01).
+                       09  CA-B-FIREPERIL        PIC 9(01).
+                       09  CA-B-FIREPREMIUM      PIC 9(07).
+                       09  CA-B-CRIMEPERIL       PIC 9(01).
+                       09  CA-B-CRIMEPREMIUM     PIC 9(07).
+                       09  CA-B-FLOODPERIL       PIC 9(01).
+                       09  CA-B-FLOODPREMIUM     PIC 9(07).
+                       09  CA-B-WEATHERPERIL     PIC 9(01).
+                       09  CA-B-WEATHERPREMIUM   PIC 9(07).
+                       09  CA-B-STATUS           PIC X(01).
+                       09  CA-B-REJECTREASON     PIC X(30).
+                       09  CA-B-CURRENCY-CODE    PIC X(03).
+                   07  CA-CANCEL-DATA REDEFINES CA-ENDOW-DATA.
+                       09  CA-CAN-STATUS       PIC X(01).
+                       09  CA-CAN-DATE         PIC X(10).
+                       09  CA-CAN-REASON       PIC X(30).
+               05  CA-E-PADDING-DATA    PIC X(3900).
+      *---------------------------------------------------*
+      *    MULTI-POLICY CONSOLIDATED STATEMENT SHAPE       *
+      *---------------------------------------------------*
+           03  CA-STMT-INFO REDEFINES CA-CUSTOMER-INFO.
+               05  CA-STMT-COUNT         PIC 9(02).
+               05  CA-STMT-RESULTS       OCCURS 10 TIMES.
+                   07  CA-STMT-POLICYNUM    PIC 9(10).
+                   07  CA-STMT-POLICYTYPE   PIC X(01).
+                   07  CA-STMT-PAYMENT      PIC 9(07)V99.
+                   07  CA-STMT-EXPIRY       PIC X(10).
+                   07  CA-STMT-STATUS       PIC X(01).

@@ -0,0 +1,15 @@
+000100******************************************************
+000200*    LGPOLVS                                          *
+000300*    RECORD LAYOUT FOR THE POLICY VSAM MIRROR FILE     *
+000400*    (KEPT IN STEP WITH THE POLICY DB2 TABLE BY THE    *
+000500*    LGxxVS01 FAMILY OF ONLINE MIRROR PROGRAMS)        *
+000600******************************************************
+000700    01  PV-POLICY-RECORD.
+000800        05  PV-POLICY-KEY.
+000900            10  PV-POLICYNUMBER      PIC 9(10).
+001000        05  PV-CUSTOMERNUMBER        PIC 9(10).
+001100        05  PV-STATUS                PIC X(01).
+001200        05  PV-ISSUEDATE             PIC X(10).
+001300        05  PV-EXPIRYDATE            PIC X(10).
+001400        05  PV-LASTCHANGED           PIC X(26).
+001500        05  FILLER                   PIC X(33).
